@@ -10,10 +10,12 @@
            SELECT  IN-FILE     ASSIGN  "�d��.txt"
                                     ORGANIZATION LINE SEQUENTIAL.
            SELECT  PRINT-FILE  ASSIGN  "P2step1.DOC"
-                                    ORGANIZATION LINE SEQUENTIAL. 
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  MAS-FILE    ASSIGN  "仕入先MASTER.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
       *
        DATA                      DIVISION.
-       FILE                      SECTION. 
+       FILE                      SECTION.
        FD  IN-FILE.
        01  I-REC.
            05  I-NO              PIC X(05).
@@ -22,13 +24,55 @@
            05  I-S-NO            PIC X(03).
            05  I-S-NAME          PIC X(10).
            05  I-SURYO           PIC 9(04).
+           05  I-UNIT            PIC X(02).
            05  I-TANKA           PIC 9(05).
       *
        FD  PRINT-FILE.
        01  P-REC                 PIC X(78).
-      * 
+      *
+       FD  MAS-FILE.
+       01  MAS-REC.
+           03  MS-CODE            PIC X(03).
+           03  MS-NAME            PIC X(10).
+           03  MS-ADL             PIC X(10).
+           03  MS-TEL             PIC X(12).
+           03  MS-CATEGORY        PIC X(02).
+           03  MS-FAX             PIC X(12).
+           03  MS-EMAIL           PIC X(30).
+      *
        WORKING-STORAGE           SECTION.
-       01  END-FLG               PIC X(01)  VALUE SPACE.   
+       01  END-FLG               PIC X(01)  VALUE SPACE.
+       01  MAS-END-FLG           PIC X(01)  VALUE SPACE.
+       01  MAS-CNT               PIC 9(03)  VALUE 0.
+       01  MX                    PIC 9(03).
+       01  MATCH-FLG             PIC X(01)  VALUE SPACE.
+       01  MAS-TBL.
+           05  MAS-ENT           OCCURS 200 TIMES.
+               10  MT-CODE       PIC X(03).
+               10  MT-NAME       PIC X(10).
+       01  DUP-CNT               PIC 9(03)  VALUE 0.
+       01  DX                    PIC 9(03).
+       01  DUP-FLG               PIC X(01)  VALUE SPACE.
+       01  DUP-TBL.
+           05  DUP-ENT           OCCURS 200 TIMES.
+               10  DT-NO         PIC X(05).
+               10  DT-DATE       PIC 9(06).
+       01  UNIT-FACTOR           PIC 9(03)  VALUE 1.
+       01  NORM-SURYO            PIC 9(06)  VALUE 0.
+       01  STAT-READ-CNT         PIC 9(05)  VALUE 0.
+       01  STAT-WRITE-CNT        PIC 9(05)  VALUE 0.
+       01  STAT-REJECT-CNT       PIC 9(05)  VALUE 0.
+       01  STAT-DATE             PIC 99/99/99.
+       01  FOOT-STAT-1.
+           05                    PIC X(15)  VALUE "読込件数：".
+           05  F-STAT-READ       PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　印字件数：".
+           05  F-STAT-WRITE      PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　除外件数：".
+           05  F-STAT-REJECT     PIC ZZZZ9.
+       01  FOOT-STAT-2.
+           05                    PIC X(12)  VALUE "　日付：".
+           05  F-STAT-DATE       PIC 99/99/99.
       *
        01  MEISAI.
            05                    PIC X(03)  VALUE SPACE.
@@ -44,35 +88,112 @@
            05                    PIC X(01)  VALUE SPACE.
            05  M-SURYO           PIC Z,ZZ9.
            05                    PIC X(01)  VALUE SPACE.
+           05  M-UNIT            PIC X(02).
+           05                    PIC X(01)  VALUE SPACE.
            05  M-TANKA           PIC Z,ZZ9.
            05                    PIC X(01)  VALUE SPACE.
-           05  M-KINGAKU         PIC Z,ZZZ,ZZ9. 
-       01  HEAD                  PIC X(30) VALUE    
+           05  M-KINGAKU         PIC Z,ZZZ,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  M-CHK             PIC X(08).
+           05                    PIC X(01)  VALUE SPACE.
+           05  M-DUP             PIC X(09)  VALUE SPACE.
+       01  HEAD                  PIC X(30) VALUE
         "14JY0123   ������".
        PROCEDURE DIVISION.
-            OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE     
+            OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE
+            PERFORM MAS-LOAD-RTN
             WRITE   P-REC  FROM  HEAD AFTER PAGE
             WRITE   P-REC  FROM  SPACE AFTER 1
             READ    IN-FILE
                 AT END MOVE "E" TO END-FLG
             END-READ
-            PERFORM UNTIL END-FLG = "E" 
+            PERFORM UNTIL END-FLG = "E"
                 MOVE I-NO TO M-NO
-                MOVE I-NAME TO M-NAME 
+                MOVE I-NAME TO M-NAME
                 MOVE I-S-DATE TO M-S-DATE
                 MOVE I-S-NO TO M-S-NO
                 MOVE I-S-NAME TO M-S-NAME
                 MOVE I-SURYO TO M-SURYO
+                MOVE I-UNIT TO M-UNIT
                 MOVE I-TANKA TO M-TANKA
-                COMPUTE M-KINGAKU = I-TANKA * I-SURYO      
+                PERFORM UNIT-CHK-RTN
+                COMPUTE M-KINGAKU = I-TANKA * NORM-SURYO
+                PERFORM MAS-CHK-RTN
+                PERFORM DUP-CHK-RTN
                 WRITE P-REC FROM MEISAI AFTER 1
+                ADD 1 TO STAT-READ-CNT
+                ADD 1 TO STAT-WRITE-CNT
                 READ    IN-FILE
                     AT END MOVE "E" TO END-FLG
                 END-READ
             END-PERFORM
-            CLOSE IN-FILE PRINT-FILE    
+            ACCEPT STAT-DATE FROM DATE
+            MOVE STAT-READ-CNT   TO F-STAT-READ
+            MOVE STAT-WRITE-CNT  TO F-STAT-WRITE
+            MOVE STAT-REJECT-CNT TO F-STAT-REJECT
+            WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+            MOVE STAT-DATE TO F-STAT-DATE
+            WRITE P-REC FROM FOOT-STAT-2 AFTER 1
+            CLOSE IN-FILE PRINT-FILE
             DISPLAY "END"
             STOP RUN.
+      *
+       MAS-LOAD-RTN.
+            OPEN INPUT MAS-FILE
+            READ MAS-FILE
+                AT END MOVE "E" TO MAS-END-FLG
+            END-READ
+            PERFORM UNTIL MAS-END-FLG = "E"
+                IF MS-CODE NOT = "EOF" AND MAS-CNT < 200
+                    ADD 1 TO MAS-CNT
+                    MOVE MS-CODE TO MT-CODE(MAS-CNT)
+                    MOVE MS-NAME TO MT-NAME(MAS-CNT)
+                END-IF
+                READ MAS-FILE
+                    AT END MOVE "E" TO MAS-END-FLG
+                END-READ
+            END-PERFORM
+            CLOSE MAS-FILE.
+      *
+       UNIT-CHK-RTN.
+            EVALUATE I-UNIT
+                WHEN "KG" MOVE 1  TO UNIT-FACTOR
+                WHEN "CS" MOVE 12 TO UNIT-FACTOR
+                WHEN "BX" MOVE 24 TO UNIT-FACTOR
+                WHEN OTHER MOVE 1 TO UNIT-FACTOR
+            END-EVALUATE
+            COMPUTE NORM-SURYO = I-SURYO * UNIT-FACTOR.
+      *
+       MAS-CHK-RTN.
+            MOVE "N" TO MATCH-FLG
+            PERFORM VARYING MX FROM 1 BY 1 UNTIL MX > MAS-CNT
+                IF MT-CODE(MX) = I-S-NO
+                    MOVE "Y" TO MATCH-FLG
+                END-IF
+            END-PERFORM
+            IF MATCH-FLG = "Y"
+                MOVE SPACE TO M-CHK
+            ELSE
+                MOVE "***NG***" TO M-CHK
+            END-IF.
+      *
+       DUP-CHK-RTN.
+            MOVE "N" TO DUP-FLG
+            PERFORM VARYING DX FROM 1 BY 1 UNTIL DX > DUP-CNT
+                IF DT-NO(DX) = I-NO AND DT-DATE(DX) = I-S-DATE
+                    MOVE "Y" TO DUP-FLG
+                END-IF
+            END-PERFORM
+            IF DUP-FLG = "Y"
+                MOVE "***DUP***" TO M-DUP
+            ELSE
+                MOVE SPACE TO M-DUP
+                IF DUP-CNT < 200
+                    ADD 1 TO DUP-CNT
+                    MOVE I-NO     TO DT-NO(DUP-CNT)
+                    MOVE I-S-DATE TO DT-DATE(DUP-CNT)
+                END-IF
+            END-IF.
 
        
        

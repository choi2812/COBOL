@@ -7,28 +7,61 @@
            SELECT  IN-FILE     ASSIGN  "仕入3.txt"
                                     ORGANIZATION LINE SEQUENTIAL.
            SELECT  PRINT-FILE  ASSIGN  "P9.DOC"
-                                    ORGANIZATION LINE SEQUENTIAL. 
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  ERR-FILE    ASSIGN  "P9ERR.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  SHOHIN-FILE ASSIGN  "ISAM商品マスタ"
+                                    ORGANIZATION INDEXED
+                                    ACCESS MODE RANDOM
+                                    RECORD KEY T-NO.
       *
        DATA                      DIVISION.
-       FILE                      SECTION. 
+       FILE                      SECTION.
        FD  IN-FILE.
        01  I-REC.
            05  I-NO              PIC X(05).
            05  I-S-DATE          PIC 9(06).
            05  I-S-NO            PIC X(03).
-           05  I-SURYO           PIC 9(04).
+           05  I-SURYO           PIC S9(04)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+           05  I-UNIT            PIC X(02).
       *
        FD  PRINT-FILE.
        01  P-REC                 PIC X(78).
+      *
+       FD  ERR-FILE.
+       01  E-REC.
+           05  E-NO              PIC X(05).
+           05                    PIC X(01)  VALUE SPACE.
+           05  E-S-DATE          PIC 9(06).
+           05                    PIC X(01)  VALUE SPACE.
+           05  E-S-NO            PIC X(03).
+           05                    PIC X(01)  VALUE SPACE.
+           05  E-SURYO           PIC S9(04)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
+           05                    PIC X(01)  VALUE SPACE.
+           05  E-UNIT            PIC X(02).
+           05                    PIC X(01)  VALUE SPACE.
+           05  E-REASON          PIC X(20).
+      *
+       FD  SHOHIN-FILE.
+       01  T-REC.
+           05  T-NO              PIC X(05).
+           05  T-NAME            PIC X(10).
+           05  T-S-TANKA         PIC 9(05).
+           05  T-H-TANKA         PIC 9(05).
       * 
        WORKING-STORAGE           SECTION.
        01  END-FLG               PIC X(01)  VALUE SPACE.   
        01  W-SEQ                 PIC 9(02)  VALUE 0.
        01  L-CNT                 PIC 9(02)  VALUE 20.
-       01  P-CNT                 PIC 9(03)  VALUE 0. 
-       01  I                     PIC 9(02). 
+       01  P-CNT                 PIC 9(03)  VALUE 0.
+       01  E-CNT                 PIC 9(03)  VALUE 0.
        01  WORKC.
-           05 W-KINGAKU          PIC 9(08).
+           05 W-KINGAKU          PIC S9(08).
+       01  G-KINGAKU             PIC S9(09)  VALUE 0.
+       01  UNIT-FACTOR           PIC 9(03)   VALUE 1.
+       01  NORM-SURYO            PIC S9(06)  VALUE 0.
       *
        01  MEISAI.
            05  M-SEQ             PIC Z9.
@@ -41,11 +74,13 @@
            05                    PIC X(01)  VALUE SPACE.
            05  M-S-NO            PIC X(03).
            05                    PIC X(01)  VALUE SPACE.
-           05  M-SURYO           PIC Z,ZZ9.
-           05                    PIC X(05)  VALUE SPACE.
+           05  M-SURYO           PIC -Z,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  M-UNIT            PIC X(02).
+           05                    PIC X(01)  VALUE SPACE.
            05  M-TANKA           PIC ZZ,ZZ9.
            05                    PIC X(01)  VALUE SPACE.
-           05  M-KINGAKU         PIC ZZ,ZZZ,ZZ9. 
+           05  M-KINGAKU         PIC -ZZ,ZZZ,ZZ9.
       *
        01  HEAD-1.
            05                    PIC X(09)  VALUE "14JY0123".
@@ -68,29 +103,27 @@
                                 "      NO    名前       日付".
            05                    PIC X(27)  VALUE
                                 "NO  ".
-          01  TBL1.
-           03                   PIC X(25)
-                                  VALUE "CBB03キャベツ  0105001155".
-           03                   PIC X(25)
-                                  VALUE "CRR02人参      0231002541".
-           03                   PIC X(25)
-                                  VALUE "LTT04レタス    0241502656".
-           03                   PIC X(25)
-                                  VALUE "RDS01大根      0136501501".
-           03                   PIC X(25)
-                                  VALUE "SPN05ホウレン草0015800173".
-       01  TBL2                 REDEFINES  TBL1.
-           03                   OCCURS 5.
-             05  T-NO           PIC X(05).
-             05  T-NAME         PIC X(10).
-             05  T-S-TANKA      PIC 9(05).
-             05  T-H-TANKA      PIC 9(05).
-
       *
-                                              
+       01  FOOT-1.
+           05                    PIC X(40)  VALUE SPACE.
+           05                    PIC X(10)  VALUE "合計：".
+           05  F-KINGAKU         PIC -ZZ,ZZZ,ZZ9.
+      *
+       01  FOOT-STAT-1.
+           05                    PIC X(15)  VALUE "読込件数：".
+           05  F-STAT-READ       PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　印字件数：".
+           05  F-STAT-WRITE      PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　除外件数：".
+           05  F-STAT-REJECT     PIC ZZZZ9.
+       01  FOOT-STAT-2.
+           05                    PIC X(12)  VALUE "　日付：".
+           05  F-STAT-DATE       PIC 99/99/99.
+      *
          PROCEDURE                DIVISION.
        START-RTN.
-           OPEN  INPUT  IN-FILE  OUTPUT  PRINT-FILE.
+           OPEN  INPUT  IN-FILE  OUTPUT  PRINT-FILE  ERR-FILE
+                 INPUT  SHOHIN-FILE.
            PERFORM UNTIL END-FLG = "E"
              READ IN-FILE
                AT END
@@ -100,7 +133,15 @@
                  PERFORM WORK-L-WRITE
              END-READ
            END-PERFORM
-           CLOSE  IN-FILE  PRINT-FILE
+           MOVE G-KINGAKU TO F-KINGAKU
+           WRITE P-REC FROM FOOT-1 AFTER 2
+           MOVE W-SEQ TO F-STAT-READ
+           MOVE W-SEQ TO F-STAT-WRITE
+           MOVE E-CNT TO F-STAT-REJECT
+           WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+           MOVE H-DATE TO F-STAT-DATE
+           WRITE P-REC FROM FOOT-STAT-2 AFTER 1
+           CLOSE  IN-FILE  PRINT-FILE  ERR-FILE  SHOHIN-FILE
            DISPLAY "end。"
            STOP  RUN.
        WORK-MEDASI.
@@ -117,23 +158,44 @@
        WORK-L-WRITE.
              ADD 1 TO W-SEQ
              ADD 1 TO L-CNT
-             MOVE 1 TO I
+             MOVE I-NO TO T-NO
+             READ SHOHIN-FILE
+               INVALID KEY
                  MOVE "*エラ-*" TO M-NAME
                  MOVE 0 TO M-TANKA
                  MOVE 0 TO M-KINGAKU
-             PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               IF T-NO(I) = I-NO
-                 THEN
-                   COMPUTE W-KINGAKU = T-S-TANKA(I) * I-SURYO
-                   MOVE T-NAME(I) TO M-NAME
-                   MOVE T-S-TANKA(I) TO M-TANKA
-                   MOVE W-KINGAKU TO M-KINGAKU
-                 ELSE CONTINUE
-               END-IF
-             END-PERFORM
+                 PERFORM WORK-ERR-WRITE
+               NOT INVALID KEY
+                 PERFORM UNIT-CHK-RTN
+                 COMPUTE W-KINGAKU = T-S-TANKA * NORM-SURYO
+                 MOVE T-NAME TO M-NAME
+                 MOVE T-S-TANKA TO M-TANKA
+                 MOVE W-KINGAKU TO M-KINGAKU
+                 COMPUTE G-KINGAKU = G-KINGAKU + W-KINGAKU
+             END-READ
              MOVE W-SEQ TO M-SEQ
              MOVE I-NO TO M-NO
              MOVE I-S-DATE TO M-S-DATE
              MOVE I-S-NO TO M-S-NO
              MOVE I-SURYO TO M-SURYO
+             MOVE I-UNIT TO M-UNIT
              WRITE P-REC FROM MEISAI AFTER 1.
+
+       UNIT-CHK-RTN.
+             EVALUATE I-UNIT
+                 WHEN "KG" MOVE 1  TO UNIT-FACTOR
+                 WHEN "CS" MOVE 12 TO UNIT-FACTOR
+                 WHEN "BX" MOVE 24 TO UNIT-FACTOR
+                 WHEN OTHER MOVE 1 TO UNIT-FACTOR
+             END-EVALUATE
+             COMPUTE NORM-SURYO = I-SURYO * UNIT-FACTOR.
+      *
+       WORK-ERR-WRITE.
+             ADD 1 TO E-CNT
+             MOVE I-NO TO E-NO
+             MOVE I-S-DATE TO E-S-DATE
+             MOVE I-S-NO TO E-S-NO
+             MOVE I-SURYO TO E-SURYO
+             MOVE I-UNIT TO E-UNIT
+             MOVE "商品マスタ未登録" TO E-REASON
+             WRITE E-REC.

@@ -12,6 +12,14 @@
                                     ORGANIZATION LINE SEQUENTIAL.
             SELECT  PRINT-FILE ASSIGN  "P1stepup3.DOC"
                                     ORGANIZATION LINE SEQUENTIAL.
+            SELECT  OPTIONAL CARRY-FILE ASSIGN  "P1CARRY.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS CARRY-FS.
+            SELECT  OPTIONAL PARAM-FILE ASSIGN  "P1PARAM.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS PARAM-FS.
+            SELECT  EXC-FILE   ASSIGN  "P1EXCEPTION.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
       *
        DATA             DIVISION.
        FILE             SECTION.
@@ -23,13 +31,69 @@
             03   I-HOME      PIC X(3).
             03   I-HNAME     PIC X(10).
             03   I-KAZU      PIC 9(4).
-            03   I-PRICE     PIC 9(5).       
-      * 
-       FD   PRINT-FILE.   
+            03   I-UNIT      PIC X(2).
+            03   I-PRICE     PIC 9(5).
+      *
+       FD   PRINT-FILE.
        01    P-REC     PIC X(78).
       *
-       WORKING-STORAGE  SECTION.   
-       01 END-FLG       PIC X(1)    VALUE SPACE.     
+       FD   EXC-FILE.
+       01    EXC-REC.
+            03   EXC-NUM     PIC X(5).
+            03   EXC-NAME    PIC X(10).
+            03   EXC-DATE    PIC 9(6).
+            03   EXC-HOME    PIC X(3).
+            03   EXC-HNAME   PIC X(10).
+            03   EXC-KAZU    PIC 9(4).
+            03   EXC-UNIT    PIC X(2).
+            03   EXC-PRICE   PIC 9(5).
+            03   EXC-REASON  PIC X(10).
+      *
+       FD   CARRY-FILE.
+       01    CF-REC.
+            03   CF-NUM      PIC X(5).
+            03   CF-PRICE    PIC 9(5).
+      *
+       FD   PARAM-FILE.
+       01    PR-REC.
+            03   PR-PCT      PIC 9(3).
+            03   PR-KAZU     PIC 9(4).
+            03   PR-PRICE    PIC 9(5).
+      *
+       WORKING-STORAGE  SECTION.
+       01 END-FLG       PIC X(1)    VALUE SPACE.
+       01 CARRY-END-FLG PIC X(1)    VALUE SPACE.
+       01 PARAM-END-FLG PIC X(1)    VALUE SPACE.
+       01 CARRY-FS      PIC X(2)    VALUE SPACE.
+       01 PARAM-FS      PIC X(2)    VALUE SPACE.
+       01 VARIANCE-PCT  PIC 9(3)    VALUE 20.
+       01 QTY-LIMIT     PIC 9(4)    VALUE 100.
+       01 PRICE-LIMIT   PIC 9(5)    VALUE 2310.
+       01 CARRY-CNT     PIC 9(3)    VALUE 0.
+       01 CX            PIC 9(3).
+       01 FOUND-FLG     PIC X(1).
+       01 PRIOR-PRICE   PIC 9(5).
+       01 HENDOU        PIC S9(5).
+       01 HENDOU-PCT    PIC 9(3)V9.
+       01 CARRY-TBL.
+            03   CARRY-ENT   OCCURS 200 TIMES.
+                 05   CT-NUM      PIC X(5).
+                 05   CT-PRICE    PIC 9(5).
+       01 STAT-READ-CNT   PIC 9(05)  VALUE 0.
+       01 STAT-WRITE-CNT  PIC 9(05)  VALUE 0.
+       01 STAT-REJECT-CNT PIC 9(05)  VALUE 0.
+       01 STAT-DATE       PIC 99/99/99.
+       01 FOOT-STAT-1.
+            03               PIC X(15)  VALUE "読込件数：".
+            03 F-STAT-READ   PIC ZZZZ9.
+            03               PIC X(18)  VALUE "　印字件数：".
+            03 F-STAT-WRITE  PIC ZZZZ9.
+            03               PIC X(18)  VALUE "　除外件数：".
+            03 F-STAT-REJECT PIC ZZZZ9.
+       01 FOOT-STAT-2.
+            03               PIC X(12)  VALUE "　日付：".
+            03 F-STAT-DATE   PIC 99/99/99.
+      *
        01 M-REC.
             03   M-NUM       PIC X(5).
             03   M-NAME      PIC X(10).
@@ -37,39 +101,157 @@
             03   M-HOME      PIC X(3).
             03   M-HNAME     PIC X(10).
             03   M-KAZU      PIC 9(4).
+            03   M-UNIT      PIC X(2).
             03   M-PRICE     PIC 9(5).
             03   M-HOSI      PIC X(4).
-      *    
-       PROCEDURE        DIVISION.    
+            03   M-VARY      PIC X(10)   VALUE SPACE.
+      *
+       PROCEDURE        DIVISION.
        MOOO.
-            OPEN INPUT IN-FILE  OUTPUT PRINT-FILE 
+            OPEN INPUT IN-FILE  OUTPUT PRINT-FILE  OUTPUT EXC-FILE
+            PERFORM PARAM-LOAD-RTN
+            PERFORM CARRY-LOAD-RTN
             PERFORM UNTIL END-FLG = "E"
                READ IN-FILE
-                   AT END 
+                   AT END
                       MOVE "E" TO END-FLG
-                   NOT AT END 
-                      MOVE I-NUM TO M-NUM
-                      MOVE I-NAME TO M-NAME
-                      MOVE I-DATE TO M-DATE
-                      MOVE I-HOME TO M-HOME   
-                      MOVE I-HNAME TO M-HNAME
-                      MOVE I-KAZU TO M-KAZU
-                      MOVE I-PRICE TO M-PRICE 
-                      IF I-KAZU < 100 
-                         THEN                
-                           IF I-PRICE >= 2310
-                              THEN 
-                                MOVE　"★★" TO M-HOSI
-       　　　　　　　　　　　 ELSE
-                                MOVE "★"　TO M-HOSI
-                           END-IF
-                         ELSE MOVE SPACE TO M-HOSI
+                   NOT AT END
+                      ADD 1 TO STAT-READ-CNT
+                      IF I-KAZU = ZERO OR I-PRICE = ZERO
+                         PERFORM EXC-WRITE-RTN
+                      ELSE
+                         MOVE I-NUM TO M-NUM
+                         MOVE I-NAME TO M-NAME
+                         MOVE I-DATE TO M-DATE
+                         MOVE I-HOME TO M-HOME
+                         MOVE I-HNAME TO M-HNAME
+                         MOVE I-KAZU TO M-KAZU
+                         MOVE I-UNIT TO M-UNIT
+                         MOVE I-PRICE TO M-PRICE
+                         IF I-KAZU < QTY-LIMIT
+                            THEN
+                              IF I-PRICE >= PRICE-LIMIT
+                                 THEN
+                                   MOVE "★★" TO M-HOSI
+                                   ELSE
+                                   MOVE "★" TO M-HOSI
+                              END-IF
+                            ELSE MOVE SPACE TO M-HOSI
+                         END-IF
+                         PERFORM VARIANCE-CHK-RTN
+                         MOVE M-REC  TO P-REC
+                         WRITE P-REC  AFTER 1
+                         ADD 1 TO STAT-WRITE-CNT
                       END-IF
-                      MOVE M-REC  TO P-REC     
-                      WRITE P-REC  AFTER 1
                END-READ
             END-PERFORM
-            CLOSE   IN-FILE  PRINT-FILE
+            PERFORM CARRY-SAVE-RTN
+            ACCEPT STAT-DATE FROM DATE
+            MOVE STAT-READ-CNT   TO F-STAT-READ
+            MOVE STAT-WRITE-CNT  TO F-STAT-WRITE
+            MOVE STAT-REJECT-CNT TO F-STAT-REJECT
+            WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+            MOVE STAT-DATE TO F-STAT-DATE
+            WRITE P-REC FROM FOOT-STAT-2 AFTER 1
+            CLOSE   IN-FILE  PRINT-FILE  EXC-FILE
             DISPLAY "終わりました。"
 
-            STOP RUN.                
+            STOP RUN.
+      *
+       EXC-WRITE-RTN.
+            MOVE I-NUM   TO EXC-NUM
+            MOVE I-NAME  TO EXC-NAME
+            MOVE I-DATE  TO EXC-DATE
+            MOVE I-HOME  TO EXC-HOME
+            MOVE I-HNAME TO EXC-HNAME
+            MOVE I-KAZU  TO EXC-KAZU
+            MOVE I-UNIT  TO EXC-UNIT
+            MOVE I-PRICE TO EXC-PRICE
+            IF I-KAZU = ZERO
+                MOVE "数量ゼロ"  TO EXC-REASON
+            ELSE
+                MOVE "単価ゼロ"  TO EXC-REASON
+            END-IF
+            WRITE EXC-REC
+            ADD 1 TO STAT-REJECT-CNT.
+
+       PARAM-LOAD-RTN.
+            OPEN INPUT PARAM-FILE
+            IF PARAM-FS = "00"
+                READ PARAM-FILE
+                    AT END MOVE "E" TO PARAM-END-FLG
+                END-READ
+                IF PARAM-END-FLG NOT = "E"
+                    IF PR-PCT NOT = ZERO
+                        MOVE PR-PCT TO VARIANCE-PCT
+                    END-IF
+                    IF PR-KAZU NOT = ZERO
+                        MOVE PR-KAZU TO QTY-LIMIT
+                    END-IF
+                    IF PR-PRICE NOT = ZERO
+                        MOVE PR-PRICE TO PRICE-LIMIT
+                    END-IF
+                END-IF
+                CLOSE PARAM-FILE
+            ELSE
+                MOVE "E" TO PARAM-END-FLG
+            END-IF.
+      *
+       CARRY-LOAD-RTN.
+            OPEN INPUT CARRY-FILE
+            IF CARRY-FS = "00"
+                READ CARRY-FILE
+                    AT END MOVE "E" TO CARRY-END-FLG
+                END-READ
+                PERFORM UNTIL CARRY-END-FLG = "E"
+                    IF CARRY-CNT < 200
+                        ADD 1 TO CARRY-CNT
+                        MOVE CF-NUM   TO CT-NUM(CARRY-CNT)
+                        MOVE CF-PRICE TO CT-PRICE(CARRY-CNT)
+                    END-IF
+                    READ CARRY-FILE
+                        AT END MOVE "E" TO CARRY-END-FLG
+                    END-READ
+                END-PERFORM
+                CLOSE CARRY-FILE
+            ELSE
+                MOVE "E" TO CARRY-END-FLG
+            END-IF.
+      *
+       CARRY-SAVE-RTN.
+            OPEN OUTPUT CARRY-FILE
+            PERFORM VARYING CX FROM 1 BY 1 UNTIL CX > CARRY-CNT
+                MOVE CT-NUM(CX)   TO CF-NUM
+                MOVE CT-PRICE(CX) TO CF-PRICE
+                WRITE CF-REC
+            END-PERFORM
+            CLOSE CARRY-FILE.
+      *
+       VARIANCE-CHK-RTN.
+            MOVE "N" TO FOUND-FLG
+            MOVE SPACE TO M-VARY
+            PERFORM VARYING CX FROM 1 BY 1 UNTIL CX > CARRY-CNT
+                IF CT-NUM(CX) = I-NUM
+                   MOVE "Y" TO FOUND-FLG
+                   MOVE CT-PRICE(CX) TO PRIOR-PRICE
+                   COMPUTE HENDOU = I-PRICE - PRIOR-PRICE
+                   IF HENDOU < 0
+                      COMPUTE HENDOU = HENDOU * -1
+                   END-IF
+                   IF PRIOR-PRICE > 0
+                      COMPUTE HENDOU-PCT ROUNDED =
+                          HENDOU * 100 / PRIOR-PRICE
+                   ELSE
+                      MOVE ZERO TO HENDOU-PCT
+                   END-IF
+                   IF HENDOU-PCT > VARIANCE-PCT
+                      MOVE "***HEN***" TO M-VARY
+                   END-IF
+                   MOVE I-PRICE TO CT-PRICE(CX)
+                END-IF
+            END-PERFORM
+            IF FOUND-FLG = "N" AND CARRY-CNT < 200
+               ADD 1 TO CARRY-CNT
+               MOVE I-NUM   TO CT-NUM(CARRY-CNT)
+               MOVE I-PRICE TO CT-PRICE(CARRY-CNT)
+            END-IF.

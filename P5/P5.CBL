@@ -8,17 +8,21 @@
        ENVIRONMENT      DIVISION.
        INPUT-OUTPUT     SECTION.
        FILE-CONTROL.
-            SELECT  IN-FILE     ASSIGN  "仕入.TXT"
+            SELECT  IN-FILE1    ASSIGN  "仕入TEN1.TXT"
                                     ORGANIZATION LINE SEQUENTIAL.
-            SELECT  SORT-FILE   ASSIGN  "SORT-TEMP".   
+            SELECT  IN-FILE2    ASSIGN  "仕入TEN2.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
+            SELECT  IN-FILE3    ASSIGN  "仕入TEN3.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
+            SELECT  SORT-FILE   ASSIGN  "SORT-TEMP".
             SELECT  PRINT-FILE  ASSIGN  "仕入整列.TXT"
-                                    ORGANIZATION LINE SEQUENTIAL. 
-            
+                                    ORGANIZATION LINE SEQUENTIAL.
+
       *
        DATA             DIVISION.
        FILE             SECTION.
-       FD   IN-FILE.
-       01    I-REC.
+       FD   IN-FILE1.
+       01    I-REC1.
             03   I-NUM       PIC X(5).
             03   I-NAME      PIC X(10).
             03   I-DATE      PIC 9(6).
@@ -26,8 +30,28 @@
             03   I-HNAME     PIC X(10).
             03   I-KAZU      PIC 9(4).
             03   I-PRICE     PIC 9(5).
-      * 
-       FD   PRINT-FILE.   
+      *
+       FD   IN-FILE2.
+       01    I-REC2.
+            03   I-NUM       PIC X(5).
+            03   I-NAME      PIC X(10).
+            03   I-DATE      PIC 9(6).
+            03   I-HOME      PIC X(3).
+            03   I-HNAME     PIC X(10).
+            03   I-KAZU      PIC 9(4).
+            03   I-PRICE     PIC 9(5).
+      *
+       FD   IN-FILE3.
+       01    I-REC3.
+            03   I-NUM       PIC X(5).
+            03   I-NAME      PIC X(10).
+            03   I-DATE      PIC 9(6).
+            03   I-HOME      PIC X(3).
+            03   I-HNAME     PIC X(10).
+            03   I-KAZU      PIC 9(4).
+            03   I-PRICE     PIC 9(5).
+      *
+       FD   PRINT-FILE.
        01    P-REC     PIC X(43).
       *
        SD  SORT-FILE.
@@ -47,13 +71,13 @@
        MOOO.
           SORT  SORT-FILE
             
-            ON  ASCENDING KEY S-NUM 
+            ON  ASCENDING KEY S-NUM
                 DESCENDING KEY S-HOME
                 ASCENDING KEY S-DATE
-               
-            USING IN-FILE
-            
-            GIVING PRINT-FILE      
+
+            USING IN-FILE1 IN-FILE2 IN-FILE3
+
+            GIVING PRINT-FILE
       *
             DISPLAY "終わりました。"
 

@@ -0,0 +1,155 @@
+000100 IDENTIFICATION            DIVISION.
+000200 PROGRAM-ID.               P13.
+000300*
+000400 ENVIRONMENT               DIVISION.
+000500 INPUT-OUTPUT              SECTION.
+000600 FILE-CONTROL.
+000700     SELECT  SUMMARY-FILE ASSIGN  "P7SUMMARY.TXT"
+000800                              ORGANIZATION LINE SEQUENTIAL.
+000900     SELECT  PRINT-FILE   ASSIGN  "P13.DOC"
+001000                              ORGANIZATION LINE SEQUENTIAL.
+001100*
+001200 DATA                      DIVISION.
+001300 FILE                      SECTION.
+001400 FD  SUMMARY-FILE.
+001500 01  SR-REC.
+001600     05  SR-IDX            PIC 9(02).
+001700     05  SR-SURYO          PIC 9(04).
+001800     05  SR-KINGAKU        PIC 9(07).
+001900*
+002000 FD  PRINT-FILE.
+002100 01  P-REC                 PIC X(78).
+002200*
+002300 WORKING-STORAGE           SECTION.
+002400 01  END-FLG               PIC X(01)  VALUE SPACE.
+002500 01  CAT-CNT               PIC 9(02)  VALUE 0.
+002600 01  IX                    PIC 9(02).
+002700 01  JX                    PIC 9(02).
+002800 01  RANK-NO               PIC 9(02).
+002900 01  TEMP-IDX              PIC 9(02).
+003000 01  TEMP-SURYO            PIC 9(04).
+003100 01  TEMP-KINGAKU          PIC 9(07).
+003200 01  G-KINGAKU             PIC 9(09)  VALUE 0.
+003300 01  CUM-KINGAKU           PIC 9(09)  VALUE 0.
+003400 01  W-PCT                 PIC 999V99 VALUE 0.
+003500 01  CUM-PCT                PIC 999V99 VALUE 0.
+003600*
+003700 01  CAT-TBL.
+003800     05  CAT-ENT           OCCURS 10 TIMES.
+003900         10  CAT-IDX       PIC 9(02).
+004000         10  CAT-SURYO     PIC 9(04).
+004100         10  CAT-KINGAKU   PIC 9(07).
+004200*
+004300 01  MEISAI.
+004400     05                    PIC X(02)  VALUE SPACE.
+004500     05  M-RANK            PIC Z9.
+004600     05                    PIC X(04)  VALUE SPACE.
+004700     05  M-IDX             PIC Z9.
+004800     05                    PIC X(06)  VALUE SPACE.
+004900     05  M-SURYO           PIC ZZ,ZZ9.
+005000     05                    PIC X(04)  VALUE SPACE.
+005100     05  M-KINGAKU         PIC ZZ,ZZZ,ZZ9.
+005200     05                    PIC X(03)  VALUE SPACE.
+005300     05  M-PCT             PIC ZZ9.99.
+005400     05                    PIC X(02)  VALUE SPACE.
+005500     05  M-CUMPCT          PIC ZZ9.99.
+005600     05                    PIC X(04)  VALUE SPACE.
+005700     05  M-CLASS           PIC X(01).
+005800*
+005900 01  HEAD-1.
+006000     05                    PIC X(09)  VALUE "14JY0123".
+006100     05                    PIC X(15)  VALUE "崔禎文".
+006200     05                    PIC X(29)  VALUE
+006300                           "*** ABC分析".
+006400     05                    PIC X(06)  VALUE "日付：".
+006500     05 H-DATE             PIC 99/99/99.
+006600*
+006700 01  HEAD-2.
+006800     05                    PIC X(08)  VALUE  "順位".
+006900     05                    PIC X(06)  VALUE  "商品".
+007000     05                    PIC X(20)  VALUE  "数量".
+007100     05                    PIC X(16)  VALUE  "金額".
+007200     05                    PIC X(07)  VALUE  "比率".
+007300     05                    PIC X(10)  VALUE  "累計比率".
+007400     05                    PIC X(04)  VALUE  "区分".
+007500*
+007600 01  FOOT-1.
+007700     05                    PIC X(51)  VALUE SPACE.
+007800     05                    PIC X(10)  VALUE "合計：".
+007900     05  F-GOKEI           PIC ZZ,ZZZ,ZZ9.
+008000*
+008100 PROCEDURE                 DIVISION.
+008200 MOOO.
+008300     OPEN INPUT  SUMMARY-FILE
+008400     OPEN OUTPUT PRINT-FILE
+008500     ACCEPT H-DATE FROM DATE
+008600     WRITE P-REC FROM HEAD-1 AFTER PAGE
+008700     WRITE P-REC FROM HEAD-2 AFTER 2
+008800     PERFORM LOAD-RTN
+008900     PERFORM SORT-RTN
+009000     PERFORM PRINT-RTN
+009100     CLOSE SUMMARY-FILE PRINT-FILE
+009200     DISPLAY "END"
+009300     STOP RUN.
+009400*
+009500 LOAD-RTN.
+009600     READ SUMMARY-FILE
+009700         AT END MOVE "E" TO END-FLG
+009800     END-READ
+009900     PERFORM UNTIL END-FLG = "E"
+010000         ADD 1 TO CAT-CNT
+010100         MOVE SR-IDX     TO CAT-IDX(CAT-CNT)
+010200         MOVE SR-SURYO   TO CAT-SURYO(CAT-CNT)
+010300         MOVE SR-KINGAKU TO CAT-KINGAKU(CAT-CNT)
+010400         COMPUTE G-KINGAKU = G-KINGAKU + SR-KINGAKU
+010500         READ SUMMARY-FILE
+010600             AT END MOVE "E" TO END-FLG
+010700         END-READ
+010800     END-PERFORM.
+010900*
+011000 SORT-RTN.
+011100     PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > CAT-CNT - 1
+011200         PERFORM VARYING JX FROM 1 BY 1 UNTIL JX > CAT-CNT - IX
+011300             IF CAT-KINGAKU(JX) < CAT-KINGAKU(JX + 1)
+011400                 MOVE CAT-IDX(JX)     TO TEMP-IDX
+011500                 MOVE CAT-SURYO(JX)   TO TEMP-SURYO
+011600                 MOVE CAT-KINGAKU(JX) TO TEMP-KINGAKU
+011700                 MOVE CAT-IDX(JX + 1)     TO CAT-IDX(JX)
+011800                 MOVE CAT-SURYO(JX + 1)   TO CAT-SURYO(JX)
+011900                 MOVE CAT-KINGAKU(JX + 1) TO CAT-KINGAKU(JX)
+012000                 MOVE TEMP-IDX     TO CAT-IDX(JX + 1)
+012100                 MOVE TEMP-SURYO   TO CAT-SURYO(JX + 1)
+012200                 MOVE TEMP-KINGAKU TO CAT-KINGAKU(JX + 1)
+012300             END-IF
+012400         END-PERFORM
+012500     END-PERFORM.
+012600*
+012700 PRINT-RTN.
+012800     PERFORM VARYING RANK-NO FROM 1 BY 1 UNTIL RANK-NO > CAT-CNT
+012900         COMPUTE CUM-KINGAKU = CUM-KINGAKU + CAT-KINGAKU(RANK-NO)
+013000         IF G-KINGAKU > 0
+013100             COMPUTE W-PCT =
+013200                 CAT-KINGAKU(RANK-NO) * 100 / G-KINGAKU
+013300             COMPUTE CUM-PCT = CUM-KINGAKU * 100 / G-KINGAKU
+013400         ELSE
+013500             MOVE 0 TO W-PCT
+013600             MOVE 0 TO CUM-PCT
+013700         END-IF
+013800         MOVE RANK-NO             TO M-RANK
+013900         MOVE CAT-IDX(RANK-NO)    TO M-IDX
+014000         MOVE CAT-SURYO(RANK-NO)  TO M-SURYO
+014100         MOVE CAT-KINGAKU(RANK-NO) TO M-KINGAKU
+014200         MOVE W-PCT               TO M-PCT
+014300         MOVE CUM-PCT             TO M-CUMPCT
+014400         EVALUATE TRUE
+014500             WHEN CUM-PCT <= 80
+014600                 MOVE "A" TO M-CLASS
+014700             WHEN CUM-PCT <= 95
+014800                 MOVE "B" TO M-CLASS
+014900             WHEN OTHER
+015000                 MOVE "C" TO M-CLASS
+015100         END-EVALUATE
+015200         WRITE P-REC FROM MEISAI AFTER 1
+015300     END-PERFORM
+015400     MOVE G-KINGAKU TO F-GOKEI
+015500     WRITE P-REC FROM FOOT-1 AFTER 2.

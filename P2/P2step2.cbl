@@ -22,6 +22,7 @@
            05  I-S-NO            PIC X(03).
            05  I-S-NAME          PIC X(10).
            05  I-SURYO           PIC 9(04).
+           05  I-UNIT            PIC X(02).
            05  I-TANKA           PIC 9(05).
       *
        FD  PRINT-FILE.
@@ -44,18 +45,51 @@
            05                    PIC X(01)  VALUE SPACE.
            05  M-SURYO           PIC Z,ZZ9.
            05                    PIC X(01)  VALUE SPACE.
+           05  M-UNIT            PIC X(02).
+           05                    PIC X(01)  VALUE SPACE.
            05  M-TANKA           PIC Z,ZZ9.
            05                    PIC X(01)  VALUE SPACE.
-           05  M-KINGAKU         PIC Z,ZZZ,ZZ9. 
-       01  HEAD                  PIC X(30) VALUE    
+           05  M-KINGAKU         PIC Z,ZZZ,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  M-DUP             PIC X(09)  VALUE SPACE.
+       01  HEAD                  PIC X(30) VALUE
         "14JY0123   õ¡íıï∂".
-       01 A-KINGAKU              PIC 9(18) VALUE 0. 
+       01 A-KINGAKU              PIC 9(18) VALUE 0.
        01 B-KINGAKU              PIC 9(18) VALUE 0.
+       01 CHK-KINGAKU            PIC 9(18) VALUE 0.
+       01 RECON-FLG              PIC X(04) VALUE SPACE.
        01 A-SPACE                PIC X(30) VALUE SPACE.
+       01 DUP-CNT                PIC 9(03) VALUE 0.
+       01 DX                     PIC 9(03).
+       01 DUP-FLG                PIC X(01) VALUE SPACE.
+       01 UNIT-FACTOR            PIC 9(03) VALUE 1.
+       01 NORM-SURYO             PIC 9(06) VALUE 0.
+       01 DUP-TBL.
+           05  DUP-ENT           OCCURS 200 TIMES.
+               10  DT-NO         PIC X(05).
+               10  DT-DATE       PIC 9(06).
+       01 STAT-READ-CNT          PIC 9(05)  VALUE 0.
+       01 STAT-WRITE-CNT         PIC 9(05)  VALUE 0.
+       01 STAT-REJECT-CNT        PIC 9(05)  VALUE 0.
+       01 STAT-DATE              PIC 99/99/99.
+       01 FOOT-STAT-1.
+           05                    PIC X(15)  VALUE "読込件数：".
+           05  F-STAT-READ       PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　印字件数：".
+           05  F-STAT-WRITE      PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　除外件数：".
+           05  F-STAT-REJECT     PIC ZZZZ9.
+       01 FOOT-STAT-2.
+           05                    PIC X(12)  VALUE "　日付：".
+           05  F-STAT-DATE       PIC 99/99/99.
        01 FOOT.
            05                    PIC X(50) VALUE SPACE.
            05                    PIC X(06) VALUE "çáåvÅF".
            05 GOKEI              PIC Z,ZZZ,ZZ9.
+       01 FOOT-2.
+           05                    PIC X(50) VALUE SPACE.
+           05                    PIC X(10) VALUE "照合：".
+           05 RECON-RESULT       PIC X(04).
        PROCEDURE DIVISION.
             OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE     
             WRITE   P-REC  FROM  HEAD AFTER PAGE
@@ -70,19 +104,82 @@
                 MOVE I-S-NO TO M-S-NO
                 MOVE I-S-NAME TO M-S-NAME
                 MOVE I-SURYO TO M-SURYO
+                MOVE I-UNIT TO M-UNIT
                 MOVE I-TANKA TO M-TANKA
-                COMPUTE M-KINGAKU = I-TANKA * I-SURYO 
-                COMPUTE A-KINGAKU = I-TANKA * I-SURYO
-                COMPUTE B-KINGAKU = B-KINGAKU + A-KINGAKU      
+                PERFORM UNIT-CHK-RTN
+                COMPUTE M-KINGAKU = I-TANKA * NORM-SURYO
+                COMPUTE A-KINGAKU = I-TANKA * NORM-SURYO
+                COMPUTE B-KINGAKU = B-KINGAKU + A-KINGAKU
+                PERFORM DUP-CHK-RTN
                 WRITE P-REC FROM MEISAI AFTER 1
+                ADD 1 TO STAT-READ-CNT
+                ADD 1 TO STAT-WRITE-CNT
                 READ    IN-FILE
                     AT END MOVE "E" TO END-FLG
                 END-READ
-            END-PERFORM  
+            END-PERFORM
             MOVE B-KINGAKU TO GOKEI
             WRITE P-REC FROM FOOT AFTER 2
-            CLOSE IN-FILE PRINT-FILE    
+            CLOSE IN-FILE
+            PERFORM RECON-RTN
+            MOVE RECON-FLG TO RECON-RESULT
+            WRITE P-REC FROM FOOT-2 AFTER 1
+            ACCEPT STAT-DATE FROM DATE
+            MOVE STAT-READ-CNT   TO F-STAT-READ
+            MOVE STAT-WRITE-CNT  TO F-STAT-WRITE
+            MOVE STAT-REJECT-CNT TO F-STAT-REJECT
+            WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+            MOVE STAT-DATE TO F-STAT-DATE
+            WRITE P-REC FROM FOOT-STAT-2 AFTER 1
+            CLOSE PRINT-FILE
             DISPLAY "END"
             STOP RUN.
+      *
+       RECON-RTN.
+            MOVE "FAIL" TO RECON-FLG
+            OPEN INPUT IN-FILE
+            MOVE SPACE TO END-FLG
+            READ    IN-FILE
+                AT END MOVE "E" TO END-FLG
+            END-READ
+            PERFORM UNTIL END-FLG = "E"
+                PERFORM UNIT-CHK-RTN
+                COMPUTE CHK-KINGAKU = CHK-KINGAKU +
+                                      (NORM-SURYO * I-TANKA)
+                READ    IN-FILE
+                    AT END MOVE "E" TO END-FLG
+                END-READ
+            END-PERFORM
+            CLOSE IN-FILE
+            IF CHK-KINGAKU = B-KINGAKU
+                MOVE "PASS" TO RECON-FLG
+            END-IF.
+      *
+       UNIT-CHK-RTN.
+            EVALUATE I-UNIT
+                WHEN "KG" MOVE 1  TO UNIT-FACTOR
+                WHEN "CS" MOVE 12 TO UNIT-FACTOR
+                WHEN "BX" MOVE 24 TO UNIT-FACTOR
+                WHEN OTHER MOVE 1 TO UNIT-FACTOR
+            END-EVALUATE
+            COMPUTE NORM-SURYO = I-SURYO * UNIT-FACTOR.
+      *
+       DUP-CHK-RTN.
+            MOVE "N" TO DUP-FLG
+            PERFORM VARYING DX FROM 1 BY 1 UNTIL DX > DUP-CNT
+                IF DT-NO(DX) = I-NO AND DT-DATE(DX) = I-S-DATE
+                    MOVE "Y" TO DUP-FLG
+                END-IF
+            END-PERFORM
+            IF DUP-FLG = "Y"
+                MOVE "***DUP***" TO M-DUP
+            ELSE
+                MOVE SPACE TO M-DUP
+                IF DUP-CNT < 200
+                    ADD 1 TO DUP-CNT
+                    MOVE I-NO     TO DT-NO(DUP-CNT)
+                    MOVE I-S-DATE TO DT-DATE(DUP-CNT)
+                END-IF
+            END-IF.
 
               

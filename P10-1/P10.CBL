@@ -12,6 +12,14 @@
                                     ORGANIZATION INDEXED
                                     ACCESS MODE RANDOM
                                     RECORD KEY S-CODE.
+           SELECT  OPTIONAL PARAM-FILE  ASSIGN  "P10PARAM.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS PARAM-FS.
+           SELECT  OPTIONAL CKPT-FILE   ASSIGN  "P10CKPT.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS CKPT-FS.
+           SELECT  AUDIT-FILE  ASSIGN  "仕入先更新履歴.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
       *
        DATA                      DIVISION.
        FILE                      SECTION. 
@@ -20,8 +28,15 @@
            05  I-CODE            PIC X(01).
            05  I-DATA.
                07  I-S-CODE      PIC X(03).
-               07  I-SYOTEN      PIC X(20).
+               07  I-SYOTEN.
+                   10  I-SYOTEN-ZIP     PIC X(08).
+                   10  I-SYOTEN-PREF    PIC X(02).
+                   10  I-SYOTEN-REST    PIC X(10).
                07  I-TEL         PIC X(12).
+               07  I-CATEGORY    PIC X(02).
+               07  I-FAX         PIC X(12).
+               07  I-EMAIL       PIC X(30).
+               07  I-REORDER     PIC 9(05).
       *
        FD  OUT-FILE.
        01  O-REC                 PIC X(78).
@@ -29,20 +44,90 @@
        FD  SHOHIN-FILE.
        01  S-REC.
            05  S-CODE            PIC X(03).
-           05  S-SYOTEN          PIC X(20).
+           05  S-SYOTEN.
+               10  S-SYOTEN-ZIP      PIC X(08).
+               10  S-SYOTEN-PREF     PIC X(02).
+               10  S-SYOTEN-REST     PIC X(10).
            05  S-TEL             PIC X(12).
-      * 
+           05  S-CATEGORY        PIC X(02).
+           05  S-FAX             PIC X(12).
+           05  S-EMAIL           PIC X(30).
+           05  S-REORDER         PIC 9(05).
+           05  S-STATUS          PIC X(01).
+               88  S-ACTIVE                 VALUE "A".
+               88  S-INACTIVE               VALUE "I".
+           05  S-YTD-SURYO       PIC 9(07).
+           05  S-YTD-KINGAKU     PIC 9(09).
+      *
+       FD  PARAM-FILE.
+       01  PR-REC.
+           05  PR-PCT            PIC 9(03).
+      *
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05  CK-CNT            PIC 9(07).
+           05  CK-S-CODE         PIC X(03).
+           05  CK-ADD-CNT        PIC 9(07).
+           05  CK-UPD-CNT        PIC 9(07).
+           05  CK-DEL-CNT        PIC 9(07).
+      *
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05  AU-TYPE           PIC X(06).
+           05  AU-DATE           PIC 9(06).
+           05  AU-OLD-S-CODE     PIC X(03).
+           05  AU-OLD-SYOTEN.
+               07  AU-OLD-SYOTEN-ZIP    PIC X(08).
+               07  AU-OLD-SYOTEN-PREF   PIC X(02).
+               07  AU-OLD-SYOTEN-REST   PIC X(10).
+           05  AU-OLD-TEL        PIC X(12).
+           05  AU-OLD-CATEGORY   PIC X(02).
+           05  AU-OLD-FAX        PIC X(12).
+           05  AU-OLD-EMAIL      PIC X(30).
+           05  AU-OLD-REORDER    PIC 9(05).
+      *
        WORKING-STORAGE           SECTION.
-       01  END-FLG               PIC X(01)  VALUE SPACE.   
-      * 
+       01  END-FLG               PIC X(01)  VALUE SPACE.
+       01  BACKUP-CMD            PIC X(80)  VALUE SPACE.
+       01  BACKUP-DATE           PIC 9(06)  VALUE ZERO.
+       01  PREVIEW-FLG           PIC X(01)  VALUE SPACE.
+           88  PREVIEW-MODE                 VALUE "Y".
+       01  PREVIEW-MSG           PIC X(78)  VALUE
+               "*** プレビューモード（更新なし） ***".
+       01  PARAM-END-FLG         PIC X(01)  VALUE SPACE.
+       01  PARAM-FS              PIC X(02)  VALUE SPACE.
+       01  CKPT-FS               PIC X(02)  VALUE SPACE.
+       01  ERR-THRESHOLD         PIC 9(03)  VALUE 30.
+       01  ABORT-FLG             PIC X(01)  VALUE SPACE.
+       01  SV-TOTAL-CNT          PIC 9(07)  VALUE ZERO.
+       01  SV-ERR-CNT            PIC 9(07)  VALUE ZERO.
+       01  SV-PCT                PIC 9(03)V9 VALUE ZERO.
+       01  CKPT-INTERVAL         PIC 9(05)  VALUE 50.
+       01  CKPT-TICK             PIC 9(05)  VALUE ZERO.
+       01  PROC-CNT              PIC 9(07)  VALUE ZERO.
+       01  SKIP-CNT              PIC 9(07)  VALUE ZERO.
+       01  CKPT-ADD-CNT          PIC 9(07)  VALUE ZERO.
+       01  CKPT-UPD-CNT          PIC 9(07)  VALUE ZERO.
+       01  CKPT-DEL-CNT          PIC 9(07)  VALUE ZERO.
+       01  CKPT-END-FLG          PIC X(01)  VALUE SPACE.
+       01  LAST-S-CODE           PIC X(03)  VALUE SPACE.
+       01  AU-RUN-DATE           PIC 9(06)  VALUE ZERO.
+      *
        01  MEISAI.
            05                    PIC X(05)  VALUE SPACE.
            05  M-CODE            PIC X(01).
            05                    PIC X(08)  VALUE SPACE.
            05  M-DATA.
                07  M-S-CODE      PIC X(03).
-               07  M-SYOTEN      PIC X(20) VALUE SPACE.
+               07  M-SYOTEN.
+                   10  M-SYOTEN-ZIP     PIC X(08).
+                   10  M-SYOTEN-PREF    PIC X(02).
+                   10  M-SYOTEN-REST    PIC X(10).
                07  M-TEL         PIC X(12) VALUE SPACE.
+               07  M-CATEGORY    PIC X(02) VALUE SPACE.
+               07  M-FAX         PIC X(12) VALUE SPACE.
+               07  M-EMAIL       PIC X(30) VALUE SPACE.
+               07  M-REORDER     PIC 9(05) VALUE ZERO.
 
            05                    PIC X(03)  VALUE SPACE.
            05  M-COMMENT         PIC X(16). 
@@ -57,84 +142,341 @@
       *
        01  HEAD-2.
            05                    PIC X(13)  VALUE  "処理コード".
-           05                    PIC X(38)  VALUE  "仕入TRANレコード".
+           05                    PIC X(38)  VALUE
+                                 "仕入TRANレコード".
            05                    PIC X(08)  VALUE  "コメント".
       *
        PROCEDURE                 DIVISION.
        MOOO.
-            OPEN INPUT IN-FILE OUTPUT OUT-FILE 
-                        I-O  SHOHIN-FILE      
-             READ IN-FILE 
+             ACCEPT  H-DATE FROM  DATE
+             ACCEPT  BACKUP-DATE FROM DATE
+             DISPLAY "プレビューで実行？(Y/N)："
+             ACCEPT  PREVIEW-FLG
+             IF NOT PREVIEW-MODE
+                 PERFORM BACKUP-RTN
+             END-IF
+             PERFORM PARAM-LOAD-RTN
+             PERFORM SEVERITY-CHK-RTN
+             IF ABORT-FLG = "E"
+                 DISPLAY "プログラム異常終了"
+                 DISPLAY "エラー率が閾値を超過：処理中止"
+                 STOP RUN
+             END-IF
+             PERFORM CKPT-LOAD-RTN
+             OPEN INPUT IN-FILE OUTPUT OUT-FILE
+                        I-O  SHOHIN-FILE
+             IF NOT PREVIEW-MODE
+                 OPEN EXTEND AUDIT-FILE
+             END-IF
+             ACCEPT AU-RUN-DATE FROM DATE
+             IF SKIP-CNT > 0
+                 PERFORM UNTIL PROC-CNT >= SKIP-CNT OR END-FLG = "E"
+                     READ IN-FILE
+                         AT END MOVE "E" TO END-FLG
+                     END-READ
+                     ADD 1 TO PROC-CNT
+                 END-PERFORM
+             END-IF
+             READ IN-FILE
                        AT END MOVE "E" TO END-FLG
-             END-READ      
-             ACCEPT  H-DATE FROM  DATE  
+             END-READ
              WRITE O-REC FROM HEAD-1 AFTER PAGE
              WRITE O-REC FROM HEAD-2 AFTER 2
-      *       
-             PERFORM UNTIL END-FLG = "E"  
+             IF PREVIEW-MODE
+                 WRITE O-REC FROM PREVIEW-MSG AFTER 1
+             END-IF
+      *
+             PERFORM UNTIL END-FLG = "E"
                 MOVE SPACE TO MEISAI
-                MOVE I-CODE TO M-CODE  
-                MOVE I-S-CODE  TO M-S-CODE          
+                MOVE I-CODE TO M-CODE
+                MOVE I-S-CODE  TO M-S-CODE
       *
                 EVALUATE I-CODE
-                    WHEN "T" PERFORM ADD-PROC 
+                    WHEN "T" PERFORM ADD-PROC
                     WHEN "K" PERFORM UPDATE-PROC
                     WHEN "S" PERFORM DELETE-PROC
-                    WHEN OTHER  MOVE "処理コードエラー" TO M-COMMENT
-                                MOVE I-DATA TO M-DATA 
+                    WHEN "R" PERFORM REACTIVATE-PROC
+                    WHEN "I" PERFORM INQUIRY-PROC
+                    WHEN OTHER
+                        MOVE "処理コードエラー" TO M-COMMENT
+                        MOVE I-DATA TO M-DATA
                 END-EVALUATE
-      *  
+      *
                 WRITE O-REC FROM MEISAI AFTER 1
-      *          
+      *
+                ADD 1 TO PROC-CNT
+                ADD 1 TO CKPT-TICK
+                IF CKPT-TICK >= CKPT-INTERVAL
+                    PERFORM CKPT-WRITE-RTN
+                    MOVE ZERO TO CKPT-TICK
+                END-IF
+      *
                 READ IN-FILE
-                        AT END MOVE "E" TO END-FLG 
+                        AT END MOVE "E" TO END-FLG
                 END-READ
-            END-PERFORM                           
+            END-PERFORM
       *
+            PERFORM CKPT-CLEAR-RTN
             CLOSE IN-FILE OUT-FILE SHOHIN-FILE
+            IF NOT PREVIEW-MODE
+                CLOSE AUDIT-FILE
+            END-IF
             DISPLAY "THE END"
-            STOP RUN.     
+            STOP RUN.
       *               
        UPDATE-PROC.
-            MOVE I-S-CODE TO  S-CODE 
-            MOVE I-SYOTEN TO S-SYOTEN 
+            MOVE I-S-CODE TO  S-CODE
+            MOVE I-SYOTEN TO S-SYOTEN
             MOVE I-TEL TO S-TEL
-      *     
+            MOVE I-FAX TO S-FAX
+            MOVE I-EMAIL TO S-EMAIL
+            MOVE I-REORDER TO S-REORDER
+      *
             READ SHOHIN-FILE
-                INVALID KEY 
+                INVALID KEY
                     MOVE "READ エラー" TO M-COMMENT
                 NOT INVALID KEY
-                    REWRITE S-REC
-                        INVALID KEY
-                            MOVE "REWRITE エラー" TO M-COMMENT
-                        NOT INVALID KEY
-                            MOVE "変更" TO M-COMMENT
-                            MOVE I-TEL TO M-TEL 
-                    END-REWRITE
-            END-READ.   
+                    IF PREVIEW-MODE
+                        MOVE "変更(予定)" TO M-COMMENT
+                        MOVE I-TEL TO M-TEL
+                        MOVE I-FAX TO M-FAX
+                        MOVE I-EMAIL TO M-EMAIL
+                        MOVE I-REORDER TO M-REORDER
+                    ELSE
+                        MOVE "変更" TO AU-TYPE
+                        PERFORM AUDIT-WRITE-RTN
+                        REWRITE S-REC
+                            INVALID KEY
+                                MOVE "REWRITE エラー" TO M-COMMENT
+                            NOT INVALID KEY
+                                MOVE "変更" TO M-COMMENT
+                                MOVE I-TEL TO M-TEL
+                                MOVE I-FAX TO M-FAX
+                                MOVE I-EMAIL TO M-EMAIL
+                                MOVE I-REORDER TO M-REORDER
+                                ADD 1 TO CKPT-UPD-CNT
+                        END-REWRITE
+                    END-IF
+            END-READ.
       *
        ADD-PROC.
-            MOVE I-S-CODE TO  S-CODE 
-            MOVE I-SYOTEN TO S-SYOTEN 
+            MOVE I-S-CODE TO  S-CODE
+            MOVE I-SYOTEN TO S-SYOTEN
             MOVE I-TEL TO S-TEL
-            WRITE S-REC
-              INVALID KEY
-                MOVE "WRITE エラー" TO M-COMMENT 
-              NOT INVALID KEY
+            MOVE I-CATEGORY TO S-CATEGORY
+            MOVE I-FAX TO S-FAX
+            MOVE I-EMAIL TO S-EMAIL
+            MOVE I-REORDER TO S-REORDER
+            MOVE "A" TO S-STATUS
+            MOVE ZERO TO S-YTD-SURYO
+            MOVE ZERO TO S-YTD-KINGAKU
+            IF PREVIEW-MODE
                 MOVE I-DATA TO M-DATA
-                MOVE "追加" TO M-COMMENT 
-            END-WRITE.
+                MOVE "追加(予定)" TO M-COMMENT
+            ELSE
+                WRITE S-REC
+                  INVALID KEY
+                    MOVE "WRITE エラー" TO M-COMMENT
+                  NOT INVALID KEY
+                    MOVE I-DATA TO M-DATA
+                    MOVE "追加" TO M-COMMENT
+                    ADD 1 TO CKPT-ADD-CNT
+                END-WRITE
+            END-IF.
       *
        DELETE-PROC.
-            MOVE I-S-CODE TO  S-CODE  
+            MOVE I-S-CODE TO  S-CODE
+      *
+            IF PREVIEW-MODE
+                 MOVE "削除(予定)" TO M-COMMENT
+            ELSE
+                 READ SHOHIN-FILE
+                     INVALID KEY
+                          MOVE "READ エラー" TO M-COMMENT
+                     NOT INVALID KEY
+                          MOVE "休止" TO AU-TYPE
+                          PERFORM AUDIT-WRITE-RTN
+                          MOVE "I" TO S-STATUS
+                          REWRITE S-REC
+                              INVALID KEY
+                                   MOVE "REWRITEエラー" TO M-COMMENT
+                              NOT INVALID KEY
+                                   MOVE "休止" TO M-COMMENT
+                                   ADD 1 TO CKPT-DEL-CNT
+                          END-REWRITE
+                 END-READ
+            END-IF.
       *
-            DELETE SHOHIN-FILE
+       REACTIVATE-PROC.
+            MOVE I-S-CODE TO  S-CODE
+      *
+            IF PREVIEW-MODE
+                 MOVE "再開(予定)" TO M-COMMENT
+            ELSE
+                 READ SHOHIN-FILE
+                     INVALID KEY
+                          MOVE "READ エラー" TO M-COMMENT
+                     NOT INVALID KEY
+                          MOVE "再開" TO AU-TYPE
+                          PERFORM AUDIT-WRITE-RTN
+                          MOVE "A" TO S-STATUS
+                          REWRITE S-REC
+                              INVALID KEY
+                                   MOVE "REWRITEエラー" TO M-COMMENT
+                              NOT INVALID KEY
+                                   MOVE "再開" TO M-COMMENT
+                          END-REWRITE
+                 END-READ
+            END-IF.
+      *
+       BACKUP-RTN.
+            MOVE SPACE TO BACKUP-CMD
+            STRING "cp ISAM仕入先マスタ ISAM仕入先マスタ."
+                       DELIMITED BY SIZE
+                   BACKUP-DATE
+                       DELIMITED BY SIZE
+                   ".BAK"
+                       DELIMITED BY SIZE
+              INTO BACKUP-CMD
+            END-STRING
+            CALL "SYSTEM" USING BACKUP-CMD.
+      *
+       INQUIRY-PROC.
+            MOVE I-S-CODE TO  S-CODE
+      *
+            READ SHOHIN-FILE
                 INVALID KEY
-                     MOVE "DELETEエラー" TO M-COMMENT
+                    MOVE "READ エラー" TO M-COMMENT
                 NOT INVALID KEY
-                     MOVE "削除" TO M-COMMENT 
-            END-DELETE.
-      * 
+                    MOVE "照会" TO M-COMMENT
+                    MOVE S-SYOTEN TO M-SYOTEN
+                    MOVE S-TEL TO M-TEL
+                    MOVE S-CATEGORY TO M-CATEGORY
+                    MOVE S-FAX TO M-FAX
+                    MOVE S-EMAIL TO M-EMAIL
+                    MOVE S-REORDER TO M-REORDER
+            END-READ.
+      *
+       CKPT-LOAD-RTN.
+           MOVE SPACE TO CKPT-END-FLG
+           OPEN INPUT CKPT-FILE
+           IF CKPT-FS = "00"
+               READ CKPT-FILE
+                   AT END MOVE "E" TO CKPT-END-FLG
+               END-READ
+               IF CKPT-END-FLG NOT = "E"
+                   MOVE CK-CNT     TO SKIP-CNT
+                   MOVE CK-S-CODE  TO LAST-S-CODE
+                   MOVE CK-ADD-CNT TO CKPT-ADD-CNT
+                   MOVE CK-UPD-CNT TO CKPT-UPD-CNT
+                   MOVE CK-DEL-CNT TO CKPT-DEL-CNT
+                   DISPLAY "チェックポイントから再開："
+                           SKIP-CNT "件スキップ"
+               END-IF
+               CLOSE CKPT-FILE
+           ELSE
+               MOVE "E" TO CKPT-END-FLG
+           END-IF.
+      *
+       CKPT-WRITE-RTN.
+           MOVE PROC-CNT     TO CK-CNT
+           MOVE I-S-CODE     TO CK-S-CODE
+           MOVE CKPT-ADD-CNT TO CK-ADD-CNT
+           MOVE CKPT-UPD-CNT TO CK-UPD-CNT
+           MOVE CKPT-DEL-CNT TO CK-DEL-CNT
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+      *
+       CKPT-CLEAR-RTN.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+      *
+       AUDIT-WRITE-RTN.
+           MOVE AU-RUN-DATE TO AU-DATE
+           MOVE S-CODE      TO AU-OLD-S-CODE
+           MOVE S-SYOTEN    TO AU-OLD-SYOTEN
+           MOVE S-TEL       TO AU-OLD-TEL
+           MOVE S-CATEGORY  TO AU-OLD-CATEGORY
+           MOVE S-FAX       TO AU-OLD-FAX
+           MOVE S-EMAIL     TO AU-OLD-EMAIL
+           MOVE S-REORDER   TO AU-OLD-REORDER
+           WRITE AUDIT-REC.
+      *
+       PARAM-LOAD-RTN.
+           OPEN INPUT PARAM-FILE
+           IF PARAM-FS = "00"
+               READ PARAM-FILE
+                   AT END MOVE "E" TO PARAM-END-FLG
+               END-READ
+               IF PARAM-END-FLG NOT = "E"
+                   IF PR-PCT NOT = ZERO
+                       MOVE PR-PCT TO ERR-THRESHOLD
+                   END-IF
+               END-IF
+               CLOSE PARAM-FILE
+           ELSE
+               MOVE "E" TO PARAM-END-FLG
+           END-IF.
+      *
+       SEVERITY-CHK-RTN.
+           MOVE SPACE TO END-FLG
+           OPEN INPUT IN-FILE  SHOHIN-FILE
+           READ IN-FILE
+               AT END MOVE "E" TO END-FLG
+           END-READ
+           PERFORM UNTIL END-FLG = "E"
+               EVALUATE I-CODE
+                   WHEN "T"
+                       ADD 1 TO SV-TOTAL-CNT
+                       MOVE I-S-CODE TO S-CODE
+                       READ SHOHIN-FILE
+                           INVALID KEY CONTINUE
+                           NOT INVALID KEY ADD 1 TO SV-ERR-CNT
+                       END-READ
+                   WHEN "K"
+                       ADD 1 TO SV-TOTAL-CNT
+                       MOVE I-S-CODE TO S-CODE
+                       READ SHOHIN-FILE
+                           INVALID KEY ADD 1 TO SV-ERR-CNT
+                           NOT INVALID KEY CONTINUE
+                       END-READ
+                   WHEN "S"
+                       ADD 1 TO SV-TOTAL-CNT
+                       MOVE I-S-CODE TO S-CODE
+                       READ SHOHIN-FILE
+                           INVALID KEY ADD 1 TO SV-ERR-CNT
+                           NOT INVALID KEY CONTINUE
+                       END-READ
+                   WHEN "R"
+                       ADD 1 TO SV-TOTAL-CNT
+                       MOVE I-S-CODE TO S-CODE
+                       READ SHOHIN-FILE
+                           INVALID KEY ADD 1 TO SV-ERR-CNT
+                           NOT INVALID KEY CONTINUE
+                       END-READ
+                   WHEN "I"
+                       CONTINUE
+                   WHEN OTHER
+                       ADD 1 TO SV-TOTAL-CNT
+                       ADD 1 TO SV-ERR-CNT
+               END-EVALUATE
+               READ IN-FILE
+                   AT END MOVE "E" TO END-FLG
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE  SHOHIN-FILE
+           MOVE SPACE TO END-FLG
+           IF SV-TOTAL-CNT > 0
+               COMPUTE SV-PCT ROUNDED =
+                   SV-ERR-CNT * 100 / SV-TOTAL-CNT
+           ELSE
+               MOVE 0 TO SV-PCT
+           END-IF
+           IF SV-PCT > ERR-THRESHOLD
+               MOVE "E" TO ABORT-FLG
+           END-IF.
+      *
        
        
        

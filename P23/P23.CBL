@@ -0,0 +1,160 @@
+      *
+      * 14JY0123 崔　禎　文
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      P23.
+
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT  IN-FILE     ASSIGN  "仕入整列.txt"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  SHOHIN-FILE ASSIGN  "ISAM仕入先マスタ"
+                                    ORGANIZATION INDEXED
+                                    ACCESS MODE RANDOM
+                                    RECORD KEY S-CODE.
+           SELECT  PRINT-FILE  ASSIGN  "P23.DOC"
+                                    ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  IN-FILE.
+       01  I-REC.
+           05  I-NO              PIC X(05).
+           05  I-NAME            PIC X(10).
+           05  I-S-DATE          PIC 9(06).
+           05  I-S-NO            PIC X(03).
+           05  I-S-NAME          PIC X(10).
+           05  I-SURYO           PIC 9(04).
+           05  I-TANKA           PIC 9(05).
+      *
+       FD  SHOHIN-FILE.
+       01  S-REC.
+           05  S-CODE            PIC X(03).
+           05  S-SYOTEN.
+               10  S-SYOTEN-ZIP      PIC X(08).
+               10  S-SYOTEN-PREF     PIC X(02).
+               10  S-SYOTEN-REST     PIC X(10).
+           05  S-TEL             PIC X(12).
+           05  S-CATEGORY        PIC X(02).
+           05  S-FAX             PIC X(12).
+           05  S-EMAIL           PIC X(30).
+           05  S-REORDER         PIC 9(05).
+           05  S-STATUS          PIC X(01).
+               88  S-ACTIVE                 VALUE "A".
+               88  S-INACTIVE               VALUE "I".
+           05  S-YTD-SURYO       PIC 9(07).
+           05  S-YTD-KINGAKU     PIC 9(09).
+      *
+       FD  PRINT-FILE.
+       01  P-REC                 PIC X(78).
+      *
+       WORKING-STORAGE  SECTION.
+       01  END-FLG               PIC X(01)  VALUE SPACE.
+       01  KINGAKU               PIC 9(09)  VALUE 0.
+       01  STAT-READ-CNT         PIC 9(05)  VALUE 0.
+       01  STAT-POST-CNT         PIC 9(05)  VALUE 0.
+       01  STAT-REJECT-CNT       PIC 9(05)  VALUE 0.
+      *
+       01  MEISAI.
+           05                    PIC X(02)  VALUE SPACE.
+           05  M-S-CODE          PIC X(03).
+           05                    PIC X(02)  VALUE SPACE.
+           05  M-NO              PIC X(05).
+           05                    PIC X(02)  VALUE SPACE.
+           05  M-SURYO           PIC ZZZZ9.
+           05                    PIC X(02)  VALUE SPACE.
+           05  M-KINGAKU         PIC ZZZ,ZZZ,ZZ9.
+           05                    PIC X(02)  VALUE SPACE.
+           05  M-YTD-SURYO       PIC ZZZZZZ9.
+           05                    PIC X(02)  VALUE SPACE.
+           05  M-YTD-KINGAKU     PIC ZZ,ZZZ,ZZZ,ZZ9.
+           05                    PIC X(02)  VALUE SPACE.
+           05  M-COMMENT         PIC X(12).
+      *
+       01  HEAD-1.
+           05                    PIC X(09)  VALUE "14JY0123".
+           05                    PIC X(15)  VALUE "崔禎文".
+           05                    PIC X(29)  VALUE
+                                 "*** 仕入先別年間実績更新".
+           05                    PIC X(06)  VALUE "日付：".
+           05  H-DATE            PIC 99/99/99.
+      *
+       01  HEAD-2.
+           05                    PIC X(07)  VALUE  "仕入先".
+           05                    PIC X(12)  VALUE  "商品NO".
+           05                    PIC X(10)  VALUE  "数量".
+           05                    PIC X(14)  VALUE  "金額".
+           05                    PIC X(11)  VALUE  "年間数量".
+           05                    PIC X(14)  VALUE  "年間金額".
+           05                    PIC X(12)  VALUE  "結果".
+      *
+       01  FOOT-STAT-1.
+           05                    PIC X(15)  VALUE "読込件数：".
+           05  F-STAT-READ       PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　更新件数：".
+           05  F-STAT-POST       PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　除外件数：".
+           05  F-STAT-REJECT     PIC ZZZZ9.
+       01  FOOT-STAT-2.
+           05                    PIC X(12)  VALUE "　日付：".
+           05  F-STAT-DATE       PIC 99/99/99.
+      *
+       PROCEDURE        DIVISION.
+       MOOO.
+            OPEN INPUT  IN-FILE
+            OPEN I-O    SHOHIN-FILE
+            OPEN OUTPUT PRINT-FILE
+            ACCEPT H-DATE FROM DATE
+            WRITE P-REC FROM HEAD-1 AFTER PAGE
+            WRITE P-REC FROM HEAD-2 AFTER 2
+            READ  IN-FILE
+                AT END MOVE "E" TO END-FLG
+                NOT AT END ADD 1 TO STAT-READ-CNT
+            END-READ
+            PERFORM UNTIL END-FLG = "E"
+                PERFORM POST-RTN
+                READ  IN-FILE
+                    AT END MOVE "E" TO END-FLG
+                    NOT AT END ADD 1 TO STAT-READ-CNT
+                END-READ
+            END-PERFORM
+            PERFORM FOOT-RTN
+            CLOSE IN-FILE SHOHIN-FILE PRINT-FILE
+            DISPLAY "END"
+            STOP RUN.
+      *
+       POST-RTN.
+            MOVE SPACE TO MEISAI
+            MOVE I-S-NO TO M-S-CODE S-CODE
+            MOVE I-NO   TO M-NO
+            MOVE I-SURYO TO M-SURYO
+            COMPUTE KINGAKU = I-TANKA * I-SURYO
+            MOVE KINGAKU TO M-KINGAKU
+            READ SHOHIN-FILE
+                INVALID KEY
+                    MOVE "仕入先無し" TO M-COMMENT
+                    ADD 1 TO STAT-REJECT-CNT
+                NOT INVALID KEY
+                    COMPUTE S-YTD-SURYO = S-YTD-SURYO + I-SURYO
+                    COMPUTE S-YTD-KINGAKU = S-YTD-KINGAKU + KINGAKU
+                    REWRITE S-REC
+                        INVALID KEY
+                            MOVE "REWRITEエラー" TO M-COMMENT
+                            ADD 1 TO STAT-REJECT-CNT
+                        NOT INVALID KEY
+                            MOVE S-YTD-SURYO   TO M-YTD-SURYO
+                            MOVE S-YTD-KINGAKU TO M-YTD-KINGAKU
+                            MOVE "更新" TO M-COMMENT
+                            ADD 1 TO STAT-POST-CNT
+                    END-REWRITE
+            END-READ
+            WRITE P-REC FROM MEISAI AFTER 1.
+      *
+       FOOT-RTN.
+            MOVE STAT-READ-CNT   TO F-STAT-READ
+            MOVE STAT-POST-CNT   TO F-STAT-POST
+            MOVE STAT-REJECT-CNT TO F-STAT-REJECT
+            WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+            MOVE H-DATE TO F-STAT-DATE
+            WRITE P-REC FROM FOOT-STAT-2 AFTER 1.

@@ -0,0 +1,188 @@
+000100 IDENTIFICATION            DIVISION.
+000200 PROGRAM-ID.               P15.
+000300*
+000400 ENVIRONMENT               DIVISION.
+000500 INPUT-OUTPUT              SECTION.
+000600 FILE-CONTROL.
+000700     SELECT  IN-FILE     ASSIGN  "仕入整列.txt"
+000800                              ORGANIZATION LINE SEQUENTIAL.
+000900     SELECT  SHOHIN-FILE ASSIGN  "ISAM仕入先マスタ"
+001000                              ORGANIZATION INDEXED
+001100                              ACCESS MODE SEQUENTIAL
+001200                              RECORD KEY S-CODE.
+001300     SELECT  PRINT-FILE  ASSIGN  "P15.DOC"
+001400                              ORGANIZATION LINE SEQUENTIAL.
+001500*
+001600 DATA                      DIVISION.
+001700 FILE                      SECTION.
+001800 FD  IN-FILE.
+001900 01  I-REC.
+002000     05  I-NO              PIC X(05).
+002100     05  I-NAME            PIC X(10).
+002200     05  I-S-DATE          PIC 9(06).
+002300     05  I-S-NO            PIC X(03).
+002400     05  I-S-NAME          PIC X(10).
+002500     05  I-SURYO           PIC 9(04).
+002600     05  I-TANKA           PIC 9(05).
+002700*
+002800 FD  SHOHIN-FILE.
+002900 01  S-REC.
+003000     05  S-CODE            PIC X(03).
+003100     05  S-SYOTEN.
+003110         10  S-SYOTEN-ZIP      PIC X(08).
+003120         10  S-SYOTEN-PREF     PIC X(02).
+003130         10  S-SYOTEN-REST     PIC X(10).
+003200     05  S-TEL             PIC X(12).
+003250     05  S-CATEGORY        PIC X(02).
+003260     05  S-FAX             PIC X(12).
+003270     05  S-EMAIL           PIC X(30).
+003280     05  S-REORDER         PIC 9(05).
+003285     05  S-STATUS          PIC X(01).
+003286         88  S-ACTIVE                 VALUE "A".
+003287         88  S-INACTIVE               VALUE "I".
+003290     05  S-YTD-SURYO       PIC 9(07).
+003295     05  S-YTD-KINGAKU     PIC 9(09).
+003300*
+003400 FD  PRINT-FILE.
+003500 01  P-REC                 PIC X(78).
+003600*
+003700 WORKING-STORAGE           SECTION.
+003800 01  END-FLG               PIC X(01)  VALUE SPACE.
+003900 01  FOUND-FLG             PIC X(01)  VALUE SPACE.
+004000 01  SUP-CNT               PIC 9(03)  VALUE 0.
+004100 01  SX                    PIC 9(03).
+004200 01  WORK-SERIAL           PIC 9(07).
+004300 01  SAVE-DATE             PIC 9(06).
+004400 01  SAVE-SERIAL           PIC 9(07).
+004500 01  RUN-DATE              PIC 9(06).
+004600 01  RUN-SERIAL            PIC 9(07).
+004700 01  DIFF-DAYS             PIC S9(07).
+004800*
+004900 01  WS-DATE-IN            PIC 9(06).
+005000 01  WS-YY                 PIC 9(02).
+005100 01  WS-MM                 PIC 9(02).
+005200 01  WS-DD                 PIC 9(02).
+005300 01  WS-SERIAL             PIC 9(07).
+005400*
+005500 01  SUP-TBL.
+005600     05  SUP-ENT           OCCURS 100 TIMES.
+005700         10  SUP-T-CODE    PIC X(03).
+005800         10  SUP-T-DATE    PIC 9(06).
+005900         10  SUP-T-SERIAL  PIC 9(07).
+006000*
+006100 01  MEISAI.
+006200     05                    PIC X(02)  VALUE SPACE.
+006300     05  M-S-CODE          PIC X(03).
+006400     05                    PIC X(02)  VALUE SPACE.
+006500     05  M-S-SYOTEN        PIC X(20).
+006600     05                    PIC X(02)  VALUE SPACE.
+006700     05  M-LASTDATE        PIC 99/99/99.
+006800     05                    PIC X(02)  VALUE SPACE.
+006900     05  M-DAYS            PIC ZZZZ9.
+007000     05                    PIC X(02)  VALUE SPACE.
+007100     05  M-FLAG            PIC X(20).
+007200*
+007300 01  HEAD-1.
+007400     05                    PIC X(09)  VALUE "14JY0123".
+007500     05                    PIC X(15)  VALUE "崔禎文".
+007600     05                    PIC X(29)  VALUE
+007700                           "*** 仕入先休眠チェック".
+007800     05                    PIC X(06)  VALUE "日付：".
+007900     05  H-DATE            PIC 99/99/99.
+008000*
+008100 01  HEAD-2.
+008200     05                    PIC X(08)  VALUE  "仕入先".
+008300     05                    PIC X(25)  VALUE  "仕入先名".
+008400     05                    PIC X(13)  VALUE  "最終仕入日".
+008500     05                    PIC X(10)  VALUE  "経過日数".
+008600     05                    PIC X(10)  VALUE  "状態".
+008700*
+008800 PROCEDURE                 DIVISION.
+008900 MOOO.
+009000     OPEN INPUT  IN-FILE
+009100     PERFORM LOAD-RTN
+009200     CLOSE IN-FILE
+009300     OPEN INPUT  SHOHIN-FILE
+009400     OPEN OUTPUT PRINT-FILE
+009500     ACCEPT H-DATE FROM DATE
+009600     ACCEPT RUN-DATE FROM DATE
+009700     MOVE RUN-DATE TO WS-DATE-IN
+009800     PERFORM DATE-SERIAL-RTN
+009900     MOVE WS-SERIAL TO RUN-SERIAL
+010000     WRITE P-REC FROM HEAD-1 AFTER PAGE
+010100     WRITE P-REC FROM HEAD-2 AFTER 2
+010200     PERFORM SCAN-RTN
+010300     CLOSE SHOHIN-FILE PRINT-FILE
+010400     DISPLAY "END"
+010500     STOP RUN.
+010600*
+010700 LOAD-RTN.
+010800     MOVE SPACE TO END-FLG
+010900     READ IN-FILE
+011000         AT END MOVE "E" TO END-FLG
+011100     END-READ
+011200     PERFORM UNTIL END-FLG = "E"
+011300         MOVE I-S-DATE TO WS-DATE-IN
+011400         PERFORM DATE-SERIAL-RTN
+011500         MOVE WS-SERIAL TO WORK-SERIAL
+011600         MOVE "N" TO FOUND-FLG
+011700         PERFORM VARYING SX FROM 1 BY 1 UNTIL SX > SUP-CNT
+011800             IF SUP-T-CODE(SX) = I-S-NO
+011900                 MOVE "Y" TO FOUND-FLG
+012000                 IF WORK-SERIAL > SUP-T-SERIAL(SX)
+012100                     MOVE I-S-DATE   TO SUP-T-DATE(SX)
+012200                     MOVE WORK-SERIAL TO SUP-T-SERIAL(SX)
+012300                 END-IF
+012400             END-IF
+012500         END-PERFORM
+012600         IF FOUND-FLG = "N" AND SUP-CNT < 100
+012700             ADD 1 TO SUP-CNT
+012800             MOVE I-S-NO       TO SUP-T-CODE(SUP-CNT)
+012900             MOVE I-S-DATE     TO SUP-T-DATE(SUP-CNT)
+013000             MOVE WORK-SERIAL  TO SUP-T-SERIAL(SUP-CNT)
+013100         END-IF
+013200         READ IN-FILE
+013300             AT END MOVE "E" TO END-FLG
+013400         END-READ
+013500     END-PERFORM.
+013600*
+013700 SCAN-RTN.
+013800     MOVE SPACE TO END-FLG
+013900     READ SHOHIN-FILE
+014000         AT END MOVE "E" TO END-FLG
+014100     END-READ
+014200     PERFORM UNTIL END-FLG = "E"
+014300         MOVE "N" TO FOUND-FLG
+014400         PERFORM VARYING SX FROM 1 BY 1 UNTIL SX > SUP-CNT
+014500             IF SUP-T-CODE(SX) = S-CODE
+014600                 MOVE "Y"              TO FOUND-FLG
+014700                 MOVE SUP-T-DATE(SX)   TO SAVE-DATE
+014800                 MOVE SUP-T-SERIAL(SX) TO SAVE-SERIAL
+014900             END-IF
+015000         END-PERFORM
+015100         MOVE S-CODE   TO M-S-CODE
+015200         MOVE S-SYOTEN TO M-S-SYOTEN
+015300         IF FOUND-FLG = "Y"
+015400             COMPUTE DIFF-DAYS = RUN-SERIAL - SAVE-SERIAL
+015500             MOVE SAVE-DATE TO M-LASTDATE
+015600             MOVE DIFF-DAYS TO M-DAYS
+015700             IF DIFF-DAYS > 90
+015800                 MOVE "★休眠（90日超）" TO M-FLAG
+015900                 WRITE P-REC FROM MEISAI AFTER 1
+016000             END-IF
+016100         ELSE
+016200             MOVE ZERO      TO M-LASTDATE
+016300             MOVE ZERO      TO M-DAYS
+016400             MOVE "★仕入実績なし" TO M-FLAG
+016500             WRITE P-REC FROM MEISAI AFTER 1
+016600         END-IF
+016700         READ SHOHIN-FILE
+016800             AT END MOVE "E" TO END-FLG
+016900         END-READ
+017000     END-PERFORM.
+017100*
+017200 DATE-SERIAL-RTN.
+017300     MOVE WS-DATE-IN(1:2) TO WS-YY
+017400     MOVE WS-DATE-IN(3:2) TO WS-MM
+017500     MOVE WS-DATE-IN(5:2) TO WS-DD
+017600     COMPUTE WS-SERIAL = WS-YY * 360 + WS-MM * 30 + WS-DD.

@@ -10,10 +10,13 @@
            SELECT  IN-FILE     ASSIGN  "仕入.txt"
                                     ORGANIZATION LINE SEQUENTIAL.
            SELECT  PRINT-FILE  ASSIGN  "P3Stepup3.DOC"
-                                    ORGANIZATION LINE SEQUENTIAL. 
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  OPTIONAL PARAM-FILE  ASSIGN  "P3PARAM.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS PARAM-FS.
       *
        DATA                      DIVISION.
-       FILE                      SECTION. 
+       FILE                      SECTION.
        FD  IN-FILE.
        01  I-REC.
            05  I-NO              PIC X(05).
@@ -22,13 +25,29 @@
            05  I-S-NO            PIC X(03).
            05  I-S-NAME          PIC X(10).
            05  I-SURYO           PIC 9(04).
+           05  I-UNIT            PIC X(02).
            05  I-TANKA           PIC 9(05).
       *
        FD  PRINT-FILE.
        01  P-REC                 PIC X(78).
-      * 
+      *
+       FD  PARAM-FILE.
+       01  PR-REC.
+           05  PR-LOW            PIC 9(05).
+           05  PR-HIGH           PIC 9(05).
+           05  PR-HOSI           PIC X(06).
+      *
        WORKING-STORAGE           SECTION.
-       01  END-FLG               PIC X(01)  VALUE SPACE.   
+       01  END-FLG               PIC X(01)  VALUE SPACE.
+       01  PARAM-END-FLG         PIC X(01)  VALUE SPACE.
+       01  PARAM-FS              PIC X(02)  VALUE SPACE.
+       01  RX                    PIC 9(02)  VALUE 0.
+       01  RANK-CNT              PIC 9(02)  VALUE 0.
+       01  RANK-TBL.
+           05  RANK-ENT          OCCURS 5 TIMES.
+               10  RANK-LOW      PIC 9(05).
+               10  RANK-HIGH     PIC 9(05).
+               10  RANK-HOSI     PIC X(06).
       *
        01  MEISAI.
            05                    PIC X(02)  VALUE SPACE.
@@ -43,7 +62,9 @@
            05  M-S-NAME          PIC X(10).
            05                    PIC X(04)  VALUE SPACE.
            05  M-SURYO           PIC Z,ZZ9.
-           05                    PIC X(02)  VALUE SPACE.
+           05                    PIC X(01)  VALUE SPACE.
+           05  M-UNIT            PIC X(02).
+           05                    PIC X(01)  VALUE SPACE.
            05  M-TANKA           PIC Z,ZZ9.
            05                    PIC X(04)  VALUE SPACE. 
            05  M-KINGAKU         PIC Z,ZZZ,ZZ9. 
@@ -92,21 +113,32 @@
        01  FOOT.
            05                    PIC X(50) VALUE SPACE.
            05                    PIC X(14) VALUE "合計：".
-           05  GOKEI             PIC Z,ZZZ,ZZ9.    
-       01 M-HOSI                 PIC 9(05).
-           88 RANK1　　　　　　　VALUE 0   THRU 99.
-           88 RANK2 　　　       VALUE 100 THRU 149.
-           88 RANK3              VALUE 150 THRU 199. 
-           88 RANK4              VALUE 200 THRU 499.
-           88 RANK5              VALUE 500 THRU 999. 
+           05  GOKEI             PIC Z,ZZZ,ZZ9.
+      *
+       01  UNIT-FACTOR           PIC 9(03)  VALUE 1.
+       01  NORM-SURYO            PIC 9(06)  VALUE 0.
+       01  STAT-READ-CNT         PIC 9(05)  VALUE 0.
+       01  STAT-WRITE-CNT        PIC 9(05)  VALUE 0.
+       01  STAT-REJECT-CNT       PIC 9(05)  VALUE 0.
+       01  FOOT-STAT-1.
+           05                    PIC X(15)  VALUE "読込件数：".
+           05  F-STAT-READ       PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　印字件数：".
+           05  F-STAT-WRITE      PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　除外件数：".
+           05  F-STAT-REJECT     PIC ZZZZ9.
+       01  FOOT-STAT-2.
+           05                    PIC X(12)  VALUE "　日付：".
+           05  F-STAT-DATE       PIC 99/99/99.
        PROCEDURE DIVISION.
-            OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE     
-            WRITE   P-REC  FROM  HEAD AFTER 1 
+            OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE
+            PERFORM PARAM-LOAD-RTN
+            WRITE   P-REC  FROM  HEAD AFTER 1
             ACCEPT HIZUKE FROM DATE
             WRITE   P-REC  FROM  HIZUKE  AFTER 0
             WRITE   P-REC  FROM  A-SPACE AFTER 1  
-            WRITE   P-REC  FROM  HEAD2 AFTER　1
-            WRITE   P-REC　FROM  HEAD3 AFTER  1
+            WRITE   P-REC  FROM  HEAD2 AFTER 1
+            WRITE   P-REC FROM  HEAD3 AFTER  1
 
             READ    IN-FILE
                 AT END MOVE "E" TO END-FLG
@@ -118,26 +150,63 @@
                 MOVE I-S-NO TO M-S-NO
                 MOVE I-S-NAME TO M-S-NAME
                 MOVE I-SURYO TO M-SURYO
-                MOVE I-SURYO TO M-HOSI
-                EVALUATE TRUE
-                    WHEN RANK1 MOVE " "TO HOSI
-                    WHEN RANK2 MOVE "*" TO HOSI
-                    WHEN RANK3 MOVE "**" TO HOSI
-                    WHEN RANK4 MOVE "***" TO HOSI
-                    WHEN RANK5 MOVE "****" TO HOSI
-                    WHEN OTHER MOVE "★★" TO HOSI
-                END-EVALUATE　
+                MOVE I-UNIT TO M-UNIT
+                PERFORM UNIT-CHK-RTN
+                MOVE "★★" TO HOSI
+                PERFORM VARYING RX FROM 1 BY 1 UNTIL RX > RANK-CNT
+                    IF NORM-SURYO >= RANK-LOW(RX) AND
+                            NORM-SURYO <= RANK-HIGH(RX)
+                        MOVE RANK-HOSI(RX) TO HOSI
+                    END-IF
+                END-PERFORM
                 MOVE I-TANKA TO M-TANKA
-                COMPUTE M-KINGAKU = I-TANKA * I-SURYO 
-                COMPUTE KINGAKU = I-TANKA * I-SURYO
-                COMPUTE G-KINGAKU = G-KINGAKU + KINGAKU      
+                COMPUTE M-KINGAKU = I-TANKA * NORM-SURYO
+                COMPUTE KINGAKU = I-TANKA * NORM-SURYO
+                COMPUTE G-KINGAKU = G-KINGAKU + KINGAKU
                 WRITE P-REC FROM MEISAI AFTER 1
+                ADD 1 TO STAT-READ-CNT
+                ADD 1 TO STAT-WRITE-CNT
                 READ    IN-FILE
                     AT END MOVE "E" TO END-FLG
                 END-READ
-            END-PERFORM  
+            END-PERFORM
             MOVE G-KINGAKU TO GOKEI
             WRITE P-REC FROM FOOT AFTER 2
-            CLOSE IN-FILE PRINT-FILE    
+            MOVE STAT-READ-CNT   TO F-STAT-READ
+            MOVE STAT-WRITE-CNT  TO F-STAT-WRITE
+            MOVE STAT-REJECT-CNT TO F-STAT-REJECT
+            WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+            MOVE HIZUKE TO F-STAT-DATE
+            WRITE P-REC FROM FOOT-STAT-2 AFTER 1
+            CLOSE IN-FILE PRINT-FILE
             DISPLAY "END"
             STOP RUN.
+      *
+       UNIT-CHK-RTN.
+            EVALUATE I-UNIT
+                WHEN "KG" MOVE 1  TO UNIT-FACTOR
+                WHEN "CS" MOVE 12 TO UNIT-FACTOR
+                WHEN "BX" MOVE 24 TO UNIT-FACTOR
+                WHEN OTHER MOVE 1 TO UNIT-FACTOR
+            END-EVALUATE
+            COMPUTE NORM-SURYO = I-SURYO * UNIT-FACTOR.
+      *
+       PARAM-LOAD-RTN.
+            OPEN INPUT PARAM-FILE
+            IF PARAM-FS = "00"
+                READ PARAM-FILE
+                    AT END MOVE "E" TO PARAM-END-FLG
+                END-READ
+                PERFORM UNTIL PARAM-END-FLG = "E" OR RANK-CNT >= 5
+                    ADD 1 TO RANK-CNT
+                    MOVE PR-LOW  TO RANK-LOW(RANK-CNT)
+                    MOVE PR-HIGH TO RANK-HIGH(RANK-CNT)
+                    MOVE PR-HOSI TO RANK-HOSI(RANK-CNT)
+                    READ PARAM-FILE
+                        AT END MOVE "E" TO PARAM-END-FLG
+                    END-READ
+                END-PERFORM
+                CLOSE PARAM-FILE
+            ELSE
+                MOVE "E" TO PARAM-END-FLG
+            END-IF.

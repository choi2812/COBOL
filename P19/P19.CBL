@@ -0,0 +1,104 @@
+      *
+      * 14JY0123 崔　禎　文
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      P19.
+
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT  N-MAS-FILE  ASSIGN  "仕入先NEWMASTER.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  AP-FILE     ASSIGN  "仕入先AP抽出.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  PRINT-FILE  ASSIGN  "P19.DOC"
+                                    ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  N-MAS-FILE.
+       01  N-MAS-REC.
+           03  N-CODE                   PIC X(03).
+           03  N-NAME                   PIC X(10).
+           03  N-ADL.
+               05  N-ADL-ZIP            PIC X(04).
+               05  N-ADL-PREF           PIC X(02).
+               05  N-ADL-REST           PIC X(04).
+           03  N-TEL                    PIC X(12).
+           03  N-CATEGORY               PIC X(02).
+           03  N-FAX                    PIC X(12).
+           03  N-EMAIL                  PIC X(30).
+           03  N-STATUS                 PIC X(01).
+               88  N-INACTIVE                        VALUE "I".
+      *
+       FD  AP-FILE.
+       01  AP-REC.
+           05  AP-REC-TYPE              PIC X(02)  VALUE "01".
+           05  AP-VENDOR-CODE           PIC X(08).
+           05  AP-VENDOR-NAME           PIC X(30).
+           05  AP-VENDOR-ZIP            PIC X(08).
+           05  AP-VENDOR-PREF           PIC X(02).
+           05  AP-VENDOR-ADDR           PIC X(30).
+           05  AP-VENDOR-TEL            PIC X(12).
+           05  AP-VENDOR-EMAIL          PIC X(30).
+           05  AP-GL-CODE               PIC X(04).
+           05                           PIC X(04)  VALUE SPACE.
+      *
+       FD  PRINT-FILE.
+       01  P-REC                        PIC X(78).
+      *
+       WORKING-STORAGE  SECTION.
+       01  END-FLG                      PIC X(01)  VALUE SPACE.
+       01  AP-CNT                       PIC 9(05)  VALUE ZERO.
+      *
+       01  HEAD-1.
+           05                           PIC X(09)  VALUE "14JY0123".
+           05                           PIC X(15)  VALUE "崔禎文".
+           05                           PIC X(20)  VALUE
+                                        "*** AP抽出記録".
+           05                           PIC X(06)  VALUE "日付：".
+           05  H-DATE                   PIC 99/99/99.
+      *
+       01  FOOT-1.
+           05               PIC X(10)  VALUE SPACE.
+           05               PIC X(10)  VALUE "抽出件数：".
+           05  F-CNT        PIC ZZZZ9.
+      *
+       PROCEDURE        DIVISION.
+       MOOO.
+           OPEN INPUT  N-MAS-FILE
+           OPEN OUTPUT AP-FILE PRINT-FILE
+           ACCEPT H-DATE FROM DATE
+           WRITE P-REC FROM HEAD-1 AFTER PAGE
+           PERFORM MAS-READ
+           PERFORM UNTIL END-FLG = "E"
+               IF NOT N-INACTIVE
+                   PERFORM AP-WRITE-RTN
+               END-IF
+               PERFORM MAS-READ
+           END-PERFORM
+           MOVE AP-CNT TO F-CNT
+           WRITE P-REC FROM FOOT-1 AFTER 2
+           CLOSE N-MAS-FILE AP-FILE PRINT-FILE
+           DISPLAY "END"
+           STOP RUN.
+      *
+       MAS-READ.
+           READ N-MAS-FILE
+               AT END MOVE "E" TO END-FLG
+           END-READ
+           IF END-FLG NOT = "E" AND N-CODE = "EOF"
+               MOVE "E" TO END-FLG
+           END-IF.
+      *
+       AP-WRITE-RTN.
+           MOVE N-CODE       TO AP-VENDOR-CODE
+           MOVE N-NAME       TO AP-VENDOR-NAME
+           MOVE N-ADL-ZIP    TO AP-VENDOR-ZIP
+           MOVE N-ADL-PREF   TO AP-VENDOR-PREF
+           MOVE N-ADL-REST   TO AP-VENDOR-ADDR
+           MOVE N-TEL        TO AP-VENDOR-TEL
+           MOVE N-EMAIL      TO AP-VENDOR-EMAIL
+           MOVE N-CATEGORY   TO AP-GL-CODE
+           WRITE AP-REC
+           ADD  1 TO AP-CNT.

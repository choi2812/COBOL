@@ -26,9 +26,10 @@
             03   I-HOME      PIC X(3).
             03   I-HNAME     PIC X(10).
             03   I-KAZU      PIC 9(4).
+            03   I-UNIT      PIC X(2).
             03   I-PRICE     PIC 9(5).
-      * 
-       FD   PRINT-FILE.   
+      *
+       FD   PRINT-FILE.
        01    P-REC     PIC X(52).
       *
        SD  SORT-FILE.
@@ -42,8 +43,10 @@
             03   S-PRICE     PIC 9(5).
             03   S-AMOUNT    PIC 9(9).  
       *
-       WORKING-STORAGE  SECTION.   
-       01 END-FLG       PIC X(1)    VALUE SPACE. 
+       WORKING-STORAGE  SECTION.
+       01 END-FLG       PIC X(1)    VALUE SPACE.
+       01 UNIT-FACTOR   PIC 9(3)    VALUE 1.
+       01 NORM-SURYO    PIC 9(6)    VALUE 0.
        01 M-REC.
             03   M-NUM       PIC X(5).
             03   M-NAME      PIC X(10).
@@ -81,9 +84,10 @@
                 MOVE I-DATE TO S-DATE
                 MOVE I-HOME  TO S-HOME 
                 MOVE I-HNAME TO S-HNAME
-                MOVE I-KAZU TO  S-KAZU 
+                MOVE I-KAZU TO  S-KAZU
                 MOVE I-PRICE TO  S-PRICE
-                COMPUTE S-AMOUNT = I-PRICE * I-KAZU
+                PERFORM UNIT-CHK-RTN
+                COMPUTE S-AMOUNT = I-PRICE * NORM-SURYO
                 RELEASE S-REC
       *
                 READ IN-FILE
@@ -92,7 +96,16 @@
             END-PERFORM
       *
             CLOSE IN-FILE.
-      * 
+      *
+       UNIT-CHK-RTN.
+            EVALUATE I-UNIT
+                WHEN "KG" MOVE 1  TO UNIT-FACTOR
+                WHEN "CS" MOVE 12 TO UNIT-FACTOR
+                WHEN "BX" MOVE 24 TO UNIT-FACTOR
+                WHEN OTHER MOVE 1 TO UNIT-FACTOR
+            END-EVALUATE
+            COMPUTE NORM-SURYO = I-KAZU * UNIT-FACTOR.
+      *
        RANK-PROC.
             OPEN OUTPUT PRINT-FILE
             MOVE  SPACE TO END-FLG 

@@ -0,0 +1,161 @@
+000100 IDENTIFICATION            DIVISION.
+000200 PROGRAM-ID.               P17.
+000300*
+000400 ENVIRONMENT               DIVISION.
+000500 INPUT-OUTPUT              SECTION.
+000600 FILE-CONTROL.
+000700     SELECT  IN-FILE     ASSIGN  "仕入整列.txt"
+000800                              ORGANIZATION LINE SEQUENTIAL.
+000900     SELECT  SHOHIN-FILE ASSIGN  "ISAM仕入先マスタ"
+001000                              ORGANIZATION INDEXED
+001100                              ACCESS MODE SEQUENTIAL
+001200                              RECORD KEY S-CODE.
+001300     SELECT  PRINT-FILE  ASSIGN  "P17.DOC"
+001400                              ORGANIZATION LINE SEQUENTIAL.
+001500*
+001600 DATA                      DIVISION.
+001700 FILE                      SECTION.
+001800 FD  IN-FILE.
+001900 01  I-REC.
+002000     05  I-NO              PIC X(05).
+002100     05  I-NAME            PIC X(10).
+002200     05  I-S-DATE          PIC 9(06).
+002300     05  I-S-NO            PIC X(03).
+002400     05  I-S-NAME          PIC X(10).
+002500     05  I-SURYO           PIC 9(04).
+002600     05  I-TANKA           PIC 9(05).
+002700*
+002800 FD  SHOHIN-FILE.
+002900 01  S-REC.
+003000     05  S-CODE            PIC X(03).
+003100     05  S-SYOTEN.
+003110         10  S-SYOTEN-ZIP      PIC X(08).
+003120         10  S-SYOTEN-PREF     PIC X(02).
+003130         10  S-SYOTEN-REST     PIC X(10).
+003200     05  S-TEL             PIC X(12).
+003250     05  S-CATEGORY        PIC X(02).
+003260     05  S-FAX             PIC X(12).
+003270     05  S-EMAIL           PIC X(30).
+003280     05  S-REORDER         PIC 9(05).
+003285     05  S-STATUS          PIC X(01).
+003286         88  S-ACTIVE                 VALUE "A".
+003287         88  S-INACTIVE               VALUE "I".
+003290     05  S-YTD-SURYO       PIC 9(07).
+003295     05  S-YTD-KINGAKU     PIC 9(09).
+003300*
+003400 FD  PRINT-FILE.
+003500 01  P-REC                 PIC X(78).
+003600*
+003700 WORKING-STORAGE           SECTION.
+003800 01  END-FLG               PIC X(01)  VALUE SPACE.
+003900 01  FOUND-FLG             PIC X(01)  VALUE SPACE.
+004000 01  ITEM-CNT              PIC 9(03)  VALUE 0.
+004100 01  IX                    PIC 9(03).
+004200*
+004300 01  ITEM-TBL.
+004400     05  ITEM-ENT          OCCURS 200 TIMES.
+004500         10  IT-S-NO       PIC X(03).
+004600         10  IT-NO         PIC X(05).
+004700         10  IT-NAME       PIC X(10).
+004800         10  IT-SURYO      PIC 9(07).
+004900*
+005000 01  MEISAI.
+005100     05                    PIC X(02)  VALUE SPACE.
+005200     05  M-S-CODE          PIC X(03).
+005300     05                    PIC X(02)  VALUE SPACE.
+005400     05  M-S-SYOTEN        PIC X(20).
+005500     05                    PIC X(01)  VALUE SPACE.
+005600     05  M-NO              PIC X(05).
+005700     05                    PIC X(02)  VALUE SPACE.
+005800     05  M-NAME            PIC X(10).
+005900     05                    PIC X(01)  VALUE SPACE.
+006000     05  M-SURYO           PIC ZZZZ9.
+006100     05                    PIC X(02)  VALUE SPACE.
+006200     05  M-REORDER         PIC ZZZZ9.
+006300     05                    PIC X(02)  VALUE SPACE.
+006400     05  M-SUGGEST         PIC ZZZZ9.
+006500*
+006600 01  HEAD-1.
+006700     05                    PIC X(09)  VALUE "14JY0123".
+006800     05                    PIC X(15)  VALUE "崔禎文".
+006900     05                    PIC X(29)  VALUE
+007000                           "*** 発注提案リスト".
+007100     05                    PIC X(06)  VALUE "日付：".
+007200     05  H-DATE            PIC 99/99/99.
+007300*
+007400 01  HEAD-2.
+007500     05                    PIC X(08)  VALUE  "仕入先".
+007600     05                    PIC X(25)  VALUE  "仕入先名".
+007700     05                    PIC X(09)  VALUE  "商品NO".
+007800     05                    PIC X(14)  VALUE  "商品名".
+007900     05                    PIC X(08)  VALUE  "実績".
+008000     05                    PIC X(08)  VALUE  "基準点".
+008100     05                    PIC X(08)  VALUE  "発注数".
+008200*
+008300 PROCEDURE                 DIVISION.
+008400 MOOO.
+008500     OPEN INPUT  IN-FILE
+008600     PERFORM LOAD-RTN
+008700     CLOSE IN-FILE
+008800     OPEN INPUT  SHOHIN-FILE
+008900     OPEN OUTPUT PRINT-FILE
+009000     ACCEPT H-DATE FROM DATE
+009100     WRITE P-REC FROM HEAD-1 AFTER PAGE
+009200     WRITE P-REC FROM HEAD-2 AFTER 2
+009300     PERFORM SCAN-RTN
+009400     CLOSE SHOHIN-FILE PRINT-FILE
+009500     DISPLAY "END"
+009600     STOP RUN.
+009700*
+009800 LOAD-RTN.
+009900     MOVE SPACE TO END-FLG
+010000     READ IN-FILE
+010100         AT END MOVE "E" TO END-FLG
+010200     END-READ
+010300     PERFORM UNTIL END-FLG = "E"
+010400         MOVE "N" TO FOUND-FLG
+010500         PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > ITEM-CNT
+010600             IF IT-S-NO(IX) = I-S-NO AND IT-NO(IX) = I-NO
+010700                 MOVE "Y" TO FOUND-FLG
+010800                 COMPUTE IT-SURYO(IX) = IT-SURYO(IX) + I-SURYO
+010900             END-IF
+011000         END-PERFORM
+011100         IF FOUND-FLG = "N" AND ITEM-CNT < 200
+011200             ADD 1 TO ITEM-CNT
+011300             MOVE I-S-NO   TO IT-S-NO(ITEM-CNT)
+011400             MOVE I-NO     TO IT-NO(ITEM-CNT)
+011500             MOVE I-NAME   TO IT-NAME(ITEM-CNT)
+011600             MOVE I-SURYO  TO IT-SURYO(ITEM-CNT)
+011700         END-IF
+011800         READ IN-FILE
+011900             AT END MOVE "E" TO END-FLG
+012000         END-READ
+012100     END-PERFORM.
+012200*
+012300 SCAN-RTN.
+012400     MOVE SPACE TO END-FLG
+012500     READ SHOHIN-FILE
+012600         AT END MOVE "E" TO END-FLG
+012700     END-READ
+012800     PERFORM UNTIL END-FLG = "E"
+012900         IF S-REORDER > 0
+013000             PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > ITEM-CNT
+013100                 IF IT-S-NO(IX) = S-CODE
+013200                     IF IT-SURYO(IX) < S-REORDER
+013300                         MOVE S-CODE      TO M-S-CODE
+013400                         MOVE S-SYOTEN    TO M-S-SYOTEN
+013500                         MOVE IT-NO(IX)   TO M-NO
+013600                         MOVE IT-NAME(IX) TO M-NAME
+013700                         MOVE IT-SURYO(IX) TO M-SURYO
+013800                         MOVE S-REORDER   TO M-REORDER
+013900                         COMPUTE M-SUGGEST =
+014000                             S-REORDER - IT-SURYO(IX)
+014100                         WRITE P-REC FROM MEISAI AFTER 1
+014200                     END-IF
+014300                 END-IF
+014400             END-PERFORM
+014500         END-IF
+014600         READ SHOHIN-FILE
+014700             AT END MOVE "E" TO END-FLG
+014800         END-READ
+014900     END-PERFORM.

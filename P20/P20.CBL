@@ -0,0 +1,177 @@
+      *
+      * 14JY0123 崔　禎　文
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      P20.
+
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT  IN-FILE        ASSIGN  "仕入整列.txt"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  NEW-FILE       ASSIGN  "仕入整列.NEW"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  ARC-FILE       ASSIGN  "仕入整列.ARC"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  HIST-FILE      ASSIGN  "仕入先履歴.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  HIST-NEW-FILE  ASSIGN  "仕入先履歴.NEW"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  HIST-ARC-FILE  ASSIGN  "仕入先履歴.ARC"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  PRINT-FILE     ASSIGN  "P20.DOC"
+                                    ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD   IN-FILE.
+       01    I-REC.
+            03   I-NO        PIC X(05).
+            03   I-NAME      PIC X(10).
+            03   I-S-DATE    PIC 9(06).
+            03   I-S-NO      PIC X(03).
+            03   I-S-NAME    PIC X(10).
+            03   I-SURYO     PIC 9(04).
+            03   I-TANKA     PIC 9(05).
+      *
+       FD   NEW-FILE.
+       01    NEW-REC         PIC X(43).
+      *
+       FD   ARC-FILE.
+       01    ARC-REC         PIC X(43).
+      *
+       FD   HIST-FILE.
+       01    HIST-REC.
+            03   H-CODE      PIC X(03).
+            03               PIC X(01)   VALUE SPACE.
+            03   H-FIELD     PIC X(10).
+            03               PIC X(01)   VALUE SPACE.
+            03   H-OLD       PIC X(30).
+            03               PIC X(01)   VALUE SPACE.
+            03   H-NEW       PIC X(30).
+            03               PIC X(01)   VALUE SPACE.
+            03   H-DATE      PIC 9(06).
+      *
+       FD   HIST-NEW-FILE.
+       01    HIST-NEW-REC    PIC X(83).
+      *
+       FD   HIST-ARC-FILE.
+       01    HIST-ARC-REC    PIC X(83).
+      *
+       FD   PRINT-FILE.
+       01    P-REC           PIC X(78).
+      *
+       WORKING-STORAGE  SECTION.
+       01  END-FLG           PIC X(01)  VALUE SPACE.
+       01  ARC-YEAR          PIC X(02)  VALUE SPACE.
+       01  REC-YEAR          PIC X(02).
+       01  MEISAI-ARC-CNT    PIC 9(05)  VALUE ZERO.
+       01  MEISAI-KEEP-CNT   PIC 9(05)  VALUE ZERO.
+       01  HIST-ARC-CNT      PIC 9(05)  VALUE ZERO.
+       01  HIST-KEEP-CNT     PIC 9(05)  VALUE ZERO.
+       01  MV-CMD            PIC X(80)  VALUE SPACE.
+      *
+       01  HEAD-1.
+            05               PIC X(09)  VALUE "14JY0123".
+            05               PIC X(15)  VALUE "崔禎文".
+            05               PIC X(25)  VALUE
+                              "*** 年次アーカイブ".
+            05               PIC X(09)  VALUE "日付：".
+            05  RUN-DATE     PIC 99/99/99.
+      *
+       01  FOOT-1.
+            05               PIC X(24)  VALUE
+                              "仕入整列　退避：".
+            05  F-M-ARC      PIC ZZZZ9.
+            05               PIC X(12)  VALUE
+                              "　残存：".
+            05  F-M-KEEP     PIC ZZZZ9.
+      *
+       01  FOOT-2.
+            05               PIC X(27)  VALUE
+                              "仕入先履歴　退避：".
+            05  F-H-ARC      PIC ZZZZ9.
+            05               PIC X(12)  VALUE
+                              "　残存：".
+            05  F-H-KEEP     PIC ZZZZ9.
+      *
+       PROCEDURE        DIVISION.
+       MOOO.
+            ACCEPT  RUN-DATE FROM DATE
+            DISPLAY "アーカイブ年(西暦下2桁)を入力："
+            ACCEPT  ARC-YEAR
+            OPEN OUTPUT PRINT-FILE
+            WRITE P-REC FROM HEAD-1 AFTER PAGE
+            PERFORM MEISAI-PURGE-RTN
+            PERFORM HIST-PURGE-RTN
+            MOVE MEISAI-ARC-CNT  TO F-M-ARC
+            MOVE MEISAI-KEEP-CNT TO F-M-KEEP
+            WRITE P-REC FROM FOOT-1 AFTER 2
+            MOVE HIST-ARC-CNT    TO F-H-ARC
+            MOVE HIST-KEEP-CNT   TO F-H-KEEP
+            WRITE P-REC FROM FOOT-2 AFTER 1
+            CLOSE PRINT-FILE
+            DISPLAY "END"
+            STOP RUN.
+      *
+       MEISAI-PURGE-RTN.
+            MOVE "N" TO END-FLG
+            OPEN INPUT  IN-FILE
+            OPEN EXTEND ARC-FILE
+            OPEN OUTPUT NEW-FILE
+            READ IN-FILE
+                AT END MOVE "E" TO END-FLG
+            END-READ
+            PERFORM UNTIL END-FLG = "E"
+                MOVE I-S-DATE(1:2) TO REC-YEAR
+                IF REC-YEAR < ARC-YEAR
+                    MOVE I-REC TO ARC-REC
+                    WRITE ARC-REC
+                    ADD 1 TO MEISAI-ARC-CNT
+                ELSE
+                    MOVE I-REC TO NEW-REC
+                    WRITE NEW-REC
+                    ADD 1 TO MEISAI-KEEP-CNT
+                END-IF
+                READ IN-FILE
+                    AT END MOVE "E" TO END-FLG
+                END-READ
+            END-PERFORM
+            CLOSE IN-FILE ARC-FILE NEW-FILE
+            MOVE SPACE TO MV-CMD
+            STRING "mv 仕入整列.NEW 仕入整列.txt"
+                       DELIMITED BY SIZE
+              INTO MV-CMD
+            END-STRING
+            CALL "SYSTEM" USING MV-CMD.
+      *
+       HIST-PURGE-RTN.
+            MOVE "N" TO END-FLG
+            OPEN INPUT  HIST-FILE
+            OPEN EXTEND HIST-ARC-FILE
+            OPEN OUTPUT HIST-NEW-FILE
+            READ HIST-FILE
+                AT END MOVE "E" TO END-FLG
+            END-READ
+            PERFORM UNTIL END-FLG = "E"
+                MOVE H-DATE(1:2) TO REC-YEAR
+                IF REC-YEAR < ARC-YEAR
+                    MOVE HIST-REC TO HIST-ARC-REC
+                    WRITE HIST-ARC-REC
+                    ADD 1 TO HIST-ARC-CNT
+                ELSE
+                    MOVE HIST-REC TO HIST-NEW-REC
+                    WRITE HIST-NEW-REC
+                    ADD 1 TO HIST-KEEP-CNT
+                END-IF
+                READ HIST-FILE
+                    AT END MOVE "E" TO END-FLG
+                END-READ
+            END-PERFORM
+            CLOSE HIST-FILE HIST-ARC-FILE HIST-NEW-FILE
+            MOVE SPACE TO MV-CMD
+            STRING "mv 仕入先履歴.NEW 仕入先履歴.TXT"
+                       DELIMITED BY SIZE
+              INTO MV-CMD
+            END-STRING
+            CALL "SYSTEM" USING MV-CMD.

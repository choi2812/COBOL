@@ -15,49 +15,98 @@
                                         ORGANIZATION LINE SEQUENTIAL.
            SELECT  LIST-FILE            ASSIGN  "P11.DOC"
                                         ORGANIZATION LINE SEQUENTIAL.
+           SELECT  HIST-FILE            ASSIGN
+                                        "仕入先履歴.TXT"
+                                        ORGANIZATION LINE SEQUENTIAL.
+           SELECT  OPTIONAL PARAM-FILE  ASSIGN  "P11PARAM.TXT"
+                                        ORGANIZATION LINE SEQUENTIAL
+                                        FILE STATUS PARAM-FS.
       *
        DATA                             DIVISION.
        FILE                             SECTION.
        FD  MAS-FILE.
-       01  MAS-REC.   
-           03  M-CODE                   PIC X(03). 
+       01  MAS-REC.
+           03  M-CODE                   PIC X(03).
            03  M-NAME                   PIC X(10).
-           03  M-ADL                    PIC X(10).
+           03  M-ADL.
+               05  M-ADL-ZIP            PIC X(04).
+               05  M-ADL-PREF           PIC X(02).
+               05  M-ADL-REST           PIC X(04).
            03  M-TEL                    PIC X(12).
+           03  M-CATEGORY               PIC X(02).
+           03  M-FAX                    PIC X(12).
+           03  M-EMAIL                  PIC X(30).
+           03  M-STATUS                 PIC X(01).
+               88  M-ACTIVE                          VALUE "A".
+               88  M-INACTIVE                        VALUE "I".
+           03  M-YTD-SURYO              PIC 9(07).
+           03  M-YTD-KINGAKU            PIC 9(09).
        FD  TRAN-FILE.
-       01  TRAN-REC.   
-           03  S-CODE                   PIC X(01). 
+       01  TRAN-REC.
+           03  S-CODE                   PIC X(01).
            03  K-CODE                   PIC X(01).
            03  K-DATE.
                04  T-CODE               PIC X(03).
                04  T-DATE.
                    05  T-NAME               PIC X(10).
-                   05  T-ADL                PIC X(10).
+                   05  T-ADL.
+                       06  T-ADL-ZIP        PIC X(04).
+                       06  T-ADL-PREF       PIC X(02).
+                       06  T-ADL-REST       PIC X(04).
                    05  T-TEL                PIC X(12).
-                   05  T-COM                PIC X(05).     
+                   05  T-COM                PIC X(05).
+               04  T-FAX                PIC X(12).
+               04  T-EMAIL              PIC X(30).
        FD  N-MAS-FILE.
-       01  N-MAS-REC.   
-           03  N-CODE                   PIC X(03). 
+       01  N-MAS-REC.
+           03  N-CODE                   PIC X(03).
            03  N-NAME                   PIC X(10).
-           03  N-ADL                    PIC X(10).
-           03  N-TEL                    PIC X(12).        
+           03  N-ADL.
+               05  N-ADL-ZIP            PIC X(04).
+               05  N-ADL-PREF           PIC X(02).
+               05  N-ADL-REST           PIC X(04).
+           03  N-TEL                    PIC X(12).
+           03  N-CATEGORY               PIC X(02).
+           03  N-FAX                    PIC X(12).
+           03  N-EMAIL                  PIC X(30).
+           03  N-STATUS                 PIC X(01).
+               88  N-ACTIVE                          VALUE "A".
+               88  N-INACTIVE                        VALUE "I".
+           03  N-YTD-SURYO              PIC 9(07).
+           03  N-YTD-KINGAKU            PIC 9(09).
        FD  LIST-FILE.
-       01  LIST-REC                     PIC X(78).    
+       01  LIST-REC                     PIC X(78).
+       FD  HIST-FILE.
+       01  HIST-REC.
+           03  H-CODE                   PIC X(03).
+           03                           PIC X(01)   VALUE SPACE.
+           03  H-FIELD                  PIC X(10).
+           03                           PIC X(01)   VALUE SPACE.
+           03  H-OLD                    PIC X(30).
+           03                           PIC X(01)   VALUE SPACE.
+           03  H-NEW                    PIC X(30).
+           03                           PIC X(01)   VALUE SPACE.
+           03  H-DATE                   PIC 9(06).
+      *
+       FD  PARAM-FILE.
+       01  PR-REC.
+           03  PR-PCT                   PIC 9(03).
       *
        WORKING-STORAGE                  SECTION.
        01  OOMIDASHI.                       
            03                           PIC X(08)   VALUE "14JY0000".
            03                           PIC X(01)   VALUE SPACE.
-           03                           PIC X(10)   VALUE "日本　電子".
+           03                           PIC X(10)   VALUE
+                                         "日本　".
            03                           PIC X(01)   VALUE SPACE.
-           03                           PIC X(32)   
-           　VALUE "***仕入先マスタ更新（１対１）***".
+           03                           PIC X(32)   VALUE
+                "***仕入先マスタ更新***".
            03                           PIC X(03)   VALUE SPACE.
            03                           PIC X(06)   VALUE "日付：".
            03  HIDUKE                   PIC 99/99/99.
        01  KOMIDASHI.
            03                           PIC X(03)   VALUE SPACE.
-           03                           PIC X(04)   VALUE "番号".
+           03                           PIC X(06)   VALUE "番号".
            03                           PIC X(01)   VALUE SPACE.
            03                           PIC X(06)   VALUE "新名前".
            03                           PIC X(05)   VALUE SPACE.
@@ -67,10 +116,88 @@
            03                           PIC X(05)   VALUE SPACE.
            03                           PIC X(06)   VALUE "旧住所".
            03                           PIC X(05)   VALUE SPACE.
-           03                           PIC X(05)   VALUE "新TEL".
+           03                           PIC X(06)   VALUE "新TEL".
            03                           PIC X(08)   VALUE SPACE.
-           03                           PIC X(05)   VALUE "旧TEL". 
+           03                           PIC X(06)   VALUE "旧TEL".
        01  KOUGYOU                      PIC X(78)   VALUE SPACE.
+       01  LAST-ADD-CODE                PIC X(03)   VALUE SPACE.
+       01  SEQ-ERR-FLG                  PIC X(01)   VALUE SPACE.
+       01  SEQ-END-FLG                  PIC X(01)   VALUE SPACE.
+       01  PREV-T-CODE                  PIC X(03)   VALUE LOW-VALUE.
+       01  SEQ-BAD-CODE                 PIC X(03)   VALUE SPACE.
+       01  N-REC-CNT                    PIC 9(07)   VALUE ZERO.
+       01  N-HASH-TOTAL                 PIC 9(09)   VALUE ZERO.
+       01  N-CODE-NUM                   PIC 9(03).
+       01  TRL-ERR-FLG                  PIC X(01)   VALUE SPACE.
+       01  CHK-END-FLG                  PIC X(01)   VALUE SPACE.
+       01  CHK-REC-CNT                  PIC 9(07)   VALUE ZERO.
+       01  CHK-HASH-TOTAL               PIC 9(09)   VALUE ZERO.
+       01  CHK-CODE-NUM                 PIC 9(03).
+       01  N-TRAILER-REC.
+           03  NT-MARKER                PIC X(03)   VALUE "EOF".
+           03  NT-COUNT                 PIC 9(07).
+           03  NT-HASH                  PIC 9(09).
+           03  NT-FILLER                PIC X(77)   VALUE SPACE.
+       01  MAS-TRAILER-SHADOW.
+           03  MT-MARKER                PIC X(03).
+           03  MT-COUNT                 PIC 9(07).
+           03  MT-HASH                  PIC 9(09).
+           03  MT-FILLER                PIC X(77).
+       01  H-RUN-DATE                   PIC 9(06).
+       01  BACKUP-CMD                   PIC X(80)   VALUE SPACE.
+       01  PREVIEW-FLG                  PIC X(01)   VALUE SPACE.
+           88  PREVIEW-MODE                          VALUE "Y".
+       01  PREVIEW-MSG                  PIC X(78)   VALUE
+               "*** プレビューモード（更新なし） ***".
+       01  PEND-ADL                     PIC X(10)   VALUE SPACE.
+       01  PEND-TEL                     PIC X(12)   VALUE SPACE.
+       01  PARAM-END-FLG                PIC X(01)   VALUE SPACE.
+       01  PARAM-FS                     PIC X(02)   VALUE SPACE.
+       01  ERR-THRESHOLD                PIC 9(03)   VALUE 30.
+       01  ABORT-FLG                    PIC X(01)   VALUE SPACE.
+       01  SV-LAST-ADD-CODE             PIC X(03)   VALUE SPACE.
+       01  SV-TOTAL-CNT                 PIC 9(07)   VALUE ZERO.
+       01  SV-ERR-CNT                   PIC 9(07)   VALUE ZERO.
+       01  SV-PCT                       PIC 9(03)V9 VALUE ZERO.
+       01  CNT-TRAN-READ                PIC 9(07)   VALUE ZERO.
+       01  CNT-ADDED                    PIC 9(07)   VALUE ZERO.
+       01  CNT-UPDATED                  PIC 9(07)   VALUE ZERO.
+       01  CNT-DELETED                  PIC 9(07)   VALUE ZERO.
+       01  CNT-COPIED                   PIC 9(07)   VALUE ZERO.
+       01  CNT-REJECTED                 PIC 9(07)   VALUE ZERO.
+       01  CNT-PENDING                  PIC 9(07)   VALUE ZERO.
+       01  CNT-ACK                      PIC 9(07)   VALUE ZERO.
+       01  RECON-TOTAL                  PIC 9(07)   VALUE ZERO.
+       01  RECON-FLG                    PIC X(01)   VALUE SPACE.
+       01  FOOT-RECON-1.
+           03                           PIC X(20)   VALUE
+                                         "TRAN読込件数：".
+           03  FR-READ                  PIC ZZZZZZ9.
+           03                           PIC X(02)   VALUE SPACE.
+           03                           PIC X(10)   VALUE "追加：".
+           03  FR-ADD                   PIC ZZZZZZ9.
+           03                           PIC X(02)   VALUE SPACE.
+           03                           PIC X(10)   VALUE "更新：".
+           03  FR-UPD                   PIC ZZZZZZ9.
+       01  FOOT-RECON-2.
+           03                           PIC X(10)   VALUE "削除：".
+           03  FR-DEL                   PIC ZZZZZZ9.
+           03                           PIC X(02)   VALUE SPACE.
+           03                           PIC X(10)   VALUE "保留：".
+           03  FR-PEND                  PIC ZZZZZZ9.
+           03                           PIC X(02)   VALUE SPACE.
+           03                           PIC X(10)   VALUE "承認：".
+           03  FR-ACK                   PIC ZZZZZZ9.
+           03                           PIC X(02)   VALUE SPACE.
+           03                           PIC X(14)   VALUE
+                                         "エラー：".
+           03  FR-REJ                   PIC ZZZZZZ9.
+       01  FOOT-RECON-3.
+           03                           PIC X(18)   VALUE
+                                         "コピー件数：".
+           03  FR-COPY                  PIC ZZZZZZ9.
+       01  FOOT-RECON-4.
+           03  FR-MSG                   PIC X(44)   VALUE SPACE.
        01  MEISAI.
            03  MEI-SCODE                PIC X(01).
            03                           PIC X(01)   VALUE SPACE.
@@ -90,11 +217,51 @@
                05  MEI-NTEL             PIC X(12).
                05  S5                   PIC X(01)   VALUE SPACE.
                05  MEI-KTEL             PIC X(12).
-      * 
+               05  S6                   PIC X(01)   VALUE SPACE.
+               05  MEI-NFAX             PIC X(12).
+               05  S7                   PIC X(01)   VALUE SPACE.
+               05  MEI-KFAX             PIC X(12).
+               05  S8                   PIC X(01)   VALUE SPACE.
+               05  MEI-NEMAIL           PIC X(30).
+               05  S9                   PIC X(01)   VALUE SPACE.
+               05  MEI-KEMAIL           PIC X(30).
+      *
        PROCEDURE                DIVISION.
        INIT-RTN.
+           OPEN  OUTPUT  LIST-FILE
+           PERFORM  SEQCHK-RTN
+           IF  SEQ-ERR-FLG = "E"
+             CLOSE  LIST-FILE
+             DISPLAY  "プログラム異常終了"
+             DISPLAY  "TRANファイル順序エラー"
+             STOP RUN
+           END-IF
+           PERFORM  TRAILER-CHK-RTN
+           IF  TRL-ERR-FLG = "E"
+             CLOSE  LIST-FILE
+             DISPLAY  "プログラム異常終了"
+             DISPLAY  "MASTERファイル検証エラー"
+             STOP RUN
+           END-IF
+           PERFORM  PARAM-LOAD-RTN
+           PERFORM  SEVERITY-CHK-RTN
+           IF  ABORT-FLG = "E"
+             CLOSE  LIST-FILE
+             DISPLAY  "プログラム異常終了"
+             DISPLAY  "エラー率が閾値を超過：処理中止"
+             STOP RUN
+           END-IF
+           DISPLAY  "プレビューで実行？(Y/N)："
+           ACCEPT  PREVIEW-FLG
+           ACCEPT  H-RUN-DATE FROM DATE
+           IF  NOT PREVIEW-MODE
+             PERFORM  BACKUP-RTN
+           END-IF
            OPEN  INPUT  MAS-FILE  TRAN-FILE
-           OPEN  OUTPUT  N-MAS-FILE  LIST-FILE.
+           IF  NOT PREVIEW-MODE
+             OPEN  OUTPUT  N-MAS-FILE
+             OPEN  EXTEND  HIST-FILE
+           END-IF.
 
        MAIN-RTN.
            PERFORM  MIDASHI-RTN
@@ -112,13 +279,195 @@
            END-PERFORM.
 
        END-RTN.
-           DISPLAY "プログラム正常終了"
-           CLOSE  MAS-FILE  TRAN-FILE  N-MAS-FILE  LIST-FILE
+           PERFORM TRAILER-WRITE-RTN
+           PERFORM RECON-CHK-RTN
+           IF  PREVIEW-MODE
+             DISPLAY "プレビュー終了（更新なし）"
+             CLOSE  MAS-FILE  TRAN-FILE  LIST-FILE
+           ELSE
+             DISPLAY "プログラム正常終了"
+             CLOSE  MAS-FILE  TRAN-FILE  N-MAS-FILE
+             CLOSE  LIST-FILE  HIST-FILE
+           END-IF
            STOP RUN.
+      *
+       BACKUP-RTN.
+           MOVE SPACE TO BACKUP-CMD
+           STRING "cp 仕入先MASTER.TXT 仕入先MASTER."
+                      DELIMITED BY SIZE
+                  H-RUN-DATE
+                      DELIMITED BY SIZE
+                  ".BAK"
+                      DELIMITED BY SIZE
+             INTO BACKUP-CMD
+           END-STRING
+           CALL "SYSTEM" USING BACKUP-CMD.
+
+      *
+       SEQCHK-RTN.
+           MOVE  LOW-VALUE  TO  PREV-T-CODE
+           MOVE  SPACE  TO  SEQ-END-FLG
+           OPEN  INPUT  TRAN-FILE
+           READ  TRAN-FILE
+             AT END
+               MOVE "E" TO SEQ-END-FLG
+           END-READ
+           PERFORM UNTIL SEQ-END-FLG = "E" OR SEQ-ERR-FLG = "E"
+             IF T-CODE < PREV-T-CODE
+               MOVE "E" TO SEQ-ERR-FLG
+               MOVE T-CODE TO SEQ-BAD-CODE
+             ELSE
+               MOVE T-CODE TO PREV-T-CODE
+               READ TRAN-FILE
+                 AT END
+                   MOVE "E" TO SEQ-END-FLG
+               END-READ
+             END-IF
+           END-PERFORM
+           CLOSE  TRAN-FILE
+           IF SEQ-ERR-FLG = "E"
+             ACCEPT  HIDUKE FROM DATE
+             WRITE LIST-REC FROM OOMIDASHI AFTER 1
+             MOVE SPACE TO MEI-DATE
+             MOVE SEQ-BAD-CODE TO MEI-CODE
+             MOVE "順序エラ−：TRAN未整列"
+                                         TO MEI-DATE
+             WRITE LIST-REC FROM MEISAI AFTER 2
+           END-IF.
+
+      *
+       TRAILER-CHK-RTN.
+           MOVE  ZERO   TO  CHK-REC-CNT
+           MOVE  ZERO   TO  CHK-HASH-TOTAL
+           MOVE  SPACE  TO  CHK-END-FLG
+           OPEN  INPUT  MAS-FILE
+           READ  MAS-FILE
+             AT END
+               MOVE "E" TO CHK-END-FLG
+           END-READ
+           PERFORM UNTIL CHK-END-FLG = "E"
+             IF M-CODE = "EOF"
+               MOVE MAS-REC TO MAS-TRAILER-SHADOW
+               IF MT-COUNT NOT = CHK-REC-CNT
+                   OR MT-HASH NOT = CHK-HASH-TOTAL
+                 MOVE "E" TO TRL-ERR-FLG
+               END-IF
+               MOVE "E" TO CHK-END-FLG
+             ELSE
+               ADD 1 TO CHK-REC-CNT
+               MOVE M-CODE TO CHK-CODE-NUM
+               ADD CHK-CODE-NUM TO CHK-HASH-TOTAL
+               READ MAS-FILE
+                 AT END
+                   MOVE "E" TO CHK-END-FLG
+               END-READ
+             END-IF
+           END-PERFORM
+           CLOSE  MAS-FILE
+           IF TRL-ERR-FLG = "E"
+             ACCEPT  HIDUKE FROM DATE
+             WRITE LIST-REC FROM OOMIDASHI AFTER 1
+             MOVE SPACE TO MEI-DATE
+             MOVE "トレーラ不一致：MASTER破損の疑い"
+                                         TO MEI-DATE
+             WRITE LIST-REC FROM MEISAI AFTER 2
+           END-IF.
+
+      *
+       PARAM-LOAD-RTN.
+           OPEN INPUT PARAM-FILE
+           IF PARAM-FS = "00"
+             READ PARAM-FILE
+               AT END
+                 MOVE "E" TO PARAM-END-FLG
+             END-READ
+             IF PARAM-END-FLG NOT = "E"
+               IF PR-PCT NOT = ZERO
+                 MOVE PR-PCT TO ERR-THRESHOLD
+               END-IF
+             END-IF
+             CLOSE PARAM-FILE
+           ELSE
+             MOVE "E" TO PARAM-END-FLG
+           END-IF.
+
+      *
+       SEVERITY-CHK-RTN.
+           MOVE ZERO  TO SV-TOTAL-CNT
+           MOVE ZERO  TO SV-ERR-CNT
+           MOVE SPACE TO SV-LAST-ADD-CODE
+           OPEN  INPUT  MAS-FILE  TRAN-FILE
+           PERFORM SV-MAS-READ
+           PERFORM SV-TRAN-READ
+           PERFORM UNTIL M-CODE = HIGH-VALUE AND T-CODE = HIGH-VALUE
+             EVALUATE TRUE
+               WHEN M-CODE = T-CODE AND M-CODE NOT = HIGH-VALUE
+                 ADD 1 TO SV-TOTAL-CNT
+                 EVALUATE TRUE
+                   WHEN S-CODE = "U"
+                     IF K-CODE NOT = 1 AND K-CODE NOT = 2
+                         AND K-CODE NOT = 3 AND K-CODE NOT = 4
+                         AND K-CODE NOT = 5 AND K-CODE NOT = 6
+                       ADD 1 TO SV-ERR-CNT
+                     END-IF
+                   WHEN S-CODE = "D"
+                     CONTINUE
+                   WHEN OTHER
+                     ADD 1 TO SV-ERR-CNT
+                 END-EVALUATE
+                 PERFORM SV-TRAN-READ
+                 PERFORM SV-MAS-READ
+               WHEN M-CODE < T-CODE AND M-CODE NOT = HIGH-VALUE
+                 PERFORM SV-MAS-READ
+               WHEN OTHER
+                 ADD 1 TO SV-TOTAL-CNT
+                 IF S-CODE = "A"
+                   IF T-CODE = SV-LAST-ADD-CODE
+                     ADD 1 TO SV-ERR-CNT
+                   ELSE
+                     MOVE T-CODE TO SV-LAST-ADD-CODE
+                   END-IF
+                 ELSE
+                   ADD 1 TO SV-ERR-CNT
+                 END-IF
+                 PERFORM SV-TRAN-READ
+             END-EVALUATE
+           END-PERFORM
+           CLOSE  MAS-FILE  TRAN-FILE
+           IF SV-TOTAL-CNT > 0
+             COMPUTE SV-PCT ROUNDED =
+                 SV-ERR-CNT * 100 / SV-TOTAL-CNT
+           ELSE
+             MOVE 0 TO SV-PCT
+           END-IF
+           IF SV-PCT > ERR-THRESHOLD
+             MOVE "E" TO ABORT-FLG
+           END-IF.
+
+      *
+       SV-MAS-READ.
+           READ  MAS-FILE
+             AT END
+               MOVE HIGH-VALUE TO M-CODE
+           END-READ
+           IF M-CODE = "EOF"
+             MOVE HIGH-VALUE TO M-CODE
+           END-IF.
+
+       SV-TRAN-READ.
+           READ  TRAN-FILE
+             AT END
+               MOVE HIGH-VALUE TO T-CODE
+           END-READ.
+
       *
        MIDASHI-RTN.
            ACCEPT HIDUKE FROM DATE
+           ACCEPT H-RUN-DATE FROM DATE
            WRITE LIST-REC FROM OOMIDASHI AFTER 1
+           IF PREVIEW-MODE
+             WRITE LIST-REC FROM PREVIEW-MSG AFTER 1
+           END-IF
            WRITE LIST-REC FROM KOMIDASHI AFTER 2
            WRITE LIST-REC FROM KOUGYOU AFTER 1.
 
@@ -134,49 +483,146 @@
                EVALUATE TRUE
                  WHEN K-CODE = 1
                    MOVE T-DATE TO N-NAME
-                   WRITE N-MAS-REC AFTER 1
+                   PERFORM N-MAS-WRITE-RTN
+                   ADD 1 TO CNT-UPDATED
                    MOVE T-DATE TO MEI-NNAME
                    MOVE M-NAME TO MEI-KNAME
                    WRITE LIST-REC FROM MEISAI AFTER 1
+                   MOVE "名前"   TO H-FIELD
+                   MOVE M-NAME   TO H-OLD
+                   MOVE T-NAME   TO H-NEW
+                   PERFORM HIST-WRITE-RTN
                    PERFORM TRAN-READ
                    PERFORM MAS-READ
                  WHEN K-CODE = 2
-                   MOVE T-DATE TO N-ADL
-                   WRITE N-MAS-REC AFTER 1
-                   MOVE T-DATE TO MEI-NADL
-                   MOVE M-ADL TO MEI-KADL
+                   MOVE T-ADL TO PEND-ADL
+                   MOVE "住所変更：承認TRAN待ち" TO MEI-DATE
                    WRITE LIST-REC FROM MEISAI AFTER 1
                    PERFORM TRAN-READ
-                   PERFORM MAS-READ
+                   IF T-CODE = MEI-CODE AND K-CODE = 9
+                     MOVE PEND-ADL TO N-ADL
+                     PERFORM N-MAS-WRITE-RTN
+                     ADD 1 TO CNT-UPDATED
+                     ADD 1 TO CNT-ACK
+                     MOVE SPACE TO MEI-DATE
+                     MOVE PEND-ADL TO MEI-NADL
+                     MOVE M-ADL    TO MEI-KADL
+                     WRITE LIST-REC FROM MEISAI AFTER 1
+                     MOVE "住所"   TO H-FIELD
+                     MOVE M-ADL    TO H-OLD
+                     MOVE PEND-ADL TO H-NEW
+                     PERFORM HIST-WRITE-RTN
+                     PERFORM TRAN-READ
+                     PERFORM MAS-READ
+                   ELSE
+                     PERFORM N-MAS-WRITE-RTN
+                     ADD 1 TO CNT-PENDING
+                     MOVE SPACE TO MEI-DATE
+                     MOVE "承認TRAN無し：住所変更保留"
+                                                 TO MEI-DATE
+                     WRITE LIST-REC FROM MEISAI AFTER 1
+                     PERFORM MAS-READ
+                   END-IF
                  WHEN K-CODE = 3
-                   MOVE T-DATE TO N-TEL
-                   WRITE N-MAS-REC AFTER 1
-                   MOVE T-DATE TO MEI-NTEL
-                   MOVE M-TEL TO MEI-KTEL
+                   MOVE T-TEL TO PEND-TEL
+                   MOVE "TEL変更：承認TRAN待ち" TO MEI-DATE
+                   WRITE LIST-REC FROM MEISAI AFTER 1
+                   PERFORM TRAN-READ
+                   IF T-CODE = MEI-CODE AND K-CODE = 9
+                     MOVE PEND-TEL TO N-TEL
+                     PERFORM N-MAS-WRITE-RTN
+                     ADD 1 TO CNT-UPDATED
+                     ADD 1 TO CNT-ACK
+                     MOVE SPACE TO MEI-DATE
+                     MOVE PEND-TEL TO MEI-NTEL
+                     MOVE M-TEL    TO MEI-KTEL
+                     WRITE LIST-REC FROM MEISAI AFTER 1
+                     MOVE "TEL"    TO H-FIELD
+                     MOVE M-TEL    TO H-OLD
+                     MOVE PEND-TEL TO H-NEW
+                     PERFORM HIST-WRITE-RTN
+                     PERFORM TRAN-READ
+                     PERFORM MAS-READ
+                   ELSE
+                     PERFORM N-MAS-WRITE-RTN
+                     ADD 1 TO CNT-PENDING
+                     MOVE SPACE TO MEI-DATE
+                     MOVE "承認TRAN無し：TEL変更保留"
+                                                 TO MEI-DATE
+                     WRITE LIST-REC FROM MEISAI AFTER 1
+                     PERFORM MAS-READ
+                   END-IF
+                 WHEN K-CODE = 4
+                   MOVE T-FAX TO N-FAX
+                   PERFORM N-MAS-WRITE-RTN
+                   ADD 1 TO CNT-UPDATED
+                   MOVE T-FAX TO MEI-NFAX
+                   MOVE M-FAX TO MEI-KFAX
+                   WRITE LIST-REC FROM MEISAI AFTER 1
+                   MOVE "FAX"    TO H-FIELD
+                   MOVE M-FAX    TO H-OLD
+                   MOVE T-FAX    TO H-NEW
+                   PERFORM HIST-WRITE-RTN
+                   PERFORM TRAN-READ
+                   PERFORM MAS-READ
+                 WHEN K-CODE = 5
+                   MOVE T-EMAIL TO N-EMAIL
+                   PERFORM N-MAS-WRITE-RTN
+                   ADD 1 TO CNT-UPDATED
+                   MOVE T-EMAIL TO MEI-NEMAIL
+                   MOVE M-EMAIL TO MEI-KEMAIL
                    WRITE LIST-REC FROM MEISAI AFTER 1
+                   MOVE "EMAIL"  TO H-FIELD
+                   MOVE M-EMAIL  TO H-OLD
+                   MOVE T-EMAIL  TO H-NEW
+                   PERFORM HIST-WRITE-RTN
+                   PERFORM TRAN-READ
+                   PERFORM MAS-READ
+                 WHEN K-CODE = 6
+                   MOVE "A" TO N-STATUS
+                   PERFORM N-MAS-WRITE-RTN
+                   ADD 1 TO CNT-UPDATED
+                   MOVE "再稼働" TO MEI-DATE
+                   WRITE LIST-REC FROM MEISAI AFTER 1
+                   MOVE "状態"   TO H-FIELD
+                   MOVE M-STATUS TO H-OLD
+                   MOVE "A"      TO H-NEW
+                   PERFORM HIST-WRITE-RTN
                    PERFORM TRAN-READ
                    PERFORM MAS-READ
                  WHEN OTHER
                    MOVE "更新コ−ドエラ−" TO MEI-DATE
                    WRITE LIST-REC FROM MEISAI AFTER 1
+                   ADD 1 TO CNT-REJECTED
                    PERFORM TRAN-READ
                END-EVALUATE
              WHEN S-CODE = "D"
+               ADD 1 TO CNT-DELETED
+               MOVE "I" TO N-STATUS
+               PERFORM N-MAS-WRITE-RTN
                MOVE M-NAME TO MEI-KNAME
                MOVE M-ADL TO MEI-KADL
                MOVE M-TEL TO MEI-KTEL
+               MOVE M-FAX TO MEI-KFAX
+               MOVE M-EMAIL TO MEI-KEMAIL
                WRITE LIST-REC FROM MEISAI AFTER 1
+               MOVE "状態"   TO H-FIELD
+               MOVE M-STATUS TO H-OLD
+               MOVE "I"      TO H-NEW
+               PERFORM HIST-WRITE-RTN
                PERFORM TRAN-READ
                PERFORM MAS-READ
              WHEN OTHER
                MOVE "処理コ−ドエラ−１" TO MEI-DATE
                WRITE LIST-REC FROM MEISAI AFTER 1
+               ADD 1 TO CNT-REJECTED
                PERFORM TRAN-READ
            END-EVALUATE.
 
        COPY-RTN.
            MOVE  MAS-REC TO N-MAS-REC
-           WRITE N-MAS-REC AFTER 1
+           PERFORM N-MAS-WRITE-RTN
+           ADD 1 TO CNT-COPIED
            PERFORM MAS-READ.
 
        ADD-RTN.
@@ -186,16 +632,41 @@
            MOVE  T-CODE TO  MEI-CODE
            IF S-CODE = "A"
              THEN
-               MOVE K-DATE TO N-MAS-REC
-               WRITE N-MAS-REC AFTER 1
-               MOVE T-NAME TO MEI-NNAME
-               MOVE T-ADL TO MEI-NADL
-               MOVE T-TEL TO MEI-NTEL
-               WRITE LIST-REC FROM MEISAI AFTER 1
-               PERFORM TRAN-READ
+               IF T-CODE = LAST-ADD-CODE
+                 MOVE "重複コ−ドエラ−" TO MEI-DATE
+                 WRITE LIST-REC FROM MEISAI AFTER 1
+                 ADD 1 TO CNT-REJECTED
+                 PERFORM TRAN-READ
+               ELSE
+                 MOVE K-DATE TO N-MAS-REC
+                 MOVE SPACE TO N-CATEGORY
+                 MOVE T-FAX TO N-FAX
+                 MOVE T-EMAIL TO N-EMAIL
+                 MOVE "A" TO N-STATUS
+                 MOVE ZERO TO N-YTD-SURYO
+                 MOVE ZERO TO N-YTD-KINGAKU
+                 PERFORM N-MAS-WRITE-RTN
+                 ADD 1 TO CNT-ADDED
+                 MOVE T-CODE TO LAST-ADD-CODE
+                 MOVE T-NAME TO MEI-NNAME
+                 MOVE T-ADL TO MEI-NADL
+                 MOVE T-TEL TO MEI-NTEL
+                 MOVE T-FAX TO MEI-NFAX
+                 MOVE T-EMAIL TO MEI-NEMAIL
+                 WRITE LIST-REC FROM MEISAI AFTER 1
+                 PERFORM TRAN-READ
+               END-IF
              ELSE
-               MOVE "処理コ−ドエラ−２" TO MEI-DATE
+               EVALUATE TRUE
+                 WHEN S-CODE = "U"
+                   MOVE "更新対象マスタ無し" TO MEI-DATE
+                 WHEN S-CODE = "D"
+                   MOVE "削除対象マスタ無し" TO MEI-DATE
+                 WHEN OTHER
+                   MOVE "不明処理コ−ド" TO MEI-DATE
+               END-EVALUATE
                WRITE LIST-REC FROM MEISAI AFTER 1
+               ADD 1 TO CNT-REJECTED
                PERFORM TRAN-READ
            END-IF.
 
@@ -203,12 +674,64 @@
            READ  MAS-FILE
              AT END
                MOVE HIGH-VALUE TO M-CODE
-           END-READ.
+           END-READ
+           IF M-CODE = "EOF"
+             MOVE HIGH-VALUE TO M-CODE
+           END-IF.
 
        TRAN-READ.
            READ  TRAN-FILE
              AT END
                MOVE HIGH-VALUE TO T-CODE
+             NOT AT END
+               ADD 1 TO CNT-TRAN-READ
            END-READ.
 
+       N-MAS-WRITE-RTN.
+           IF NOT PREVIEW-MODE
+             WRITE N-MAS-REC AFTER 1
+             ADD  1       TO  N-REC-CNT
+             MOVE N-CODE  TO  N-CODE-NUM
+             ADD  N-CODE-NUM  TO  N-HASH-TOTAL
+           END-IF.
+
+       TRAILER-WRITE-RTN.
+           IF NOT PREVIEW-MODE
+             MOVE N-REC-CNT     TO  NT-COUNT
+             MOVE N-HASH-TOTAL  TO  NT-HASH
+             WRITE N-MAS-REC FROM N-TRAILER-REC AFTER 1
+           END-IF.
+
+       HIST-WRITE-RTN.
+           IF NOT PREVIEW-MODE
+             MOVE T-CODE     TO  H-CODE
+             MOVE H-RUN-DATE TO  H-DATE
+             WRITE HIST-REC
+           END-IF.
+
+      *
+       RECON-CHK-RTN.
+           COMPUTE RECON-TOTAL = CNT-ADDED + CNT-UPDATED + CNT-DELETED
+                                + CNT-REJECTED + CNT-PENDING + CNT-ACK
+           IF RECON-TOTAL = CNT-TRAN-READ
+             MOVE "件数一致：正常終了" TO FR-MSG
+           ELSE
+             MOVE "E" TO RECON-FLG
+             MOVE "件数不一致：TRAN欠落の疑いあり"
+                                         TO FR-MSG
+           END-IF
+           MOVE CNT-TRAN-READ TO FR-READ
+           MOVE CNT-ADDED     TO FR-ADD
+           MOVE CNT-UPDATED   TO FR-UPD
+           MOVE CNT-DELETED   TO FR-DEL
+           MOVE CNT-PENDING   TO FR-PEND
+           MOVE CNT-ACK       TO FR-ACK
+           MOVE CNT-REJECTED  TO FR-REJ
+           MOVE CNT-COPIED    TO FR-COPY
+           WRITE LIST-REC FROM KOUGYOU    AFTER 2
+           WRITE LIST-REC FROM FOOT-RECON-1 AFTER 1
+           WRITE LIST-REC FROM FOOT-RECON-2 AFTER 1
+           WRITE LIST-REC FROM FOOT-RECON-3 AFTER 1
+           WRITE LIST-REC FROM FOOT-RECON-4 AFTER 1.
+
 

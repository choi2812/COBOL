@@ -1,20 +1,20 @@
 000100 IDENTIFICATION            DIVISION.
-000200 PROGRAM-ID.               P8. 
+000200 PROGRAM-ID.               P8.
 000300*
-000400 ENVIRONMENT               DIVISION. 
+000400 ENVIRONMENT               DIVISION.
 000500 INPUT-OUTPUT              SECTION.
 000600 FILE-CONTROL.
 000700     SELECT  IN-FILE     ASSIGN  "仕入RANDOM.TXT"
 000800                              ORGANIZATION LINE SEQUENTIAL.
 000900     SELECT  PRINT-FILE  ASSIGN  "P8.DOC"
-001000                              ORGANIZATION LINE SEQUENTIAL. 
+001000                              ORGANIZATION LINE SEQUENTIAL.
 001100*
 001200 DATA                      DIVISION.
-001300 FILE                      SECTION. 
+001300 FILE                      SECTION.
 001400 FD  IN-FILE.
 001500 01  I-REC.
 001600     05   I-SHOHINN-NUMBER            PIC X(05).
-           05  I-SHOHIN-DATA REDEFINES I-SHOHINN-NUMBER. 
+           05  I-SHOHIN-DATA REDEFINES I-SHOHINN-NUMBER.
                 08 FILLER                   PIC X(03).
                 08 IDX                      PIC 9(02).
 001900     05  I-SIIRESAKI-CODE             PIC X(03).
@@ -23,20 +23,16 @@
 002500*
 002600 FD  PRINT-FILE.
 002700 01  P-REC                 PIC X(78).
-002800* 
-002900 WORKING-STORAGE           SECTION. 
+002800*
+002900 WORKING-STORAGE           SECTION.
        01  END-FLG               PIC X(01)  VALUE SPACE.
-       01  L-CNT                 PIC 9(03).
-       01　N-PAGEKAZU            PIC 9(03)  VALUE 0.
-       01  N-NUM                 PIC 9(03)  VALUE 0.   
-       01  KINGAKU               PIC 9(18) VALUE 0. 
-       01  G-KINGAKU             PIC 9(18) VALUE 0.
-       01  A-SPACE               PIC X(30) VALUE SPACE.   
-       01  I                     PIC 9(01).
-       01  NUM                   PIC 9(01).   
-      *   
+       01  SUP-SX                PIC 9(01).
+       01  SUP-CNT               PIC 9(01)  VALUE 0.
+       01  SUP-FOUND-FLG         PIC X(01)  VALUE SPACE.
+       01  KINGAKU               PIC 9(09) VALUE 0.
+      *
        01  SHOHIN-DATA.
-           03     PIC X(25) VALUE "RDS01大根    　0136501501". 
+           03     PIC X(25) VALUE "RDS01大根    　0136501501".
            03     PIC X(25) VALUE "CRR02人参　　　0231002541".
            03     PIC X(25) VALUE "CBB03キャベツ　0105001155".
            03     PIC X(25) VALUE "LTT04レタス  　0241502656".
@@ -47,107 +43,150 @@
                 05 SN       PIC X(10).
                 05 ST       PIC 9(5).
                 05 HT       PIC 9(5).
-           
+
        01 SUMMRY-TBL.
-            03 SIIRE-SUM  OCCURS 3 TIMES.    
+            03 SIIRE-SUM  OCCURS 3 TIMES.
+                05  SIIRE-CODE   PIC X(03) VALUE SPACE.
                 05  SURYOU-SUM   PIC 9(04) OCCURS 5 TIMES.
             03  KINGAKU-SUM      PIC 9(07) OCCURS 5 TIMES.
       *
-004400 01  MEISAI.
-004500     05  M-SEQ             PIC Z9.
-004600     05                    PIC X(01)  VALUE SPACE.
-004700     05  M-NO              PIC X(05).
-004800     05                    PIC X(04)  VALUE SPACE.
-004900     05  M-NAME            PIC X(10).
-005000     05                    PIC X(01)  VALUE SPACE.
-005100     05  M-S-DATE          PIC 99/99/99.
-005200     05                    PIC X(01)  VALUE SPACE.
-005300     05  M-S-NO            PIC X(03).
-005400     05                    PIC X(01)  VALUE SPACE.
-005500     05  M-S-NAME          PIC X(10).
-005600     05                    PIC X(01)  VALUE SPACE.
-005700     05  M-SURYO           PIC Z,ZZ9.
-005800     05                    PIC X(02)  VALUE SPACE.
-005900     05  M-TANKA           PIC Z,ZZ9.
-006000     05                    PIC X(04)  VALUE SPACE.
-006100     05  M-KINGAKU         PIC ZZZ,ZZ9. 
-006200*
-006300 01  HEAD-1.
-006400     05                    PIC X(09)  VALUE "14JY0123".
-006500     05                    PIC X(15)  VALUE "崔禎文".
-006600     05                    PIC X(29)  VALUE
-006700                           "*** 仕入データ一覧表".
-006800     05                    PIC X(06)  VALUE "日付：".
-006900     05 H-DATE             PIC 99/99/99.
-007300*
-007400 01  HEAD-2.
-007500     05                    PIC X(23)  VALUE  "SEQ 商品".
-007600     05                    PIC X(25)  VALUE  "仕入".
-007700     05                    PIC X(23)  VALUE  
-007800                           "数量   単価       金額". 
-007900 01  HEAD-3.
-008000     05                    PIC X(33)  VALUE
-008100                          "      NO    名前       日付".
-008200     05                    PIC X(27)  VALUE
-008300                          "NO  名前".
-008400*
-008500 01  FOOT-1.
-008600     05                    PIC X(37)  VALUE SPACE.
-008700     05                    PIC X(05)  VALUE "小計(".
-008800     05  F-IDX             PIC 9(01).
-008900     05                    PIC X(02)  VALUE "):".
-009000     05  F-SURYO           PIC ZZ,ZZ9.
-009100     05                    PIC X(09)  VALUE SPACE.
-009200     05  F-KINGAKU         PIC ZZ,ZZZ,ZZ9.
-         PROCEDURE DIVISION.        
+       01  HEAD-1.
+           05                    PIC X(09)  VALUE "14JY0123".
+           05                    PIC X(15)  VALUE "崔禎文".
+           05                    PIC X(29)  VALUE
+                                  "*** 仕入先別商品別集計表".
+           05                    PIC X(06)  VALUE "日付：".
+           05 H-DATE             PIC 99/99/99.
+      *
+       01  GRID-HEAD.
+           05                    PIC X(08)  VALUE "仕入先".
+           05  GH-PROD1          PIC X(10).
+           05  GH-PROD2          PIC X(10).
+           05  GH-PROD3          PIC X(10).
+           05  GH-PROD4          PIC X(10).
+           05  GH-PROD5          PIC X(10).
+      *
+       01  GRID-LINE.
+           05  GL-SUP            PIC X(08).
+           05  GL-Q1             PIC ZZZ,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  GL-Q2             PIC ZZZ,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  GL-Q3             PIC ZZZ,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  GL-Q4             PIC ZZZ,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  GL-Q5             PIC ZZZ,ZZ9.
+      *
+       01  GRID-TOTAL.
+           05                    PIC X(08)  VALUE "金額合計".
+           05  GT-K1             PIC ZZZ,ZZZ,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  GT-K2             PIC ZZZ,ZZZ,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  GT-K3             PIC ZZZ,ZZZ,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  GT-K4             PIC ZZZ,ZZZ,ZZ9.
+           05                    PIC X(01)  VALUE SPACE.
+           05  GT-K5             PIC ZZZ,ZZZ,ZZ9.
+      *
+       01  STAT-READ-CNT         PIC 9(05)  VALUE 0.
+       01  STAT-REJECT-CNT       PIC 9(05)  VALUE 0.
+       01  FOOT-STAT-1.
+           05                    PIC X(15)  VALUE "読込件数：".
+           05  F-STAT-READ       PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　印字件数：".
+           05  F-STAT-WRITE      PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　除外件数：".
+           05  F-STAT-REJECT     PIC ZZZZ9.
+       01  FOOT-STAT-2.
+           05                    PIC X(12)  VALUE "　日付：".
+           05  F-STAT-DATE       PIC 99/99/99.
+      *
+         PROCEDURE DIVISION.
             OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE
-            INITIALIZE  SUMMRY-TBL      
+            INITIALIZE  SUMMRY-TBL
             ACCEPT H-DATE  FROM DATE
             READ    IN-FILE
                 AT END MOVE "E" TO END-FLG
+                NOT AT END ADD 1 TO STAT-READ-CNT
             END-READ
-            MOVE SPACE TO P-REC
-            WRITE P-REC AFTER PAGE      
-            WRITE P-REC FROM HEAD-1 AFTER 1
-            WRITE P-REC FROM HEAD-2 AFTER 2
-            WRITE P-REC FROM HEAD-3 AFTER 1  
-            PERFORM UNTIL EOF                
-                READ  IN-FILE
-                    AT END
-                        SET EOF TO TRUE
-                    NOT AT END
-                             
-                
-                      
-        
-                MOVE N-NUM TO M-SEQ 
-                MOVE I-NO TO M-NO
-                MOVE I-NAME TO M-NAME 
-                MOVE I-S-DATE TO M-S-DATE
-                MOVE I-S-NO TO M-S-NO
-                MOVE I-S-NAME TO M-S-NAME
-                MOVE I-SURYO TO M-SURYO  
-                COMPUTE SURYOU-SUM(I-IDX) = SURYOU-SUM(I-IDX) + I-SURYO
-                MOVE I-TANKA TO M-TANKA 
-                COMPUTE L-CNT = L-CNT + 1 
-                COMPUTE M-KINGAKU = I-TANKA * I-SURYO 
-                COMPUTE KINGAKU = I-TANKA * I-SURYO
-                COMPUTE KINGAKU-SUM(I-IDX) = KINGAKU-SUM(I-IDX) + 
-                        KINGAKU    
-                WRITE P-REC FROM MEISAI AFTER 1
+            PERFORM UNTIL END-FLG = "E"
+                PERFORM GRID-ACCUM-RTN
                 READ    IN-FILE
                     AT END MOVE "E" TO END-FLG
+                    NOT AT END ADD 1 TO STAT-READ-CNT
                 END-READ
-            END-PERFORM   
-
-            PERFORM VARYING NUM  FROM 1 BY 1 UNTIL NUM > 5
-                MOVE NUM TO F-IDX 
-                MOVE SURYOU-SUM(NUM) TO F-SURYO 
-                MOVE KINGAKU-SUM(NUM) TO F-KINGAKU 
-                WRITE P-REC FROM  FOOT-1 AFTER 1
             END-PERFORM
-            CLOSE IN-FILE PRINT-FILE    
+
+            PERFORM GRID-PRINT-RTN
+            CLOSE IN-FILE PRINT-FILE
             DISPLAY "END"
             STOP RUN.
-                       
+      *
+       GRID-ACCUM-RTN.
+            IF IDX < 1 OR IDX > 5
+                ADD 1 TO STAT-REJECT-CNT
+            ELSE
+                MOVE SPACE TO SUP-FOUND-FLG
+                PERFORM VARYING SUP-SX FROM 1 BY 1
+                        UNTIL SUP-SX > SUP-CNT
+                    IF SIIRE-CODE(SUP-SX) = I-SIIRESAKI-CODE
+                        COMPUTE SURYOU-SUM(SUP-SX, IDX) =
+                                SURYOU-SUM(SUP-SX, IDX) + I-SURYO
+                        MOVE "Y" TO SUP-FOUND-FLG
+                    END-IF
+                END-PERFORM
+                IF SUP-FOUND-FLG NOT = "Y" AND SUP-CNT < 3
+                    ADD 1 TO SUP-CNT
+                    MOVE I-SIIRESAKI-CODE
+                        TO SIIRE-CODE(SUP-CNT)
+                    COMPUTE SURYOU-SUM(SUP-CNT, IDX) =
+                            SURYOU-SUM(SUP-CNT, IDX) + I-SURYO
+                    MOVE "Y" TO SUP-FOUND-FLG
+                END-IF
+                IF SUP-FOUND-FLG = "Y"
+                    COMPUTE KINGAKU = ST(IDX) * I-SURYO
+                    COMPUTE KINGAKU-SUM(IDX) =
+                            KINGAKU-SUM(IDX) + KINGAKU
+                ELSE
+                    ADD 1 TO STAT-REJECT-CNT
+                END-IF
+            END-IF.
+      *
+       GRID-PRINT-RTN.
+            MOVE SPACE TO P-REC
+            WRITE P-REC AFTER PAGE
+            WRITE P-REC FROM HEAD-1 AFTER 1
+            MOVE SN(1) TO GH-PROD1
+            MOVE SN(2) TO GH-PROD2
+            MOVE SN(3) TO GH-PROD3
+            MOVE SN(4) TO GH-PROD4
+            MOVE SN(5) TO GH-PROD5
+            WRITE P-REC FROM GRID-HEAD AFTER 2
+
+            PERFORM VARYING SUP-SX FROM 1 BY 1 UNTIL SUP-SX > 3
+                IF SIIRE-CODE(SUP-SX) NOT = SPACE
+                    MOVE SIIRE-CODE(SUP-SX) TO GL-SUP
+                    MOVE SURYOU-SUM(SUP-SX,1) TO GL-Q1
+                    MOVE SURYOU-SUM(SUP-SX,2) TO GL-Q2
+                    MOVE SURYOU-SUM(SUP-SX,3) TO GL-Q3
+                    MOVE SURYOU-SUM(SUP-SX,4) TO GL-Q4
+                    MOVE SURYOU-SUM(SUP-SX,5) TO GL-Q5
+                    WRITE P-REC FROM GRID-LINE AFTER 1
+                END-IF
+            END-PERFORM
+
+            MOVE KINGAKU-SUM(1) TO GT-K1
+            MOVE KINGAKU-SUM(2) TO GT-K2
+            MOVE KINGAKU-SUM(3) TO GT-K3
+            MOVE KINGAKU-SUM(4) TO GT-K4
+            MOVE KINGAKU-SUM(5) TO GT-K5
+            WRITE P-REC FROM GRID-TOTAL AFTER 2
 
+            MOVE STAT-READ-CNT   TO F-STAT-READ
+            MOVE STAT-READ-CNT   TO F-STAT-WRITE
+            MOVE STAT-REJECT-CNT TO F-STAT-REJECT
+            WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+            MOVE H-DATE TO F-STAT-DATE
+            WRITE P-REC FROM FOOT-STAT-2 AFTER 1.

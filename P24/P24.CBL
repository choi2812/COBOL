@@ -0,0 +1,76 @@
+      *
+      * 14JY0123 崔　禎　文
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      P24.
+
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT  IN-FILE     ASSIGN  "仕入.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD   IN-FILE.
+       01    I-REC.
+            03   I-NUM       PIC X(5).
+            03   I-NAME      PIC X(10).
+            03   I-DATE      PIC 9(6).
+            03   I-HOME      PIC X(3).
+            03   I-HNAME     PIC X(10).
+            03   I-KAZU      PIC 9(4).
+            03   I-UNIT      PIC X(2).
+            03   I-PRICE     PIC 9(5).
+      *
+       WORKING-STORAGE  SECTION.
+       01  END-FLG           PIC X(01)  VALUE SPACE.
+       01  FOUND-FLG         PIC X(01)  VALUE SPACE.
+       01  I-EOF-FLG         PIC X(01)  VALUE SPACE.
+       01  IN-NUM            PIC X(05)  VALUE SPACE.
+      *
+       PROCEDURE        DIVISION.
+       MOOO.
+            PERFORM UNTIL END-FLG = "E"
+                DISPLAY "商品NO（終了はEND）　："
+                ACCEPT IN-NUM
+                IF IN-NUM = "END" OR IN-NUM = "end"
+                    MOVE "E" TO END-FLG
+                ELSE
+                    PERFORM LOOKUP-RTN
+                    IF FOUND-FLG = "Y"
+                        PERFORM DISPLAY-RTN
+                    ELSE
+                        DISPLAY "該当なし：" IN-NUM
+                    END-IF
+                END-IF
+            END-PERFORM
+            DISPLAY "END"
+            STOP RUN.
+      *
+       LOOKUP-RTN.
+      *        仕入.TXTは索引構成でないため毎回先頭から順読みする
+            MOVE "N" TO FOUND-FLG
+            MOVE SPACE TO I-EOF-FLG
+            OPEN INPUT IN-FILE
+            PERFORM UNTIL FOUND-FLG = "Y" OR I-EOF-FLG = "Y"
+                READ IN-FILE
+                    AT END
+                        MOVE "Y" TO I-EOF-FLG
+                    NOT AT END
+                        IF I-NUM = IN-NUM
+                            MOVE "Y" TO FOUND-FLG
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE IN-FILE.
+      *
+       DISPLAY-RTN.
+            DISPLAY "商品NO　　：" I-NUM
+            DISPLAY "商品名　　：" I-NAME
+            DISPLAY "仕入日　　：" I-DATE
+            DISPLAY "仕入先NO　：" I-HOME
+            DISPLAY "仕入先名　：" I-HNAME
+            DISPLAY "数量　　　：" I-KAZU
+            DISPLAY "単位　　　：" I-UNIT
+            DISPLAY "単価　　　：" I-PRICE.

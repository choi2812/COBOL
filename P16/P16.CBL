@@ -0,0 +1,175 @@
+000100 IDENTIFICATION            DIVISION.
+000200 PROGRAM-ID.               P16.
+000300*
+000400 ENVIRONMENT               DIVISION.
+000500 INPUT-OUTPUT              SECTION.
+000600 FILE-CONTROL.
+000700     SELECT  IN-FILE     ASSIGN  "仕入整列.txt"
+000800                              ORGANIZATION LINE SEQUENTIAL.
+000900     SELECT  PRINT-FILE  ASSIGN  "P16.DOC"
+001000                              ORGANIZATION LINE SEQUENTIAL.
+001100*
+001200 DATA                      DIVISION.
+001300 FILE                      SECTION.
+001400 FD  IN-FILE.
+001500 01  I-REC.
+001600     05  I-NO              PIC X(05).
+001700     05  I-NAME            PIC X(10).
+001800     05  I-S-DATE          PIC 9(06).
+001900     05  I-S-NO            PIC X(03).
+002000     05  I-S-NAME          PIC X(10).
+002100     05  I-SURYO           PIC 9(04).
+002200     05  I-TANKA           PIC 9(05).
+002300*
+002400 FD  PRINT-FILE.
+002500 01  P-REC                 PIC X(78).
+002600*
+002700 WORKING-STORAGE           SECTION.
+002800 01  END-FLG               PIC X(01)  VALUE SPACE.
+002900 01  N-NUM                 PIC 9(03)  VALUE 0.
+003100 01  I-YYMM                PIC X(04).
+003200 01  KINGAKU               PIC 9(09)  VALUE 0.
+003500 01  G-SURYO               PIC 9(07)  VALUE 0.
+003600 01  G-KINGAKU             PIC 9(09)  VALUE 0.
+003610*
+003620 01  MX                    PIC 9(03).
+003630 01  IX                    PIC 9(03).
+003640 01  JX                    PIC 9(03).
+003650 01  MON-CNT               PIC 9(03)  VALUE 0.
+003660 01  MON-FOUND-FLG         PIC X(01)  VALUE SPACE.
+003670 01  TEMP-YYMM             PIC X(04).
+003680 01  TEMP-SURYO            PIC 9(07).
+003690 01  TEMP-KINGAKU          PIC 9(09).
+003700 01  MONTH-TBL.
+003710     05  MON-ENT           OCCURS 60 TIMES.
+003720         10  MON-YYMM      PIC X(04).
+003730         10  MON-SURYO     PIC 9(07).
+003740         10  MON-KINGAKU   PIC 9(09).
+003750*
+003800 01  MEISAI.
+003900     05  M-SEQ             PIC Z9.
+004000     05                    PIC X(01)  VALUE SPACE.
+004100     05  M-NO              PIC X(05).
+004200     05                    PIC X(04)  VALUE SPACE.
+004300     05  M-NAME            PIC X(10).
+004400     05                    PIC X(01)  VALUE SPACE.
+004500     05  M-S-DATE          PIC 99/99/99.
+004600     05                    PIC X(01)  VALUE SPACE.
+004700     05  M-SURYO           PIC Z,ZZ9.
+004800     05                    PIC X(02)  VALUE SPACE.
+004900     05  M-KINGAKU         PIC ZZZ,ZZ9.
+005000*
+005100 01  FOOT-1.
+005200     05                    PIC X(18)  VALUE SPACE.
+005300     05                    PIC X(05)  VALUE "月合計(".
+005400     05  F-YYMM            PIC X(04).
+005500     05                    PIC X(02)  VALUE "):".
+005600     05  F-SURYO           PIC ZZZ,ZZ9.
+005700     05                    PIC X(04)  VALUE SPACE.
+005800     05  F-KINGAKU         PIC ZZ,ZZZ,ZZ9.
+005900*
+006000 01  FOOT-2.
+006100     05                    PIC X(51)  VALUE SPACE.
+006200     05                    PIC X(10)  VALUE "合計：".
+006300     05  FG-KINGAKU        PIC ZZ,ZZZ,ZZ9.
+006400*
+006500 01  HEAD-1.
+006600     05                    PIC X(09)  VALUE "14JY0123".
+006700     05                    PIC X(15)  VALUE "崔禎文".
+006800     05                    PIC X(29)  VALUE
+006900                           "*** 月次仕入集計表".
+007000     05                    PIC X(06)  VALUE "日付：".
+007100     05  H-DATE            PIC 99/99/99.
+007200*
+007300 01  HEAD-2.
+007400     05                    PIC X(23)  VALUE  "SEQ 商品".
+007500     05                    PIC X(25)  VALUE  "仕入".
+007600     05                    PIC X(23)  VALUE
+007700                           "数量       金額".
+007800 01  HEAD-3.
+007900     05                    PIC X(33)  VALUE
+008000                          "      NO    名前       日付".
+008100*
+008200 PROCEDURE                 DIVISION.
+008300 MOOO.
+008400     OPEN INPUT  IN-FILE
+008500     OPEN OUTPUT PRINT-FILE
+008600     ACCEPT H-DATE FROM DATE
+008700     WRITE P-REC FROM HEAD-1 AFTER PAGE
+008800     WRITE P-REC FROM HEAD-2 AFTER 2
+008900     WRITE P-REC FROM HEAD-3 AFTER 1
+008910*    仕入整列.txtは商品・仕入先・日付の順で並んでおり
+008920*    日付（月）順ではないため、明細読込時に月別に集計して
+008930*    おき、読込完了後に月順へ並べ替えて小計を印字する
+008940     PERFORM DETAIL-RTN
+008950     PERFORM SORT-MON-RTN
+008960     PERFORM FOOT-PRINT-RTN
+009000     MOVE G-KINGAKU TO FG-KINGAKU
+013100     WRITE P-REC FROM FOOT-2 AFTER 2
+013200     CLOSE IN-FILE PRINT-FILE
+013300     DISPLAY "END"
+013400     STOP RUN.
+013410*
+013420 DETAIL-RTN.
+013430     READ IN-FILE
+013440         AT END MOVE "E" TO END-FLG
+013450     END-READ
+013460     PERFORM UNTIL END-FLG = "E"
+013470         COMPUTE N-NUM = N-NUM + 1
+013480         MOVE N-NUM TO M-SEQ
+013490         MOVE I-NO TO M-NO
+013500         MOVE I-NAME TO M-NAME
+013510         MOVE I-S-DATE TO M-S-DATE
+013520         MOVE I-SURYO TO M-SURYO
+013530         COMPUTE KINGAKU = I-TANKA * I-SURYO
+013540         MOVE KINGAKU TO M-KINGAKU
+013550         WRITE P-REC FROM MEISAI AFTER 1
+013560         COMPUTE G-SURYO   = G-SURYO + I-SURYO
+013570         COMPUTE G-KINGAKU = G-KINGAKU + KINGAKU
+013580         PERFORM MONTH-ACCUM-RTN
+013590         READ IN-FILE
+013600             AT END MOVE "E" TO END-FLG
+013610         END-READ
+013620     END-PERFORM.
+013630*
+013640 MONTH-ACCUM-RTN.
+013650     MOVE I-S-DATE(1:4) TO I-YYMM
+013660     MOVE SPACE TO MON-FOUND-FLG
+013670     PERFORM VARYING MX FROM 1 BY 1 UNTIL MX > MON-CNT
+013680         IF MON-YYMM(MX) = I-YYMM
+013690             COMPUTE MON-SURYO(MX)   = MON-SURYO(MX)   + I-SURYO
+013700             COMPUTE MON-KINGAKU(MX) = MON-KINGAKU(MX) + KINGAKU
+013710             MOVE "Y" TO MON-FOUND-FLG
+013720         END-IF
+013730     END-PERFORM
+013740     IF MON-FOUND-FLG NOT = "Y" AND MON-CNT < 60
+013750         ADD 1 TO MON-CNT
+013760         MOVE I-YYMM TO MON-YYMM(MON-CNT)
+013770         MOVE I-SURYO TO MON-SURYO(MON-CNT)
+013780         MOVE KINGAKU TO MON-KINGAKU(MON-CNT)
+013790     END-IF.
+013800*
+013810 SORT-MON-RTN.
+013820     PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > MON-CNT - 1
+013830         PERFORM VARYING JX FROM 1 BY 1 UNTIL JX > MON-CNT - IX
+013840             IF MON-YYMM(JX) > MON-YYMM(JX + 1)
+013850                 MOVE MON-YYMM(JX)    TO TEMP-YYMM
+013860                 MOVE MON-SURYO(JX)   TO TEMP-SURYO
+013870                 MOVE MON-KINGAKU(JX) TO TEMP-KINGAKU
+013880                 MOVE MON-YYMM(JX + 1)    TO MON-YYMM(JX)
+013890                 MOVE MON-SURYO(JX + 1)   TO MON-SURYO(JX)
+013900                 MOVE MON-KINGAKU(JX + 1) TO MON-KINGAKU(JX)
+013910                 MOVE TEMP-YYMM    TO MON-YYMM(JX + 1)
+013920                 MOVE TEMP-SURYO   TO MON-SURYO(JX + 1)
+013930                 MOVE TEMP-KINGAKU TO MON-KINGAKU(JX + 1)
+013940             END-IF
+013950         END-PERFORM
+013960     END-PERFORM.
+013970*
+013980 FOOT-PRINT-RTN.
+013990     PERFORM VARYING MX FROM 1 BY 1 UNTIL MX > MON-CNT
+014000         MOVE MON-YYMM(MX)    TO F-YYMM
+014010         MOVE MON-SURYO(MX)   TO F-SURYO
+014020         MOVE MON-KINGAKU(MX) TO F-KINGAKU
+014030         WRITE P-REC FROM FOOT-1 AFTER 1
+014040     END-PERFORM.

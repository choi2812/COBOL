@@ -0,0 +1,167 @@
+      *
+      * 14JY0123 崔　禎　文
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      P22.
+
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT  IN-FILE        ASSIGN  "仕入整列.txt"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  PRINT-FILE     ASSIGN  "P22.DOC"
+                                    ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD   IN-FILE.
+       01    I-REC.
+            03   I-NO        PIC X(05).
+            03   I-NAME      PIC X(10).
+            03   I-S-DATE    PIC 9(06).
+            03   I-S-NO      PIC X(03).
+            03   I-S-NAME    PIC X(10).
+            03   I-SURYO     PIC 9(04).
+            03   I-TANKA     PIC 9(05).
+      *
+       FD   PRINT-FILE.
+       01    P-REC           PIC X(78).
+      *
+       WORKING-STORAGE  SECTION.
+       01  END-FLG            PIC X(01)  VALUE SPACE.
+       01  L-CNT              PIC 9(03).
+       01  N-PAGEKAZU         PIC 9(03)  VALUE 0.
+       01  N-NUM              PIC 9(05)  VALUE 0.
+       01  KINGAKU            PIC 9(09)  VALUE 0.
+       01  G-KINGAKU          PIC 9(18)  VALUE 0.
+       01  SX                 PIC 9(03).
+       01  SUP-CNT            PIC 9(03)  VALUE 0.
+       01  SUP-FOUND-FLG      PIC X(01)  VALUE SPACE.
+      *
+       01  SUP-TBL.
+           05  SUP-ENT        OCCURS 200 TIMES.
+               10  SUP-CODE       PIC X(03).
+               10  SUP-NAME       PIC X(10).
+               10  SUP-SURYO-SUM  PIC 9(07).
+               10  SUP-KINGAKU-SUM PIC 9(09).
+      *
+       01  MEISAI.
+           05  M-SEQ          PIC Z9.
+           05                 PIC X(01)  VALUE SPACE.
+           05  M-S-NO         PIC X(03).
+           05                 PIC X(02)  VALUE SPACE.
+           05  M-S-NAME       PIC X(10).
+           05                 PIC X(02)  VALUE SPACE.
+           05  M-SURYO        PIC ZZ,ZZZ,ZZ9.
+           05                 PIC X(02)  VALUE SPACE.
+           05  M-KINGAKU      PIC ZZ,ZZZ,ZZZ,ZZ9.
+      *
+       01  HEAD-1.
+           05                 PIC X(09)  VALUE "14JY0123".
+           05                 PIC X(15)  VALUE "崔禎文".
+           05                 PIC X(29)  VALUE
+                               "*** 仕入先別集計表".
+           05                 PIC X(06)  VALUE "日付：".
+           05  H-DATE         PIC 99/99/99.
+           05                 PIC X(02)  VALUE SPACE.
+           05                 PIC X(05)  VALUE "PAGE:".
+           05  H-PAGE         PIC ZZ9.
+      *
+       01  HEAD-2.
+           05                 PIC X(12)  VALUE  "仕入先".
+           05                 PIC X(24)  VALUE  SPACE.
+           05                 PIC X(42)  VALUE
+                               "数量合計          金額合計".
+       01  HEAD-3.
+           05                 PIC X(15)  VALUE "NO   名前".
+      *
+       01  FOOT-2.
+           05                 PIC X(27)  VALUE SPACE.
+           05                 PIC X(10)  VALUE "合計：".
+           05  F-GOKEI        PIC ZZ,ZZZ,ZZZ,ZZ9.
+      *
+       01  STAT-READ-CNT      PIC 9(05)  VALUE 0.
+       01  STAT-WRITE-CNT     PIC 9(05)  VALUE 0.
+       01  STAT-REJECT-CNT    PIC 9(05)  VALUE 0.
+       01  FOOT-STAT-1.
+           05                 PIC X(15)  VALUE "読込件数：".
+           05  F-STAT-READ    PIC ZZZZ9.
+           05                 PIC X(18)  VALUE "　印字件数：".
+           05  F-STAT-WRITE   PIC ZZZZ9.
+           05                 PIC X(18)  VALUE "　除外件数：".
+           05  F-STAT-REJECT  PIC ZZZZ9.
+       01  FOOT-STAT-2.
+           05                 PIC X(12)  VALUE "　日付：".
+           05  F-STAT-DATE    PIC 99/99/99.
+      *
+       PROCEDURE        DIVISION.
+       MOOO.
+            OPEN  INPUT  IN-FILE  OUTPUT  PRINT-FILE
+            MOVE   21   TO L-CNT
+            ACCEPT H-DATE FROM DATE
+            READ    IN-FILE
+                AT END MOVE "E" TO END-FLG
+                NOT AT END ADD 1 TO STAT-READ-CNT
+            END-READ
+            PERFORM UNTIL END-FLG = "E"
+                PERFORM SUP-ACCUM-RTN
+                READ    IN-FILE
+                    AT END MOVE "E" TO END-FLG
+                    NOT AT END ADD 1 TO STAT-READ-CNT
+                END-READ
+            END-PERFORM
+
+            PERFORM VARYING SX FROM 1 BY 1 UNTIL SX > SUP-CNT
+                IF L-CNT >= 20
+                    MOVE SPACE TO P-REC
+                    WRITE P-REC AFTER PAGE
+                    COMPUTE N-PAGEKAZU = N-PAGEKAZU + 1
+                    MOVE N-PAGEKAZU TO H-PAGE
+                    WRITE P-REC FROM HEAD-1 AFTER 1
+                    WRITE P-REC FROM HEAD-2 AFTER 2
+                    WRITE P-REC FROM HEAD-3 AFTER 1
+                    INITIALIZE L-CNT
+                END-IF
+                COMPUTE N-NUM = N-NUM + 1
+                MOVE N-NUM TO M-SEQ
+                MOVE SUP-CODE(SX) TO M-S-NO
+                MOVE SUP-NAME(SX) TO M-S-NAME
+                MOVE SUP-SURYO-SUM(SX) TO M-SURYO
+                MOVE SUP-KINGAKU-SUM(SX) TO M-KINGAKU
+                COMPUTE L-CNT = L-CNT + 1
+                COMPUTE G-KINGAKU = G-KINGAKU + SUP-KINGAKU-SUM(SX)
+                WRITE P-REC FROM MEISAI AFTER 1
+                ADD 1 TO STAT-WRITE-CNT
+            END-PERFORM
+
+            MOVE G-KINGAKU TO F-GOKEI
+            WRITE P-REC FROM FOOT-2 AFTER 2
+            MOVE STAT-READ-CNT   TO F-STAT-READ
+            MOVE STAT-WRITE-CNT  TO F-STAT-WRITE
+            MOVE STAT-REJECT-CNT TO F-STAT-REJECT
+            WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+            MOVE H-DATE TO F-STAT-DATE
+            WRITE P-REC FROM FOOT-STAT-2 AFTER 1
+            CLOSE IN-FILE PRINT-FILE
+            DISPLAY "END"
+            STOP RUN.
+      *
+       SUP-ACCUM-RTN.
+            MOVE SPACE TO SUP-FOUND-FLG
+            COMPUTE KINGAKU = I-TANKA * I-SURYO
+            PERFORM VARYING SX FROM 1 BY 1 UNTIL SX > SUP-CNT
+                IF SUP-CODE(SX) = I-S-NO
+                    COMPUTE SUP-SURYO-SUM(SX) =
+                        SUP-SURYO-SUM(SX) + I-SURYO
+                    COMPUTE SUP-KINGAKU-SUM(SX) =
+                        SUP-KINGAKU-SUM(SX) + KINGAKU
+                    MOVE "Y" TO SUP-FOUND-FLG
+                END-IF
+            END-PERFORM
+            IF SUP-FOUND-FLG NOT = "Y" AND SUP-CNT < 200
+                ADD 1 TO SUP-CNT
+                MOVE I-S-NO   TO SUP-CODE(SUP-CNT)
+                MOVE I-S-NAME TO SUP-NAME(SUP-CNT)
+                MOVE I-SURYO  TO SUP-SURYO-SUM(SUP-CNT)
+                MOVE KINGAKU  TO SUP-KINGAKU-SUM(SUP-CNT)
+            END-IF.

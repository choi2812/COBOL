@@ -0,0 +1,73 @@
+      *
+      * 14JY0123 崔　禎　文
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      P21.
+
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT  SHOHIN-FILE ASSIGN  "ISAM仕入先マスタ"
+                                    ORGANIZATION INDEXED
+                                    ACCESS MODE RANDOM
+                                    RECORD KEY S-CODE.
+      *
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD   SHOHIN-FILE.
+       01    S-REC.
+            05   S-CODE        PIC X(03).
+            05   S-SYOTEN.
+                 10   S-SYOTEN-ZIP      PIC X(08).
+                 10   S-SYOTEN-PREF     PIC X(02).
+                 10   S-SYOTEN-REST     PIC X(10).
+            05   S-TEL         PIC X(12).
+            05   S-CATEGORY    PIC X(02).
+            05   S-FAX         PIC X(12).
+            05   S-EMAIL       PIC X(30).
+            05   S-REORDER     PIC 9(05).
+            05   S-STATUS      PIC X(01).
+                 88  S-ACTIVE                 VALUE "A".
+                 88  S-INACTIVE               VALUE "I".
+            05   S-YTD-SURYO   PIC 9(07).
+            05   S-YTD-KINGAKU PIC 9(09).
+      *
+       WORKING-STORAGE  SECTION.
+       01  END-FLG           PIC X(01)  VALUE SPACE.
+       01  IN-CODE           PIC X(03)  VALUE SPACE.
+      *
+       PROCEDURE        DIVISION.
+       MOOO.
+            OPEN INPUT SHOHIN-FILE
+            PERFORM UNTIL END-FLG = "E"
+                DISPLAY "仕入先コード（終了はEND）："
+                ACCEPT IN-CODE
+                IF IN-CODE = "END" OR IN-CODE = "end"
+                    MOVE "E" TO END-FLG
+                ELSE
+                    MOVE IN-CODE TO S-CODE
+                    READ SHOHIN-FILE
+                        INVALID KEY
+                            DISPLAY "該当なし：" IN-CODE
+                        NOT INVALID KEY
+                            PERFORM DISPLAY-RTN
+                    END-READ
+                END-IF
+            END-PERFORM
+            CLOSE SHOHIN-FILE
+            DISPLAY "END"
+            STOP RUN.
+      *
+       DISPLAY-RTN.
+            DISPLAY "コード　　：" S-CODE
+            DISPLAY "郵便番号　：" S-SYOTEN-ZIP
+            DISPLAY "都道府県　：" S-SYOTEN-PREF
+            DISPLAY "住所　　　：" S-SYOTEN-REST
+            DISPLAY "電話　　　：" S-TEL
+            DISPLAY "区分　　　：" S-CATEGORY
+            DISPLAY "FAX　　　 ：" S-FAX
+            DISPLAY "メール　　：" S-EMAIL
+            DISPLAY "発注点　　：" S-REORDER
+            DISPLAY "状態　　　：" S-STATUS
+            DISPLAY "年間仕入数：" S-YTD-SURYO
+            DISPLAY "年間仕入額：" S-YTD-KINGAKU.

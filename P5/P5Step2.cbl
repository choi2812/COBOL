@@ -26,9 +26,10 @@
             03   I-HOME      PIC X(3).
             03   I-HNAME     PIC X(10).
             03   I-KAZU      PIC 9(4).
+            03   I-UNIT      PIC X(2).
             03   I-PRICE     PIC 9(5).
-      * 
-       FD   PRINT-FILE.   
+      *
+       FD   PRINT-FILE.
        01    P-REC     PIC X(78).
       *
        SD  SORT-FILE.
@@ -44,9 +45,11 @@
       *
        WORKING-STORAGE  SECTION.   
        01  END-FLG       PIC X(1)    VALUE SPACE.
+       01  UNIT-FACTOR   PIC 9(3)    VALUE 1.
+       01  NORM-SURYO    PIC 9(6)    VALUE 0.
        01  RANK          PIC 9(2) VALUE 0 .
        01  L-CNT                 PIC 9(03).
-       01　N-PAGEKAZU            PIC 9(03)  VALUE 0.
+       01  N-PAGEKAZU            PIC 9(03)  VALUE 0.
        01  N-NUM                 PIC 9(03)  VALUE 0.   
        01  KINGAKU               PIC 9(18) VALUE 0. 
        01  G-KINGAKU             PIC 9(18) VALUE 0.
@@ -123,16 +126,26 @@
                 MOVE I-HNAME TO  S-HNAME
                 MOVE I-KAZU  TO  S-KAZU
                 MOVE I-PRICE TO  S-PRICE
-                COMPUTE S-AMOUNT = I-KAZU * I-PRICE
-                
-                RELEASE S-REC             
-      
+                PERFORM UNIT-CHK-RTN
+                COMPUTE S-AMOUNT = NORM-SURYO * I-PRICE
+
+                RELEASE S-REC
+
                 READ IN-FILE
                     AT END MOVE "E" TO END-FLG
                 END-READ
             END-PERFORM
       *
             CLOSE IN-FILE.
+      *
+       UNIT-CHK-RTN.
+            EVALUATE I-UNIT
+                WHEN "KG" MOVE 1  TO UNIT-FACTOR
+                WHEN "CS" MOVE 12 TO UNIT-FACTOR
+                WHEN "BX" MOVE 24 TO UNIT-FACTOR
+                WHEN OTHER MOVE 1 TO UNIT-FACTOR
+            END-EVALUATE
+            COMPUTE NORM-SURYO = I-KAZU * UNIT-FACTOR.
       *
        PANK-PROC.
             OPEN OUTPUT PRINT-FILE 

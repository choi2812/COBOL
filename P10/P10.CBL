@@ -8,10 +8,18 @@
                                     ORGANIZATION LINE SEQUENTIAL.
            SELECT  OUT-FILE    ASSIGN  "P10.DOC"
                                     ORGANIZATION LINE SEQUENTIAL.
-           SELECT  SHOHIN-FILE ASSIGN  "ISAM仕入先マスタ"
+           SELECT  SHOHIN-FILE ASSIGN  "ISAM仕入先マスタ旧"
                                     ORGANIZATION INDEXED
                                     ACCESS MODE RANDOM
                                     RECORD KEY S-CODE.
+           SELECT  OPTIONAL PARAM-FILE  ASSIGN  "P10PARAM.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS PARAM-FS.
+           SELECT  OPTIONAL CKPT-FILE   ASSIGN  "P10CKPT.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS CKPT-FS.
+           SELECT  AUDIT-FILE  ASSIGN  "仕入先更新履歴.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
       *
        DATA                      DIVISION.
        FILE                      SECTION. 
@@ -31,10 +39,53 @@
            05  S-CODE            PIC X(03).
            05  S-SYOTEN          PIC X(20).
            05  S-TEL             PIC X(12).
-      * 
+           05  S-STATUS          PIC X(01).
+               88  S-ACTIVE                 VALUE "A".
+               88  S-INACTIVE               VALUE "I".
+           05  S-YTD-SURYO       PIC 9(07).
+           05  S-YTD-KINGAKU     PIC 9(09).
+      *
+       FD  PARAM-FILE.
+       01  PR-REC.
+           05  PR-PCT            PIC 9(03).
+      *
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05  CK-CNT            PIC 9(07).
+           05  CK-S-CODE         PIC X(03).
+           05  CK-ADD-CNT        PIC 9(07).
+           05  CK-UPD-CNT        PIC 9(07).
+           05  CK-DEL-CNT        PIC 9(07).
+      *
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05  AU-TYPE           PIC X(06).
+           05  AU-DATE           PIC 9(06).
+           05  AU-OLD-S-CODE     PIC X(03).
+           05  AU-OLD-SYOTEN     PIC X(20).
+           05  AU-OLD-TEL        PIC X(12).
+      *
        WORKING-STORAGE           SECTION.
-       01  END-FLG               PIC X(01)  VALUE SPACE.   
-      * 
+       01  END-FLG               PIC X(01)  VALUE SPACE.
+       01  PARAM-END-FLG         PIC X(01)  VALUE SPACE.
+       01  PARAM-FS              PIC X(02)  VALUE SPACE.
+       01  CKPT-FS               PIC X(02)  VALUE SPACE.
+       01  ERR-THRESHOLD         PIC 9(03)  VALUE 30.
+       01  ABORT-FLG             PIC X(01)  VALUE SPACE.
+       01  SV-TOTAL-CNT          PIC 9(07)  VALUE ZERO.
+       01  SV-ERR-CNT            PIC 9(07)  VALUE ZERO.
+       01  SV-PCT                PIC 9(03)V9 VALUE ZERO.
+       01  CKPT-INTERVAL         PIC 9(05)  VALUE 50.
+       01  CKPT-TICK             PIC 9(05)  VALUE ZERO.
+       01  PROC-CNT              PIC 9(07)  VALUE ZERO.
+       01  SKIP-CNT              PIC 9(07)  VALUE ZERO.
+       01  CKPT-ADD-CNT          PIC 9(07)  VALUE ZERO.
+       01  CKPT-UPD-CNT          PIC 9(07)  VALUE ZERO.
+       01  CKPT-DEL-CNT          PIC 9(07)  VALUE ZERO.
+       01  CKPT-END-FLG          PIC X(01)  VALUE SPACE.
+       01  LAST-S-CODE           PIC X(03)  VALUE SPACE.
+       01  AU-RUN-DATE           PIC 9(06)  VALUE ZERO.
+      *
        01  MEISAI.
            05                    PIC X(05)  VALUE SPACE.
            05  M-CODE            PIC X(01).
@@ -56,32 +107,53 @@
       *
        01  HEAD-2.
            05                    PIC X(13)  VALUE  "処理コード".
-           05                    PIC X(38)  VALUE  "仕入TRANレコード".
+           05                    PIC X(38)  VALUE
+                                 "仕入TRANレコード".
            05                    PIC X(08)  VALUE  "コメント".
       *                                                        
        PROCEDURE                 DIVISION.
        MAIN-SHORI.
+        PERFORM PARAM-LOAD-RTN
+        PERFORM SEVERITY-CHK-RTN
+        IF ABORT-FLG = "E"
+            DISPLAY "プログラム異常終了"
+            DISPLAY "エラー率が閾値を超過：処理中止"
+            STOP RUN
+        END-IF
+        PERFORM CKPT-LOAD-RTN
         OPEN INPUT IN-FILE
              OUTPUT OUT-FILE
              I-O SHOHIN-FILE
+        OPEN EXTEND AUDIT-FILE
       *
        ACCEPT H-DATE FROM DATE
+       ACCEPT AU-RUN-DATE FROM DATE
        WRITE O-REC FROM HEAD-1 AFTER PAGE
-       WRITE O-REC FROM HEAD-2 AFTER 2 
+       WRITE O-REC FROM HEAD-2 AFTER 2
+      *
+       IF SKIP-CNT > 0
+           PERFORM UNTIL PROC-CNT >= SKIP-CNT OR END-FLG = "E"
+               READ IN-FILE
+                   AT END MOVE "E" TO END-FLG
+               END-READ
+               ADD 1 TO PROC-CNT
+           END-PERFORM
+       END-IF
       *
        READ IN-FILE
             AT END
                 MOVE "E" TO END-FLG
        END-READ
       *
-       PERFORM UNTIL END-FLG = "E" 
+       PERFORM UNTIL END-FLG = "E"
             MOVE SPACE TO MEISAI
             MOVE I-CODE TO M-CODE
-            
+
             EVALUATE I-CODE
                 WHEN "T" PERFORM  ADD-DATA-PROC
-                WHEN "K" PERFORM　UPDATE-TEL-PROC
+                WHEN "K" PERFORM  UPDATE-TEL-PROC
                 WHEN "S" PERFORM  DELETE-DATA-PROC
+                WHEN "R" PERFORM  REACTIVATE-PROC
                 WHEN OTHER
                     MOVE "処理コ−ドエラ−" TO M-COMMENT
                     MOVE I-DATA TO M-DATA
@@ -89,12 +161,20 @@
 
             WRITE  O-REC  FROM  MEISAI AFTER 1
 
+            ADD 1 TO PROC-CNT
+            ADD 1 TO CKPT-TICK
+            IF CKPT-TICK >= CKPT-INTERVAL
+                PERFORM CKPT-WRITE-RTN
+                MOVE ZERO TO CKPT-TICK
+            END-IF
+
             READ IN-FILE
                AT END MOVE "E" TO END-FLG
             END-READ
         END-PERFORM
 
-           CLOSE IN-FILE  SHOHIN-FILE OUT-FILE
+           PERFORM CKPT-CLEAR-RTN
+           CLOSE IN-FILE  SHOHIN-FILE OUT-FILE AUDIT-FILE
            DISPLAY "end"
            STOP RUN.
 
@@ -102,12 +182,16 @@
            MOVE I-S-CODE TO S-CODE
            MOVE I-SYOTEN TO S-SYOTEN
            MOVE I-TEL TO S-TEL
+           MOVE "A" TO S-STATUS
+           MOVE ZERO TO S-YTD-SURYO
+           MOVE ZERO TO S-YTD-KINGAKU
            WRITE S-REC
              INVALID KEY
                MOVE "WRITEエラー"  TO M-COMMENT
              NOT INVALID KEY
                MOVE I-DATA TO M-DATA
                MOVE "追加" TO M-COMMENT
+               ADD 1 TO CKPT-ADD-CNT
            END-WRITE.
 
        UPDATE-TEL-PROC.
@@ -118,24 +202,164 @@
              INVALID KEY
                MOVE "READエラー" TO M-COMMENT
              NOT INVALID KEY
+               MOVE "変更" TO AU-TYPE
+               PERFORM AUDIT-WRITE-RTN
                REWRITE S-REC
                  INVALID KEY
                    MOVE "REWRITEエラー"  TO M-COMMENT
                  NOT INVALID KEY
                    MOVE "変更" TO M-COMMENT
                    MOVE I-TEL TO M-TEL
+                   ADD 1 TO CKPT-UPD-CNT
                END-REWRITE
            END-READ.
 
        DELETE-DATA-PROC.
            MOVE I-S-CODE TO S-CODE
 
-           DELETE SHOHIN-FILE
+           READ SHOHIN-FILE
+             INVALID KEY
+               MOVE "READエラー" TO M-COMMENT
+             NOT INVALID KEY
+               MOVE "休止" TO AU-TYPE
+               PERFORM AUDIT-WRITE-RTN
+               MOVE "I" TO S-STATUS
+               REWRITE S-REC
+                 INVALID KEY
+                   MOVE "REWRITEエラー"  TO M-COMMENT
+                 NOT INVALID KEY
+                   MOVE "休止" TO M-COMMENT
+                   ADD 1 TO CKPT-DEL-CNT
+               END-REWRITE
+           END-READ.
+
+       REACTIVATE-PROC.
+           MOVE I-S-CODE TO S-CODE
+
+           READ SHOHIN-FILE
              INVALID KEY
-               MOVE "DELETEエラー"  TO M-COMMENT
+               MOVE "READエラー" TO M-COMMENT
              NOT INVALID KEY
-               MOVE "削除" TO M-COMMENT
-           END-DELETE.
+               MOVE "再開" TO AU-TYPE
+               PERFORM AUDIT-WRITE-RTN
+               MOVE "A" TO S-STATUS
+               REWRITE S-REC
+                 INVALID KEY
+                   MOVE "REWRITEエラー"  TO M-COMMENT
+                 NOT INVALID KEY
+                   MOVE "再開" TO M-COMMENT
+               END-REWRITE
+           END-READ.
+      *
+       CKPT-LOAD-RTN.
+           MOVE SPACE TO CKPT-END-FLG
+           OPEN INPUT CKPT-FILE
+           IF CKPT-FS = "00"
+               READ CKPT-FILE
+                   AT END MOVE "E" TO CKPT-END-FLG
+               END-READ
+               IF CKPT-END-FLG NOT = "E"
+                   MOVE CK-CNT     TO SKIP-CNT
+                   MOVE CK-S-CODE  TO LAST-S-CODE
+                   MOVE CK-ADD-CNT TO CKPT-ADD-CNT
+                   MOVE CK-UPD-CNT TO CKPT-UPD-CNT
+                   MOVE CK-DEL-CNT TO CKPT-DEL-CNT
+                   DISPLAY "チェックポイントから再開："
+                           SKIP-CNT "件スキップ"
+               END-IF
+               CLOSE CKPT-FILE
+           ELSE
+               MOVE "E" TO CKPT-END-FLG
+           END-IF.
+      *
+       CKPT-WRITE-RTN.
+           MOVE PROC-CNT     TO CK-CNT
+           MOVE I-S-CODE     TO CK-S-CODE
+           MOVE CKPT-ADD-CNT TO CK-ADD-CNT
+           MOVE CKPT-UPD-CNT TO CK-UPD-CNT
+           MOVE CKPT-DEL-CNT TO CK-DEL-CNT
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+      *
+       CKPT-CLEAR-RTN.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+      *
+       AUDIT-WRITE-RTN.
+           MOVE AU-RUN-DATE TO AU-DATE
+           MOVE S-CODE      TO AU-OLD-S-CODE
+           MOVE S-SYOTEN    TO AU-OLD-SYOTEN
+           MOVE S-TEL       TO AU-OLD-TEL
+           WRITE AUDIT-REC.
+      *
+       PARAM-LOAD-RTN.
+           OPEN INPUT PARAM-FILE
+           IF PARAM-FS = "00"
+               READ PARAM-FILE
+                   AT END MOVE "E" TO PARAM-END-FLG
+               END-READ
+               IF PARAM-END-FLG NOT = "E"
+                   IF PR-PCT NOT = ZERO
+                       MOVE PR-PCT TO ERR-THRESHOLD
+                   END-IF
+               END-IF
+               CLOSE PARAM-FILE
+           ELSE
+               MOVE "E" TO PARAM-END-FLG
+           END-IF.
+      *
+       SEVERITY-CHK-RTN.
+           MOVE SPACE TO END-FLG
+           OPEN INPUT IN-FILE  SHOHIN-FILE
+           READ IN-FILE
+               AT END MOVE "E" TO END-FLG
+           END-READ
+           PERFORM UNTIL END-FLG = "E"
+               ADD 1 TO SV-TOTAL-CNT
+               EVALUATE I-CODE
+                   WHEN "T"
+                       MOVE I-S-CODE TO S-CODE
+                       READ SHOHIN-FILE
+                           INVALID KEY CONTINUE
+                           NOT INVALID KEY ADD 1 TO SV-ERR-CNT
+                       END-READ
+                   WHEN "K"
+                       MOVE I-S-CODE TO S-CODE
+                       READ SHOHIN-FILE
+                           INVALID KEY ADD 1 TO SV-ERR-CNT
+                           NOT INVALID KEY CONTINUE
+                       END-READ
+                   WHEN "S"
+                       MOVE I-S-CODE TO S-CODE
+                       READ SHOHIN-FILE
+                           INVALID KEY ADD 1 TO SV-ERR-CNT
+                           NOT INVALID KEY CONTINUE
+                       END-READ
+                   WHEN "R"
+                       MOVE I-S-CODE TO S-CODE
+                       READ SHOHIN-FILE
+                           INVALID KEY ADD 1 TO SV-ERR-CNT
+                           NOT INVALID KEY CONTINUE
+                       END-READ
+                   WHEN OTHER
+                       ADD 1 TO SV-ERR-CNT
+               END-EVALUATE
+               READ IN-FILE
+                   AT END MOVE "E" TO END-FLG
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE  SHOHIN-FILE
+           MOVE SPACE TO END-FLG
+           IF SV-TOTAL-CNT > 0
+               COMPUTE SV-PCT ROUNDED =
+                   SV-ERR-CNT * 100 / SV-TOTAL-CNT
+           ELSE
+               MOVE 0 TO SV-PCT
+           END-IF
+           IF SV-PCT > ERR-THRESHOLD
+               MOVE "E" TO ABORT-FLG
+           END-IF.
 
               
        

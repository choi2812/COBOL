@@ -11,7 +11,15 @@
            SELECT  IN-FILE     ASSIGN  "仕入.txt"
                                     ORGANIZATION LINE SEQUENTIAL.
            SELECT  PRINT-FILE  ASSIGN  "P4Stepup3.DOC"
-                                    ORGANIZATION LINE SEQUENTIAL. 
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  OPTIONAL PARAM-FILE  ASSIGN  "P4PARAM.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS PARAM-FS.
+           SELECT  CSV-FILE    ASSIGN  "P4Stepup3.CSV"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  OPTIONAL BALANCE-FILE ASSIGN  "P4BALANCE.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS BAL-FS.
       *
        DATA                      DIVISION.
        FILE                      SECTION. 
@@ -23,20 +31,42 @@
            05  I-S-NO            PIC X(03).
            05  I-S-NAME          PIC X(10).
            05  I-SURYO           PIC 9(04).
+           05  I-UNIT            PIC X(02).
            05  I-TANKA           PIC 9(05).
       *
        FD  PRINT-FILE.
        01  P-REC                 PIC X(78).
-      * 
-       WORKING-STORAGE           SECTION. 
+      *
+       FD  PARAM-FILE.
+       01  PR-REC.
+           05  PR-LINESPP        PIC 9(03).
+      *
+       FD  CSV-FILE.
+       01  CSV-REC               PIC X(80).
+      *
+       FD  BALANCE-FILE.
+       01  BAL-REC.
+           05  BAL-KINGAKU       PIC 9(18).
+      *
+       WORKING-STORAGE           SECTION.
        01  END-FLG               PIC X(01)  VALUE SPACE.
+       01  PARAM-END-FLG         PIC X(01)  VALUE SPACE.
+       01  PARAM-FS              PIC X(02)  VALUE SPACE.
+       01  BAL-END-FLG           PIC X(01)  VALUE SPACE.
+       01  BAL-FS                PIC X(02)  VALUE SPACE.
+       01  PRIOR-KINGAKU         PIC 9(18) VALUE 0.
+       01  HENDOU-KINGAKU        PIC S9(18) VALUE 0.
+       01  HENDOU-RITU           PIC S9(03)V9(02) VALUE 0.
        01  L-CNT                 PIC 9(03).
-       01　N-PAGEKAZU            PIC 9(03) VALUE 0.
-       01  N-NUM                 PIC 9(03) VALUE 0.   
-       01  KINGAKU               PIC 9(18) VALUE 0. 
+       01  LINES-PER-PAGE        PIC 9(03) VALUE 20.
+       01  N-PAGEKAZU            PIC 9(03) VALUE 0.
+       01  N-NUM                 PIC 9(03) VALUE 0.
+       01  KINGAKU               PIC 9(18) VALUE 0.
        01  G-KINGAKU             PIC 9(18) VALUE 0.
        01  A-SPACE               PIC X(30) VALUE SPACE.
        01  N-PAGEGOKEI           PIC 9(18) VALUE 0.
+       01  UNIT-FACTOR           PIC 9(03) VALUE 1.
+       01  NORM-SURYO            PIC 9(06) VALUE 0.
       *
        01  MEISAI.
            05  M-SEQ             PIC Z9.
@@ -52,7 +82,9 @@
            05  M-S-NAME          PIC X(10).
            05                    PIC X(01)  VALUE SPACE.
            05  M-SURYO           PIC Z,ZZ9.
-           05                    PIC X(02)  VALUE SPACE.
+           05                    PIC X(01)  VALUE SPACE.
+           05  M-UNIT            PIC X(02).
+           05                    PIC X(01)  VALUE SPACE.
            05  M-TANKA           PIC Z,ZZ9.
            05                    PIC X(04)  VALUE SPACE.
            05  M-KINGAKU         PIC ZZZ,ZZ9. 
@@ -87,49 +119,88 @@
        01  FOOT-2.
            05                    PIC X(46)  VALUE SPACE.
            05                    PIC X(15)  VALUE "ページ合計：".
-           05   PAGEGOKEI        PIC Z,ZZZ,ZZ9. 
+           05   PAGEGOKEI        PIC Z,ZZZ,ZZ9.
+      *
+       01  FOOT-3.
+           05                    PIC X(42)  VALUE SPACE.
+           05                    PIC X(18)  VALUE "総ページ数：".
+           05   F3-PAGEKAZU      PIC ZZ9.
+      *
+       01  FOOT-4.
+           05                    PIC X(42)  VALUE SPACE.
+           05                    PIC X(18)  VALUE "総明細行数：".
+           05   F4-NUM           PIC ZZZ9.
+      *
+       01  FOOT-5.
+           05                    PIC X(42)  VALUE SPACE.
+           05                    PIC X(18)  VALUE "前回実績：".
+           05   F5-PRIOR         PIC ZZZ,ZZZ,ZZ9.
+           05                    PIC X(03)  VALUE SPACE.
+           05                    PIC X(11)  VALUE "増減額：".
+           05   F5-HENDOU        PIC -ZZZ,ZZZ,ZZ9.
+           05                    PIC X(03)  VALUE SPACE.
+           05                    PIC X(11)  VALUE "増減率：".
+           05   F5-RITU          PIC -ZZ9.99.
+           05                    PIC X(01)  VALUE "%".
+      *
+       01  STAT-REJECT-CNT       PIC 9(05)  VALUE 0.
+       01  FOOT-STAT-1.
+           05                    PIC X(15)  VALUE "読込件数：".
+           05  F-STAT-READ       PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　印字件数：".
+           05  F-STAT-WRITE      PIC ZZZZ9.
+           05                    PIC X(18)  VALUE "　除外件数：".
+           05  F-STAT-REJECT     PIC ZZZZ9.
+       01  FOOT-STAT-2.
+           05                    PIC X(12)  VALUE "　日付：".
+           05  F-STAT-DATE       PIC 99/99/99.
 
        PROCEDURE DIVISION.
-            OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE   
-            MOVE   21   TO L-CNT  
+            OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE CSV-FILE
+            PERFORM PARAM-LOAD-RTN
+            PERFORM BALANCE-LOAD-RTN
+            COMPUTE L-CNT = LINES-PER-PAGE + 1
             ACCEPT H1-DATE FROM DATE
             READ    IN-FILE
                 AT END MOVE "E" TO END-FLG
-            END-READ 
-            PERFORM UNTIL END-FLG = "E"   
-                 IF L-CNT >= 20
-                    THEN    
-                      MOVE SPACE TO P-REC  
-                      WRITE P-REC AFTER PAGE      
+            END-READ
+            PERFORM UNTIL END-FLG = "E"
+                 IF L-CNT >= LINES-PER-PAGE
+                    THEN
+                      MOVE SPACE TO P-REC
+                      WRITE P-REC AFTER PAGE
                       COMPUTE N-PAGEKAZU = N-PAGEKAZU + 1
-                      MOVE N-PAGEKAZU TO H1-PAGE     
+                      MOVE N-PAGEKAZU TO H1-PAGE
                       WRITE P-REC FROM HEAD-1 AFTER 1
                       WRITE P-REC FROM HEAD-2 AFTER 2
-                      WRITE P-REC FROM HEAD-3 AFTER 1  
+                      WRITE P-REC FROM HEAD-3 AFTER 1
                       INITIALIZE L-CNT
                     ELSE
                       CONTINUE
                 END-IF
                 COMPUTE N-NUM = N-NUM + 1
-                MOVE N-NUM TO M-SEQ 
+                MOVE N-NUM TO M-SEQ
                 MOVE I-NO TO M-NO
-                MOVE I-NAME TO M-NAME 
+                MOVE I-NAME TO M-NAME
                 MOVE I-S-DATE TO M-S-DATE
                 MOVE I-S-NO TO M-S-NO
                 MOVE I-S-NAME TO M-S-NAME
                 MOVE I-SURYO TO M-SURYO
-                MOVE I-TANKA TO M-TANKA 
-                COMPUTE L-CNT = L-CNT + 1 
-                COMPUTE M-KINGAKU = I-TANKA * I-SURYO 
-                COMPUTE KINGAKU = I-TANKA * I-SURYO
+                MOVE I-UNIT TO M-UNIT
+                MOVE I-TANKA TO M-TANKA
+                PERFORM UNIT-CHK-RTN
+                COMPUTE L-CNT = L-CNT + 1
+                COMPUTE M-KINGAKU = I-TANKA * NORM-SURYO
+                COMPUTE KINGAKU = I-TANKA * NORM-SURYO
                 COMPUTE G-KINGAKU = G-KINGAKU + KINGAKU
                 COMPUTE N-PAGEGOKEI = N-PAGEGOKEI + KINGAKU
                 MOVE N-PAGEGOKEI TO PAGEGOKEI
-      　　　　　WRITE P-REC FROM MEISAI AFTER 1  
+                WRITE P-REC FROM MEISAI AFTER 1
+                PERFORM CSV-WRITE-RTN
                 READ    IN-FILE
-                    AT END MOVE "E" TO END-FLG    
+                    AT END MOVE "E" TO END-FLG
                 END-READ
-                IF L-CNT >= 20 
+                IF L-CNT >= LINES-PER-PAGE
                   WRITE P-REC FROM FOOT-2 AFTER  3
                 END-IF
 
@@ -137,8 +208,98 @@
                 WRITE P-REC FROM FOOT-2 AFTER  3
             MOVE G-KINGAKU TO F1-GOKEI
             WRITE P-REC FROM FOOT-1 AFTER 3
-            CLOSE IN-FILE PRINT-FILE    
+            MOVE SPACE TO P-REC
+            WRITE P-REC AFTER PAGE
+            MOVE N-PAGEKAZU TO F3-PAGEKAZU
+            WRITE P-REC FROM FOOT-3 AFTER 1
+            MOVE N-NUM TO F4-NUM
+            WRITE P-REC FROM FOOT-4 AFTER 1
+            COMPUTE HENDOU-KINGAKU = G-KINGAKU - PRIOR-KINGAKU
+            IF PRIOR-KINGAKU > 0
+                COMPUTE HENDOU-RITU ROUNDED =
+                    HENDOU-KINGAKU * 100 / PRIOR-KINGAKU
+            ELSE
+                MOVE 0 TO HENDOU-RITU
+            END-IF
+            MOVE PRIOR-KINGAKU TO F5-PRIOR
+            MOVE HENDOU-KINGAKU TO F5-HENDOU
+            MOVE HENDOU-RITU TO F5-RITU
+            WRITE P-REC FROM FOOT-5 AFTER 1
+            MOVE N-NUM            TO F-STAT-READ
+            MOVE N-NUM            TO F-STAT-WRITE
+            MOVE STAT-REJECT-CNT  TO F-STAT-REJECT
+            WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+            MOVE H1-DATE TO F-STAT-DATE
+            WRITE P-REC FROM FOOT-STAT-2 AFTER 1
+            PERFORM BALANCE-SAVE-RTN
+            CLOSE IN-FILE PRINT-FILE CSV-FILE
             DISPLAY "END"
             STOP RUN.
+      *
+       UNIT-CHK-RTN.
+            EVALUATE I-UNIT
+                WHEN "KG" MOVE 1  TO UNIT-FACTOR
+                WHEN "CS" MOVE 12 TO UNIT-FACTOR
+                WHEN "BX" MOVE 24 TO UNIT-FACTOR
+                WHEN OTHER MOVE 1 TO UNIT-FACTOR
+            END-EVALUATE
+            COMPUTE NORM-SURYO = I-SURYO * UNIT-FACTOR.
+      *
+       CSV-WRITE-RTN.
+            MOVE SPACE TO CSV-REC
+            STRING I-NO       DELIMITED BY SPACE
+                   ","        DELIMITED BY SIZE
+                   I-NAME     DELIMITED BY SPACE
+                   ","        DELIMITED BY SIZE
+                   I-S-DATE   DELIMITED BY SIZE
+                   ","        DELIMITED BY SIZE
+                   I-S-NO     DELIMITED BY SPACE
+                   ","        DELIMITED BY SIZE
+                   I-S-NAME   DELIMITED BY SPACE
+                   ","        DELIMITED BY SIZE
+                   I-SURYO    DELIMITED BY SIZE
+                   ","        DELIMITED BY SIZE
+                   I-UNIT     DELIMITED BY SPACE
+                   ","        DELIMITED BY SIZE
+                   I-TANKA    DELIMITED BY SIZE
+                   ","        DELIMITED BY SIZE
+                   KINGAKU    DELIMITED BY SIZE
+              INTO CSV-REC
+            END-STRING
+            WRITE CSV-REC.
+      *
+       PARAM-LOAD-RTN.
+            OPEN INPUT PARAM-FILE
+            IF PARAM-FS = "00"
+                READ PARAM-FILE
+                    AT END MOVE "E" TO PARAM-END-FLG
+                END-READ
+                IF PARAM-END-FLG NOT = "E"
+                    MOVE PR-LINESPP TO LINES-PER-PAGE
+                END-IF
+                CLOSE PARAM-FILE
+            ELSE
+                MOVE "E" TO PARAM-END-FLG
+            END-IF.
+      *
+       BALANCE-LOAD-RTN.
+            OPEN INPUT BALANCE-FILE
+            IF BAL-FS = "00"
+                READ BALANCE-FILE
+                    AT END MOVE "E" TO BAL-END-FLG
+                END-READ
+                IF BAL-END-FLG NOT = "E"
+                    MOVE BAL-KINGAKU TO PRIOR-KINGAKU
+                END-IF
+                CLOSE BALANCE-FILE
+            ELSE
+                MOVE "E" TO BAL-END-FLG
+            END-IF.
+      *
+       BALANCE-SAVE-RTN.
+            OPEN OUTPUT BALANCE-FILE
+            MOVE G-KINGAKU TO BAL-KINGAKU
+            WRITE BAL-REC
+            CLOSE BALANCE-FILE.
 
 

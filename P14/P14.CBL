@@ -0,0 +1,220 @@
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID.                      P14.
+      *
+       ENVIRONMENT                      DIVISION.
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT  MAS-FILE             ASSIGN
+                                        "仕入.TXT"
+                                        ORGANIZATION LINE SEQUENTIAL.
+           SELECT  TRAN-FILE            ASSIGN
+                                        "仕入補正TRAN.TXT"
+                                        ORGANIZATION LINE SEQUENTIAL.
+           SELECT  N-MAS-FILE           ASSIGN
+                                        "仕入NEWMASTER.TXT"
+                                        ORGANIZATION LINE SEQUENTIAL.
+           SELECT  LIST-FILE            ASSIGN  "P14.DOC"
+                                        ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA                             DIVISION.
+       FILE                             SECTION.
+       FD  MAS-FILE.
+       01  MAS-REC.
+           03  M-NUM                    PIC X(05).
+           03  M-NAME                   PIC X(10).
+           03  M-DATE                   PIC 9(06).
+           03  M-HOME                   PIC X(03).
+           03  M-HNAME                  PIC X(10).
+           03  M-KAZU                   PIC 9(04).
+           03  M-UNIT                   PIC X(02).
+           03  M-PRICE                  PIC 9(05).
+       FD  TRAN-FILE.
+       01  TRAN-REC.
+           03  S-CODE                   PIC X(01).
+           03  K-CODE                   PIC X(01).
+           03  K-DATE.
+               04  T-CODE               PIC X(05).
+               04  T-DATE.
+                   05  T-NAME               PIC X(10).
+                   05  T-PDATE              PIC 9(06).
+                   05  T-HOME               PIC X(03).
+                   05  T-HNAME              PIC X(10).
+                   05  T-KAZU               PIC 9(04).
+                   05  T-PRICE              PIC 9(05).
+       FD  N-MAS-FILE.
+       01  N-MAS-REC.
+           03  N-NUM                    PIC X(05).
+           03  N-NAME                   PIC X(10).
+           03  N-DATE                   PIC 9(06).
+           03  N-HOME                   PIC X(03).
+           03  N-HNAME                  PIC X(10).
+           03  N-KAZU                   PIC 9(04).
+           03  N-UNIT                   PIC X(02).
+           03  N-PRICE                  PIC 9(05).
+       FD  LIST-FILE.
+       01  LIST-REC                     PIC X(78).
+      *
+       WORKING-STORAGE                  SECTION.
+       01  OOMIDASHI.
+           03                           PIC X(08)   VALUE "14JY0000".
+           03                           PIC X(01)   VALUE SPACE.
+           03                           PIC X(10)   VALUE
+                                         "日本　電子".
+           03                           PIC X(01)   VALUE SPACE.
+           03                           PIC X(32)   VALUE
+                "***仕入データ補正（１対１）***".
+           03                           PIC X(03)   VALUE SPACE.
+           03                           PIC X(06)   VALUE "日付：".
+           03  HIDUKE                   PIC 99/99/99.
+       01  KOMIDASHI.
+           03                           PIC X(03)   VALUE SPACE.
+           03                           PIC X(05)   VALUE "商品NO".
+           03                           PIC X(04)   VALUE SPACE.
+           03                           PIC X(06)   VALUE "新数量".
+           03                           PIC X(05)   VALUE SPACE.
+           03                           PIC X(06)   VALUE "旧数量".
+           03                           PIC X(05)   VALUE SPACE.
+           03                           PIC X(06)   VALUE "新単価".
+           03                           PIC X(05)   VALUE SPACE.
+           03                           PIC X(06)   VALUE "旧単価".
+       01  KOUGYOU                      PIC X(78)   VALUE SPACE.
+       01  LAST-ADD-CODE                PIC X(05)   VALUE SPACE.
+       01  MEISAI.
+           03  MEI-SCODE                PIC X(01).
+           03                           PIC X(01)   VALUE SPACE.
+           03  MEI-KCODE                PIC X(01).
+           03                           PIC X(01)   VALUE SPACE.
+           03  MEI-CODE                 PIC X(05).
+           03                           PIC X(01)   VALUE SPACE.
+           03  MEI-DATA.
+               05  MEI-NKAZU            PIC Z,ZZ9.
+               05  S1                   PIC X(01)   VALUE SPACE.
+               05  MEI-KKAZU            PIC Z,ZZ9.
+               05  S2                   PIC X(01)   VALUE SPACE.
+               05  MEI-NPRICE           PIC Z,ZZ9.
+               05  S3                   PIC X(01)   VALUE SPACE.
+               05  MEI-KPRICE           PIC Z,ZZ9.
+      *
+       PROCEDURE                DIVISION.
+       INIT-RTN.
+           OPEN  INPUT  MAS-FILE  TRAN-FILE
+           OPEN  OUTPUT  N-MAS-FILE  LIST-FILE.
+
+       MAIN-RTN.
+           PERFORM  MIDASHI-RTN
+           PERFORM  MAS-READ
+           PERFORM  TRAN-READ
+           PERFORM UNTIL M-NUM = HIGH-VALUE  AND T-CODE = HIGH-VALUE
+             EVALUATE TRUE
+               WHEN  M-NUM = T-CODE
+                 PERFORM UPDATA-RTN
+               WHEN  M-NUM < T-CODE
+                 PERFORM COPY-RTN
+               WHEN  M-NUM > T-CODE
+                 PERFORM ADD-RTN
+             END-EVALUATE
+           END-PERFORM.
+
+       END-RTN.
+           DISPLAY "プログラム正常終了"
+           CLOSE  MAS-FILE  TRAN-FILE  N-MAS-FILE  LIST-FILE
+           STOP RUN.
+      *
+       MIDASHI-RTN.
+           ACCEPT HIDUKE FROM DATE
+           WRITE LIST-REC FROM OOMIDASHI AFTER 1
+           WRITE LIST-REC FROM KOMIDASHI AFTER 2
+           WRITE LIST-REC FROM KOUGYOU AFTER 1.
+
+      *
+       UPDATA-RTN.
+           MOVE  SPACE  TO  MEI-DATA
+           MOVE  S-CODE TO  MEI-SCODE
+           MOVE  K-CODE TO  MEI-KCODE
+           MOVE  T-CODE TO  MEI-CODE
+           MOVE  MAS-REC TO N-MAS-REC
+           EVALUATE TRUE
+             WHEN  S-CODE = "U"
+               EVALUATE TRUE
+                 WHEN K-CODE = 1
+                   MOVE T-KAZU TO N-KAZU
+                   WRITE N-MAS-REC AFTER 1
+                   MOVE T-KAZU TO MEI-NKAZU
+                   MOVE M-KAZU TO MEI-KKAZU
+                   WRITE LIST-REC FROM MEISAI AFTER 1
+                   PERFORM TRAN-READ
+                   PERFORM MAS-READ
+                 WHEN K-CODE = 2
+                   MOVE T-PRICE TO N-PRICE
+                   WRITE N-MAS-REC AFTER 1
+                   MOVE T-PRICE TO MEI-NPRICE
+                   MOVE M-PRICE TO MEI-KPRICE
+                   WRITE LIST-REC FROM MEISAI AFTER 1
+                   PERFORM TRAN-READ
+                   PERFORM MAS-READ
+                 WHEN OTHER
+                   MOVE "更新コ−ドエラ−" TO MEI-DATA
+                   WRITE LIST-REC FROM MEISAI AFTER 1
+                   PERFORM TRAN-READ
+               END-EVALUATE
+             WHEN S-CODE = "D"
+               MOVE M-KAZU TO MEI-KKAZU
+               MOVE M-PRICE TO MEI-KPRICE
+               WRITE LIST-REC FROM MEISAI AFTER 1
+               PERFORM TRAN-READ
+               PERFORM MAS-READ
+             WHEN OTHER
+               MOVE "処理コ−ドエラ−１" TO MEI-DATA
+               WRITE LIST-REC FROM MEISAI AFTER 1
+               PERFORM TRAN-READ
+           END-EVALUATE.
+
+       COPY-RTN.
+           MOVE  MAS-REC TO N-MAS-REC
+           WRITE N-MAS-REC AFTER 1
+           PERFORM MAS-READ.
+
+       ADD-RTN.
+           MOVE  SPACE  TO  MEI-DATA
+           MOVE  S-CODE TO  MEI-SCODE
+           MOVE  K-CODE TO  MEI-KCODE
+           MOVE  T-CODE TO  MEI-CODE
+           IF S-CODE = "A"
+             THEN
+               IF T-CODE = LAST-ADD-CODE
+                 MOVE "重複コ−ドエラ−" TO MEI-DATA
+                 WRITE LIST-REC FROM MEISAI AFTER 1
+                 PERFORM TRAN-READ
+               ELSE
+                 MOVE T-CODE  TO N-NUM
+                 MOVE T-NAME  TO N-NAME
+                 MOVE T-PDATE TO N-DATE
+                 MOVE T-HOME  TO N-HOME
+                 MOVE T-HNAME TO N-HNAME
+                 MOVE T-KAZU  TO N-KAZU
+                 MOVE "KG"    TO N-UNIT
+                 MOVE T-PRICE TO N-PRICE
+                 WRITE N-MAS-REC AFTER 1
+                 MOVE T-CODE TO LAST-ADD-CODE
+                 MOVE T-KAZU TO MEI-NKAZU
+                 MOVE T-PRICE TO MEI-NPRICE
+                 WRITE LIST-REC FROM MEISAI AFTER 1
+                 PERFORM TRAN-READ
+               END-IF
+             ELSE
+               MOVE "処理コ−ドエラ−２" TO MEI-DATA
+               WRITE LIST-REC FROM MEISAI AFTER 1
+               PERFORM TRAN-READ
+           END-IF.
+
+       MAS-READ.
+           READ  MAS-FILE
+             AT END
+               MOVE HIGH-VALUE TO M-NUM
+           END-READ.
+
+       TRAN-READ.
+           READ  TRAN-FILE
+             AT END
+               MOVE HIGH-VALUE TO T-CODE
+           END-READ.

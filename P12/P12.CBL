@@ -0,0 +1,147 @@
+       IDENTIFICATION            DIVISION.
+       PROGRAM-ID.               P12.
+      *
+       ENVIRONMENT               DIVISION.
+       INPUT-OUTPUT              SECTION.
+       FILE-CONTROL.
+           SELECT  IN-FILE     ASSIGN  "商品TRAN.txt"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  OUT-FILE    ASSIGN  "P12.DOC"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  SHOHIN-FILE ASSIGN  "ISAM商品マスタ"
+                                    ORGANIZATION INDEXED
+                                    ACCESS MODE RANDOM
+                                    RECORD KEY T-NO.
+      *
+       DATA                      DIVISION.
+       FILE                      SECTION.
+       FD  IN-FILE.
+       01  I-REC.
+           05  I-CODE            PIC X(01).
+           05  I-DATA.
+               07  I-NO          PIC X(05).
+               07  I-NAME        PIC X(10).
+               07  I-S-TANKA     PIC 9(05).
+               07  I-H-TANKA     PIC 9(05).
+      *
+       FD  OUT-FILE.
+       01  O-REC                 PIC X(78).
+      *
+       FD  SHOHIN-FILE.
+       01  T-REC.
+           05  T-NO              PIC X(05).
+           05  T-NAME            PIC X(10).
+           05  T-S-TANKA         PIC 9(05).
+           05  T-H-TANKA         PIC 9(05).
+      *
+       WORKING-STORAGE           SECTION.
+       01  END-FLG               PIC X(01)  VALUE SPACE.
+      *
+       01  MEISAI.
+           05                    PIC X(05)  VALUE SPACE.
+           05  M-CODE            PIC X(01).
+           05                    PIC X(08)  VALUE SPACE.
+           05  M-DATA.
+               07  M-NO          PIC X(05).
+               07                PIC X(02)  VALUE SPACE.
+               07  M-NAME        PIC X(10) VALUE SPACE.
+               07                PIC X(02)  VALUE SPACE.
+               07  M-S-TANKA     PIC ZZ,ZZ9 VALUE SPACE.
+               07                PIC X(02)  VALUE SPACE.
+               07  M-H-TANKA     PIC ZZ,ZZ9 VALUE SPACE.
+           05                    PIC X(03)  VALUE SPACE.
+           05  M-COMMENT         PIC X(16).
+      *
+       01  HEAD-1.
+           05                    PIC X(09)  VALUE "14JY0123".
+           05                    PIC X(15)  VALUE "崔禎文".
+           05                    PIC X(29)  VALUE
+                                 "*** 商品マスタ更新".
+           05                    PIC X(06)  VALUE "日付：".
+           05 H-DATE             PIC 99/99/99.
+      *
+       01  HEAD-2.
+           05                    PIC X(13)  VALUE  "処理コード".
+           05                    PIC X(38)  VALUE
+                                 "商品TRANレコード".
+           05                    PIC X(08)  VALUE  "コメント".
+      *
+       PROCEDURE                 DIVISION.
+       MOOO.
+            OPEN INPUT IN-FILE OUTPUT OUT-FILE
+                        I-O  SHOHIN-FILE
+             READ IN-FILE
+                       AT END MOVE "E" TO END-FLG
+             END-READ
+             ACCEPT  H-DATE FROM  DATE
+             WRITE O-REC FROM HEAD-1 AFTER PAGE
+             WRITE O-REC FROM HEAD-2 AFTER 2
+      *
+             PERFORM UNTIL END-FLG = "E"
+                MOVE SPACE TO MEISAI
+                MOVE I-CODE TO M-CODE
+                MOVE I-NO   TO M-NO
+      *
+                EVALUATE I-CODE
+                    WHEN "T" PERFORM ADD-PROC
+                    WHEN "K" PERFORM UPDATE-PROC
+                    WHEN "S" PERFORM DELETE-PROC
+                    WHEN OTHER
+                            MOVE "処理コードエラー" TO M-COMMENT
+                            MOVE I-DATA TO M-DATA
+                END-EVALUATE
+      *
+                WRITE O-REC FROM MEISAI AFTER 1
+      *
+                READ IN-FILE
+                        AT END MOVE "E" TO END-FLG
+                END-READ
+            END-PERFORM
+      *
+            CLOSE IN-FILE OUT-FILE SHOHIN-FILE
+            DISPLAY "THE END"
+            STOP RUN.
+      *
+       UPDATE-PROC.
+            MOVE I-NO      TO  T-NO
+            READ SHOHIN-FILE
+                INVALID KEY
+                    MOVE "READ エラー" TO M-COMMENT
+                NOT INVALID KEY
+                    MOVE I-NAME    TO T-NAME
+                    MOVE I-S-TANKA TO T-S-TANKA
+                    MOVE I-H-TANKA TO T-H-TANKA
+                    REWRITE T-REC
+                        INVALID KEY
+                            MOVE "REWRITE エラー" TO M-COMMENT
+                        NOT INVALID KEY
+                            MOVE "変更" TO M-COMMENT
+                            MOVE I-NAME    TO M-NAME
+                            MOVE I-S-TANKA TO M-S-TANKA
+                            MOVE I-H-TANKA TO M-H-TANKA
+                    END-REWRITE
+            END-READ.
+      *
+       ADD-PROC.
+            MOVE I-NO      TO  T-NO
+            MOVE I-NAME    TO  T-NAME
+            MOVE I-S-TANKA TO  T-S-TANKA
+            MOVE I-H-TANKA TO  T-H-TANKA
+            WRITE T-REC
+              INVALID KEY
+                MOVE "WRITE エラー" TO M-COMMENT
+              NOT INVALID KEY
+                MOVE I-DATA TO M-DATA
+                MOVE "追加" TO M-COMMENT
+            END-WRITE.
+      *
+       DELETE-PROC.
+            MOVE I-NO TO  T-NO
+      *
+            DELETE SHOHIN-FILE
+                INVALID KEY
+                     MOVE "DELETEエラー" TO M-COMMENT
+                NOT INVALID KEY
+                     MOVE "削除" TO M-COMMENT
+            END-DELETE.
+      *

@@ -0,0 +1,99 @@
+      *
+      * 14JY0123 崔　禎　文
+      *
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      P18.
+
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+      *
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+       01  H-DATE           PIC 99/99/99.
+       01  MENU-CHOICE      PIC X(02)  VALUE SPACE.
+       01  END-FLG          PIC X(01)  VALUE SPACE.
+       01  RUN-CMD          PIC X(80)  VALUE SPACE.
+      *
+       PROCEDURE        DIVISION.
+       MOOO.
+           ACCEPT  H-DATE FROM DATE
+           DISPLAY "仕入業務バッチ　実行メニュー"
+           DISPLAY "日付：" H-DATE
+           PERFORM UNTIL END-FLG = "E"
+               PERFORM MENU-SHOW-RTN
+               ACCEPT MENU-CHOICE
+               EVALUATE MENU-CHOICE
+                   WHEN "1"
+                       MOVE "P1"  TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "2"
+                       MOVE "P2"  TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "3"
+                       MOVE "P3"  TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "4"
+                       MOVE "P4"  TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "5"
+                       MOVE "P5"  TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "6"
+                       MOVE "P06" TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "7"
+                       MOVE "P7"  TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "8"
+                       MOVE "P8"  TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "9"
+                       MOVE "P9"  TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "10"
+                       MOVE "P10" TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "11"
+                       MOVE "P11" TO RUN-CMD
+                       PERFORM RUN-ONE-RTN
+                   WHEN "99"
+                       PERFORM RUN-ALL-RTN
+                   WHEN "0"
+                       MOVE "E" TO END-FLG
+                   WHEN OTHER
+                       DISPLAY "選択番号が不正です。"
+               END-EVALUATE
+           END-PERFORM
+           DISPLAY "バッチ処理を終了します。"
+           STOP RUN.
+      *
+       MENU-SHOW-RTN.
+           DISPLAY "-------------------------------"
+           DISPLAY " 1.仕入一覧(P1)    2.仕入明細(P2)"
+           DISPLAY " 3.数量ランク(P3)  4.仕入一覧(P4)"
+           DISPLAY " 5.仕入整列(P5)    6.仕入一覧(P6)"
+           DISPLAY " 7.分類集計(P7)    8.仕入先集計(P8)"
+           DISPLAY " 9.商品集計(P9)   10.マスタ更新(P10)"
+           DISPLAY "11.一括更新(P11)  99.連続実行"
+           DISPLAY " 0.終了"
+           DISPLAY "-------------------------------"
+           DISPLAY "番号を選んでください：".
+      *
+       RUN-ALL-RTN.
+           MOVE "P1"  TO RUN-CMD  PERFORM RUN-ONE-RTN
+           MOVE "P2"  TO RUN-CMD  PERFORM RUN-ONE-RTN
+           MOVE "P3"  TO RUN-CMD  PERFORM RUN-ONE-RTN
+           MOVE "P4"  TO RUN-CMD  PERFORM RUN-ONE-RTN
+           MOVE "P5"  TO RUN-CMD  PERFORM RUN-ONE-RTN
+           MOVE "P06" TO RUN-CMD  PERFORM RUN-ONE-RTN
+           MOVE "P7"  TO RUN-CMD  PERFORM RUN-ONE-RTN
+           MOVE "P8"  TO RUN-CMD  PERFORM RUN-ONE-RTN
+           MOVE "P9"  TO RUN-CMD  PERFORM RUN-ONE-RTN
+           MOVE "P10" TO RUN-CMD  PERFORM RUN-ONE-RTN
+           MOVE "P11" TO RUN-CMD  PERFORM RUN-ONE-RTN.
+      *
+       RUN-ONE-RTN.
+           DISPLAY "実行中：" RUN-CMD
+           CALL "SYSTEM" USING RUN-CMD
+           DISPLAY RUN-CMD " 終了。".

@@ -1,16 +1,19 @@
 000100 IDENTIFICATION            DIVISION.
-000200 PROGRAM-ID.               P06. 
+000200 PROGRAM-ID.               P06.
 000300*
-000400 ENVIRONMENT               DIVISION. 
+000400 ENVIRONMENT               DIVISION.
 000500 INPUT-OUTPUT              SECTION.
 000600 FILE-CONTROL.
 000700     SELECT  IN-FILE     ASSIGN  "仕入整列.txt"
 000800                              ORGANIZATION LINE SEQUENTIAL.
 000900     SELECT  PRINT-FILE  ASSIGN  "P06.DOC"
-001000                              ORGANIZATION LINE SEQUENTIAL. 
+001000                              ORGANIZATION LINE SEQUENTIAL.
+001050     SELECT  OPTIONAL PARAM-FILE  ASSIGN  "P6PARAM.TXT"
+001060                              ORGANIZATION LINE SEQUENTIAL
+001065                              FILE STATUS PARAM-FS.
 001100*
 001200 DATA                      DIVISION.
-001300 FILE                      SECTION. 
+001300 FILE                      SECTION.
 001400 FD  IN-FILE.
 001500 01  I-REC.
 001600     05  I-NO              PIC X(05).
@@ -19,124 +22,217 @@
 001900     05  I-S-NO            PIC X(03).
 002000     05  I-S-NAME          PIC X(10).
 002100     05  I-SURYO           PIC 9(04).
-002200     05  I-TANKA           PIC 9(05).   
+002200     05  I-TANKA           PIC 9(05).
 002300*
 002400 FD  PRINT-FILE.
 002500 01  P-REC                 PIC X(78).
-002600* 
+002550*
+002560 FD  PARAM-FILE.
+002570 01  PR-REC.
+002580     05  PR-ITEM-FROM      PIC X(05).
+002590     05  PR-ITEM-TO        PIC X(05).
+002620     05  PR-SUP-FROM       PIC X(03).
+002630     05  PR-SUP-TO         PIC X(03).
+002640*
 002700 WORKING-STORAGE           SECTION.
 002800 01  END-FLG               PIC X(01)  VALUE SPACE.
+002810 01  PARAM-END-FLG         PIC X(01)  VALUE SPACE.
+002820 01  PARAM-FS              PIC X(02)  VALUE SPACE.
+002820 01  RANGE-ITEM-FROM       PIC X(05)  VALUE LOW-VALUE.
+002830 01  RANGE-ITEM-TO         PIC X(05)  VALUE HIGH-VALUE.
+002840 01  RANGE-SUP-FROM        PIC X(03)  VALUE LOW-VALUE.
+002850 01  RANGE-SUP-TO          PIC X(03)  VALUE HIGH-VALUE.
 002900 01  L-CNT                 PIC 9(03).
-003000 01　N-PAGEKAZU            PIC 9(03)  VALUE 0.
-003100 01  N-NUM                 PIC 9(03)  VALUE 0.   
-003200 01  KINGAKU               PIC 9(18) VALUE 0. 
+003000 01  N-PAGEKAZU            PIC 9(03)  VALUE 0.
+003100 01  N-NUM                 PIC 9(03)  VALUE 0.
+003200 01  KINGAKU               PIC 9(18) VALUE 0.
 003300 01  G-KINGAKU             PIC 9(18) VALUE 0.
-003400 01  A-SPACE               PIC X(30) VALUE SPACE.    
+003400 01  A-SPACE               PIC X(30) VALUE SPACE.
 003500 01  HOZON                 PIC X(05) VALUE SPACE.
-003600 01  SHOKEI                PIC 9(07) VALUE 0.
-003700 01  MEISAI.
-003800     05  M-SEQ             PIC Z9.
-003900     05                    PIC X(01)  VALUE SPACE.
-004000     05  M-NO              PIC X(05).
-004100     05                    PIC X(04)  VALUE SPACE.
-004200     05  M-NAME            PIC X(10).
-004300     05                    PIC X(01)  VALUE SPACE.
-004400     05  M-S-DATE          PIC 99/99/99.
+003600 01  HOZON2                PIC X(03) VALUE SPACE.
+003700 01  SHOKEI                PIC 9(07) VALUE 0.
+003800 01  S-SHOKEI              PIC 9(07) VALUE 0.
+003810 01  ITEM-PRINT-FLG        PIC X(01) VALUE SPACE.
+003820 01  SUP-PRINT-FLG         PIC X(01) VALUE SPACE.
+003900 01  MEISAI.
+004000     05  M-SEQ             PIC Z9.
+004100     05                    PIC X(01)  VALUE SPACE.
+004200     05  M-NO              PIC X(05).
+004300     05                    PIC X(04)  VALUE SPACE.
+004400     05  M-NAME            PIC X(10).
 004500     05                    PIC X(01)  VALUE SPACE.
-004600     05  M-S-NO            PIC X(03).
+004600     05  M-S-DATE          PIC 99/99/99.
 004700     05                    PIC X(01)  VALUE SPACE.
-004800     05  M-S-NAME          PIC X(10).
+004800     05  M-S-NO            PIC X(03).
 004900     05                    PIC X(01)  VALUE SPACE.
-005000     05  M-SURYO           PIC Z,ZZ9.
-005100     05                    PIC X(02)  VALUE SPACE.
-005200     05  M-TANKA           PIC Z,ZZ9.
+005000     05  M-S-NAME          PIC X(10).
+005100     05                    PIC X(01)  VALUE SPACE.
+005200     05  M-SURYO           PIC Z,ZZ9.
 005300     05                    PIC X(02)  VALUE SPACE.
-005400     05  M-KINGAKU         PIC Z,ZZZ,ZZ9. 
-005500*
-005600 01  HEAD-1.
-005700     05                    PIC X(09)  VALUE "14jy0123".
-005800     05                    PIC X(15)  VALUE "崔禎文".
-005900     05                    PIC X(29)  VALUE
-006000                           "*** 仕入データ一覧表".
-006100     05                    PIC X(06)  VALUE "日付：".
-006200     05 H-DATE             PIC 99/99/99.
-006300     05                    PIC X(02)  VALUE SPACE.
-006400     05                    PIC X(05)  VALUE "PAGE:".
-006500     05 H-PAGE             PIC ZZ9.
-006600*
-006700 01  HEAD-2.
-006800     05                    PIC X(23)  VALUE  "SEQ 商品".
-006900     05                    PIC X(25)  VALUE  "仕入".
-007000     05                    PIC X(23)  VALUE  
-007100                           "数量   単価       金額". 
-007200 01  HEAD-3.
-007300     05                    PIC X(33)  VALUE
-007400                          "      NO    名前       日付".
-007500     05                    PIC X(27)  VALUE
-007600                          "NO  名前".
-007700*
-007800 01  FOOT-1.
-007900     05                    PIC X(51)  VALUE SPACE.
-008000     05                    PIC X(10)  VALUE "小計：".
-008100     05  F-SHOKEI          PIC Z,ZZZ,ZZ9.
-008200*
-008300 01  FOOT-2.
-008400     05                    PIC X(51)  VALUE SPACE.
-008500     05                    PIC X(10)  VALUE "合計：".
-008600     05  F-GOKEI           PIC Z,ZZZ,ZZ9.
-008700* 
-008800  PROCEDURE        DIVISION.    
-008900 MOOO.
-009000      OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE   
-009100      MOVE   21   TO L-CNT 
-009200      ACCEPT H-DATE FROM DATE
-009300      READ    IN-FILE
-009400          AT END MOVE "E" TO END-FLG
-009500      END-READ
-009600      PERFORM UNTIL END-FLG = "E"
-009700          MOVE I-NO TO HOZON
-009800          PERFORM UNTIL I-NO NOT = HOZON OR END-FLG = "E"   
-009900              IF L-CNT >= 20
-010000              THEN    
-010100                MOVE SPACE TO P-REC
-010200                WRITE P-REC AFTER PAGE      
-010300                COMPUTE N-PAGEKAZU = N-PAGEKAZU + 1
-010400                MOVE N-PAGEKAZU TO H-PAGE     
-010500                WRITE P-REC FROM HEAD-1 AFTER 1
-010600                WRITE P-REC FROM HEAD-2 AFTER 2
-010700                WRITE P-REC FROM HEAD-3 AFTER 1  
-010800                INITIALIZE L-CNT
-010900              ELSE
-011000                CONTINUE
-011100              END-IF
-011200
-011300              COMPUTE N-NUM = N-NUM + 1
-011400              MOVE N-NUM TO M-SEQ 
-011500              MOVE I-NO TO M-NO
-011600              MOVE I-NAME TO M-NAME 
-011700              MOVE I-S-DATE TO M-S-DATE
-011800              MOVE I-S-NO TO M-S-NO
-011900              MOVE I-S-NAME TO M-S-NAME
-012000              MOVE I-SURYO TO M-SURYO
-012100              MOVE I-TANKA TO M-TANKA 
-012200              COMPUTE L-CNT = L-CNT + 1 
-012300              COMPUTE M-KINGAKU = I-TANKA * I-SURYO 
-012400              COMPUTE KINGAKU = I-TANKA * I-SURYO   
-012500              COMPUTE SHOKEI = KINGAKU +SHOKEI
-012600              COMPUTE G-KINGAKU = G-KINGAKU + KINGAKU      
-012700              WRITE P-REC FROM MEISAI AFTER 1
-012800              READ    IN-FILE
-012900                  AT END MOVE "E" TO END-FLG
-013000              END-READ  
-013100          END-PERFORM
-013200          MOVE SHOKEI TO F-SHOKEI
-013300          WRITE P-REC FROM FOOT-1 AFTER 1
-013400          INITIALIZE SHOKEI
-013500      END-PERFORM    
-013600  
-013700      MOVE G-KINGAKU TO F-GOKEI 
-013800      WRITE P-REC FROM FOOT-2 AFTER 2
-013900      CLOSE IN-FILE PRINT-FILE    
-014000      DISPLAY "END"
-014100      STOP RUN.
-014200
+005400     05  M-TANKA           PIC Z,ZZ9.
+005500     05                    PIC X(02)  VALUE SPACE.
+005600     05  M-KINGAKU         PIC Z,ZZZ,ZZ9.
+005700*
+005800 01  HEAD-1.
+005900     05                    PIC X(09)  VALUE "14jy0123".
+006000     05                    PIC X(15)  VALUE "崔禎文".
+006100     05                    PIC X(29)  VALUE
+006200                           "*** 仕入データ一覧表".
+006300     05                    PIC X(06)  VALUE "日付：".
+006400     05 H-DATE             PIC 99/99/99.
+006500     05                    PIC X(02)  VALUE SPACE.
+006600     05                    PIC X(05)  VALUE "PAGE:".
+006700     05 H-PAGE             PIC ZZ9.
+006800*
+006900 01  HEAD-2.
+007000     05                    PIC X(23)  VALUE  "SEQ 商品".
+007100     05                    PIC X(25)  VALUE  "仕入".
+007200     05                    PIC X(23)  VALUE
+007300                           "数量   単価       金額".
+007400 01  HEAD-3.
+007500     05                    PIC X(33)  VALUE
+007600                          "      NO    名前       日付".
+007700     05                    PIC X(27)  VALUE
+007800                          "NO  名前".
+007900*
+008000 01  FOOT-1A.
+008100     05                    PIC X(51)  VALUE SPACE.
+008200     05                    PIC X(10)  VALUE "仕入先小計：".
+008300     05  F-S-SHOKEI        PIC Z,ZZZ,ZZ9.
+008400*
+008500 01  FOOT-1.
+008600     05                    PIC X(51)  VALUE SPACE.
+008700     05                    PIC X(10)  VALUE "小計：".
+008800     05  F-SHOKEI          PIC Z,ZZZ,ZZ9.
+008900*
+009000 01  FOOT-2.
+009100     05                    PIC X(51)  VALUE SPACE.
+009200     05                    PIC X(10)  VALUE "合計：".
+009300     05  F-GOKEI           PIC Z,ZZZ,ZZ9.
+009310*
+009320 01  STAT-READ-CNT         PIC 9(05)  VALUE 0.
+009330 01  STAT-WRITE-CNT        PIC 9(05)  VALUE 0.
+009340 01  STAT-REJECT-CNT       PIC 9(05)  VALUE 0.
+009350 01  FOOT-STAT-1.
+009360     05                    PIC X(15)  VALUE "読込件数：".
+009370     05  F-STAT-READ       PIC ZZZZ9.
+009380     05                    PIC X(18)  VALUE "　印字件数：".
+009390     05  F-STAT-WRITE      PIC ZZZZ9.
+009391     05                    PIC X(18)  VALUE "　除外件数：".
+009392     05  F-STAT-REJECT     PIC ZZZZ9.
+009393 01  FOOT-STAT-2.
+009394     05                    PIC X(12)  VALUE "　日付：".
+009395     05  F-STAT-DATE       PIC 99/99/99.
+009400*
+009500  PROCEDURE        DIVISION.
+009600 MOOO.
+009700      OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE
+009800      MOVE   21   TO L-CNT
+009900      ACCEPT H-DATE FROM DATE
+009910      PERFORM PARAM-LOAD-RTN
+010000      READ    IN-FILE
+010100          AT END MOVE "E" TO END-FLG
+010110          NOT AT END ADD 1 TO STAT-READ-CNT
+010200      END-READ
+010300      PERFORM UNTIL END-FLG = "E"
+010400          MOVE I-NO TO HOZON
+010410          MOVE SPACE TO ITEM-PRINT-FLG
+010500          PERFORM UNTIL I-NO NOT = HOZON OR END-FLG = "E"
+010600              MOVE I-S-NO TO HOZON2
+010610              MOVE SPACE TO SUP-PRINT-FLG
+010700              PERFORM UNTIL (I-NO NOT = HOZON OR
+010800                             I-S-NO NOT = HOZON2) OR END-FLG = "E"
+010850                  IF I-NO >= RANGE-ITEM-FROM AND
+010860                     I-NO <= RANGE-ITEM-TO   AND
+010870                     I-S-NO >= RANGE-SUP-FROM AND
+010880                     I-S-NO <= RANGE-SUP-TO
+010900                  IF L-CNT >= 20
+011000                  THEN
+011100                    MOVE SPACE TO P-REC
+011200                    WRITE P-REC AFTER PAGE
+011300                    COMPUTE N-PAGEKAZU = N-PAGEKAZU + 1
+011400                    MOVE N-PAGEKAZU TO H-PAGE
+011500                    WRITE P-REC FROM HEAD-1 AFTER 1
+011600                    WRITE P-REC FROM HEAD-2 AFTER 2
+011700                    WRITE P-REC FROM HEAD-3 AFTER 1
+011800                    INITIALIZE L-CNT
+011900                  ELSE
+012000                    CONTINUE
+012100                  END-IF
+012200
+012300                  COMPUTE N-NUM = N-NUM + 1
+012400                  MOVE N-NUM TO M-SEQ
+012500                  MOVE I-NO TO M-NO
+012600                  MOVE I-NAME TO M-NAME
+012700                  MOVE I-S-DATE TO M-S-DATE
+012800                  MOVE I-S-NO TO M-S-NO
+012900                  MOVE I-S-NAME TO M-S-NAME
+013000                  MOVE I-SURYO TO M-SURYO
+013100                  MOVE I-TANKA TO M-TANKA
+013200                  COMPUTE L-CNT = L-CNT + 1
+013300                  COMPUTE M-KINGAKU = I-TANKA * I-SURYO
+013400                  COMPUTE KINGAKU = I-TANKA * I-SURYO
+013500                  COMPUTE S-SHOKEI = KINGAKU + S-SHOKEI
+013600                  COMPUTE SHOKEI = KINGAKU + SHOKEI
+013700                  COMPUTE G-KINGAKU = G-KINGAKU + KINGAKU
+013800                  WRITE P-REC FROM MEISAI AFTER 1
+013810                  MOVE "Y" TO ITEM-PRINT-FLG
+013815                  MOVE "Y" TO SUP-PRINT-FLG
+013820                  ADD 1 TO STAT-WRITE-CNT
+013830                  ELSE
+013840                  ADD 1 TO STAT-REJECT-CNT
+013850                  END-IF
+013900                  READ    IN-FILE
+014000                      AT END MOVE "E" TO END-FLG
+014050                      NOT AT END ADD 1 TO STAT-READ-CNT
+014100                  END-READ
+014200              END-PERFORM
+014300              MOVE S-SHOKEI TO F-S-SHOKEI
+014400              IF SUP-PRINT-FLG = "Y"
+014410                  WRITE P-REC FROM FOOT-1A AFTER 1
+014420              END-IF
+014500              INITIALIZE S-SHOKEI
+014600          END-PERFORM
+014700          MOVE SHOKEI TO F-SHOKEI
+014800          IF ITEM-PRINT-FLG = "Y"
+014810              WRITE P-REC FROM FOOT-1 AFTER 1
+014820          END-IF
+014900          INITIALIZE SHOKEI
+015000      END-PERFORM
+015100
+015200      MOVE G-KINGAKU TO F-GOKEI
+015300      WRITE P-REC FROM FOOT-2 AFTER 2
+015310      MOVE STAT-READ-CNT   TO F-STAT-READ
+015320      MOVE STAT-WRITE-CNT  TO F-STAT-WRITE
+015330      MOVE STAT-REJECT-CNT TO F-STAT-REJECT
+015340      WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+015350      MOVE H-DATE TO F-STAT-DATE
+015360      WRITE P-REC FROM FOOT-STAT-2 AFTER 1
+015400      CLOSE IN-FILE PRINT-FILE
+015500      DISPLAY "END"
+015600      STOP RUN.
+015700*
+015800 PARAM-LOAD-RTN.
+015850      OPEN INPUT PARAM-FILE
+015860      IF PARAM-FS = "00"
+015900          READ PARAM-FILE
+016000              AT END MOVE "E" TO PARAM-END-FLG
+016200          END-READ
+016300          IF PARAM-END-FLG NOT = "E"
+016400              IF PR-ITEM-FROM NOT = SPACE
+016500                  MOVE PR-ITEM-FROM TO RANGE-ITEM-FROM
+016600              END-IF
+016700              IF PR-ITEM-TO NOT = SPACE
+016800                  MOVE PR-ITEM-TO TO RANGE-ITEM-TO
+016900              END-IF
+017000              IF PR-SUP-FROM NOT = SPACE
+017100                  MOVE PR-SUP-FROM TO RANGE-SUP-FROM
+017200              END-IF
+017300              IF PR-SUP-TO NOT = SPACE
+017400                  MOVE PR-SUP-TO TO RANGE-SUP-TO
+017500              END-IF
+017600          END-IF
+017650          CLOSE PARAM-FILE
+017660      ELSE
+017670          MOVE "E" TO PARAM-END-FLG
+017680      END-IF.

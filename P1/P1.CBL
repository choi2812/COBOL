@@ -12,6 +12,8 @@
                                     ORGANIZATION LINE SEQUENTIAL.
             SELECT  PRINT-FILE ASSIGN  "P1.DOC"
                                     ORGANIZATION LINE SEQUENTIAL.
+            SELECT  EXC-FILE   ASSIGN  "P1EXCEPTION.TXT"
+                                    ORGANIZATION LINE SEQUENTIAL.
       *
        DATA             DIVISION.
        FILE             SECTION.
@@ -23,26 +25,83 @@
             03   I-HOME      PIC X(3).
             03   I-HNAME     PIC X(10).
             03   I-KAZU      PIC 9(4).
+            03   I-UNIT      PIC X(2).
             03   I-PRICE     PIC 9(5).
-      * 
-       FD   PRINT-FILE.   
+      *
+       FD   PRINT-FILE.
        01    P-REC     PIC X(78).
       *
-       WORKING-STORAGE  SECTION.   
+       FD   EXC-FILE.
+       01    EXC-REC.
+            03   EXC-NUM     PIC X(5).
+            03   EXC-NAME    PIC X(10).
+            03   EXC-DATE    PIC 9(6).
+            03   EXC-HOME    PIC X(3).
+            03   EXC-HNAME   PIC X(10).
+            03   EXC-KAZU    PIC 9(4).
+            03   EXC-UNIT    PIC X(2).
+            03   EXC-PRICE   PIC 9(5).
+            03   EXC-REASON  PIC X(10).
+      *
+       WORKING-STORAGE  SECTION.
        01 END-FLG       PIC X(1)    VALUE SPACE.
-      *    
-       PROCEDURE        DIVISION.    
+       01 STAT-READ-CNT   PIC 9(05)  VALUE 0.
+       01 STAT-WRITE-CNT  PIC 9(05)  VALUE 0.
+       01 STAT-REJECT-CNT PIC 9(05)  VALUE 0.
+       01 STAT-DATE        PIC 99/99/99.
+       01 FOOT-STAT-1.
+            03               PIC X(15)  VALUE "読込件数：".
+            03 F-STAT-READ   PIC ZZZZ9.
+            03               PIC X(18)  VALUE "　印字件数：".
+            03 F-STAT-WRITE  PIC ZZZZ9.
+            03               PIC X(18)  VALUE "　除外件数：".
+            03 F-STAT-REJECT PIC ZZZZ9.
+       01 FOOT-STAT-2.
+            03               PIC X(12)  VALUE "　日付：".
+            03 F-STAT-DATE   PIC 99/99/99.
+      *
+       PROCEDURE        DIVISION.
        MOOO.
-            OPEN INPUT IN-FILE  OUTPUT PRINT-FILE   
+            OPEN INPUT IN-FILE  OUTPUT PRINT-FILE  OUTPUT EXC-FILE
             PERFORM UNTIL END-FLG = "E"
                 READ    IN-FILE
-                    AT END   
-                        MOVE "E" TO END-FLG 
-                    NOT AT END       
-                        WRITE P-REC FROM I-REC AFTER 1
-                END-READ    
+                    AT END
+                        MOVE "E" TO END-FLG
+                    NOT AT END
+                        ADD 1 TO STAT-READ-CNT
+                        IF I-KAZU = ZERO OR I-PRICE = ZERO
+                            PERFORM EXC-WRITE-RTN
+                        ELSE
+                            WRITE P-REC FROM I-REC AFTER 1
+                            ADD 1 TO STAT-WRITE-CNT
+                        END-IF
+                END-READ
             END-PERFORM
-            CLOSE   IN-FILE  PRINT-FILE
+            ACCEPT STAT-DATE FROM DATE
+            MOVE STAT-READ-CNT   TO F-STAT-READ
+            MOVE STAT-WRITE-CNT  TO F-STAT-WRITE
+            MOVE STAT-REJECT-CNT TO F-STAT-REJECT
+            WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+            MOVE STAT-DATE TO F-STAT-DATE
+            WRITE P-REC FROM FOOT-STAT-2 AFTER 1
+            CLOSE   IN-FILE  PRINT-FILE  EXC-FILE
             DISPLAY "終わりました。"
 
             STOP RUN.
+      *
+       EXC-WRITE-RTN.
+            MOVE I-NUM   TO EXC-NUM
+            MOVE I-NAME  TO EXC-NAME
+            MOVE I-DATE  TO EXC-DATE
+            MOVE I-HOME  TO EXC-HOME
+            MOVE I-HNAME TO EXC-HNAME
+            MOVE I-KAZU  TO EXC-KAZU
+            MOVE I-UNIT  TO EXC-UNIT
+            MOVE I-PRICE TO EXC-PRICE
+            IF I-KAZU = ZERO
+                MOVE "数量ゼロ"  TO EXC-REASON
+            ELSE
+                MOVE "単価ゼロ"  TO EXC-REASON
+            END-IF
+            WRITE EXC-REC
+            ADD 1 TO STAT-REJECT-CNT.

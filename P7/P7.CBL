@@ -5,9 +5,14 @@
 000500 INPUT-OUTPUT              SECTION.
 000600 FILE-CONTROL.
 000700     SELECT  IN-FILE     ASSIGN  "仕入.txt"
-000800                              ORGANIZATION LINE SEQUENTIAL.
+000750                              ORGANIZATION LINE SEQUENTIAL.
 000900     SELECT  PRINT-FILE  ASSIGN  "P7.DOC"
-001000                              ORGANIZATION LINE SEQUENTIAL. 
+001000                              ORGANIZATION LINE SEQUENTIAL.
+001050     SELECT  SUMMARY-FILE ASSIGN  "P7SUMMARY.TXT"
+001060                              ORGANIZATION LINE SEQUENTIAL.
+001070     SELECT  OPTIONAL CARRY-FILE   ASSIGN  "P7CARRY.TXT"
+001080                              ORGANIZATION LINE SEQUENTIAL
+001090                              FILE STATUS CARRY-FS.
 001100*
 001200 DATA                      DIVISION.
 001300 FILE                      SECTION. 
@@ -25,22 +30,42 @@
 002500*
 002600 FD  PRINT-FILE.
 002700 01  P-REC                 PIC X(78).
-002800* 
-002900 WORKING-STORAGE           SECTION. 
+002750*
+002760 FD  SUMMARY-FILE.
+002770 01  SR-REC.
+002780     05  SR-IDX            PIC 9(02).
+002790     05  SR-SURYO          PIC 9(04).
+002795     05  SR-KINGAKU        PIC 9(07).
+002800*
+002810 FD  CARRY-FILE.
+002820 01  CF-REC.
+002830     05  CF-IDX            PIC 9(02).
+002840     05  CF-SURYO          PIC 9(04).
+002850     05  CF-KINGAKU        PIC 9(07).
+002860*
+002900 WORKING-STORAGE           SECTION.
        01  END-FLG               PIC X(01)  VALUE SPACE.
+       01  CARRY-END-FLG         PIC X(01)  VALUE SPACE.
+       01  CARRY-FS              PIC X(02)  VALUE SPACE.
        01  L-CNT                 PIC 9(03).
-       01　N-PAGEKAZU            PIC 9(03)  VALUE 0.
-       01  N-NUM                 PIC 9(03)  VALUE 0.   
-       01  KINGAKU               PIC 9(18) VALUE 0. 
+       01  N-PAGEKAZU            PIC 9(03)  VALUE 0.
+       01  N-NUM                 PIC 9(03)  VALUE 0.
+       01  KINGAKU               PIC 9(18) VALUE 0.
        01  G-KINGAKU             PIC 9(18) VALUE 0.
-       01  A-SPACE               PIC X(30) VALUE SPACE.   
+       01  A-SPACE               PIC X(30) VALUE SPACE.
        01  I                     PIC 9(01).
-       01  NUM                   PIC 9(01).   
+       01  NUM                   PIC 9(02).
+       01  MAX-IDX               PIC 9(02)  VALUE 0.
+       01  TBL-IDX               PIC 9(02)  VALUE 0.
+       01  PCT-WORK              PIC 999V9  VALUE 0.
       *
 
        01 SUMMRY-TBL.
-            05  SURYOU-SUM         PIC 9(04) OCCURS 5 TIMES.
-            05  KINGAKU-SUM        PIC 9(07) OCCURS 5 TIMES.
+            05  CAT-ENT            OCCURS 10 TIMES.
+                10  SEEN-FLG       PIC X(01) VALUE "N".
+                    88  SEEN       VALUE "Y".
+                10  SURYOU-SUM     PIC 9(04).
+                10  KINGAKU-SUM    PIC 9(07).
       *
 004400 01  MEISAI.
 004500     05  M-SEQ             PIC Z9.
@@ -86,63 +111,148 @@
 008500 01  FOOT-1.
 008600     05                    PIC X(37)  VALUE SPACE.
 008700     05                    PIC X(05)  VALUE "小計(".
-008800     05  F-IDX             PIC 9(01).
+008800     05  F-IDX             PIC Z9.
 008900     05                    PIC X(02)  VALUE "):".
 009000     05  F-SURYO           PIC ZZ,ZZ9.
 009100     05                    PIC X(09)  VALUE SPACE.
 009200     05  F-KINGAKU         PIC ZZ,ZZZ,ZZ9.
-         PROCEDURE DIVISION.        
-            OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE
-            INITIALIZE  SUMMRY-TBL    
-            MOVE   21   TO L-CNT  
+009210     05                    PIC X(01)  VALUE SPACE.
+009220     05  F-PCT             PIC ZZ9.9.
+009230     05                    PIC X(01)  VALUE "%".
+009240*
+009260 01  STAT-REJECT-CNT       PIC 9(05)  VALUE 0.
+009270 01  FOOT-STAT-1.
+009280     05                    PIC X(15)  VALUE "読込件数：".
+009290     05  F-STAT-READ       PIC ZZZZ9.
+009300     05                    PIC X(18)  VALUE "　印字件数：".
+009310     05  F-STAT-WRITE      PIC ZZZZ9.
+009320     05                    PIC X(18)  VALUE "　除外件数：".
+009330     05  F-STAT-REJECT     PIC ZZZZ9.
+009340 01  FOOT-STAT-2.
+009350     05                    PIC X(12)  VALUE "　日付：".
+009360     05  F-STAT-DATE       PIC 99/99/99.
+         PROCEDURE DIVISION.
+            OPEN    INPUT  IN-FILE OUTPUT PRINT-FILE SUMMARY-FILE
+            INITIALIZE  SUMMRY-TBL
+            PERFORM CARRY-LOAD-RTN
+            MOVE   21   TO L-CNT
             ACCEPT H-DATE  FROM DATE
             READ    IN-FILE
                 AT END MOVE "E" TO END-FLG
             END-READ
-            PERFORM UNTIL END-FLG = "E" 
+            PERFORM UNTIL END-FLG = "E"
                 IF L-CNT >= 20
-                    THEN    
+                    THEN
                       MOVE SPACE TO P-REC
-                      WRITE P-REC AFTER PAGE      
+                      WRITE P-REC AFTER PAGE
                       COMPUTE N-PAGEKAZU = N-PAGEKAZU + 1
-                      MOVE N-PAGEKAZU TO H-PAGE    
+                      MOVE N-PAGEKAZU TO H-PAGE
                       WRITE P-REC FROM HEAD-1 AFTER 1
                       WRITE P-REC FROM HEAD-2 AFTER 2
-                      WRITE P-REC FROM HEAD-3 AFTER 1  
+                      WRITE P-REC FROM HEAD-3 AFTER 1
                       INITIALIZE L-CNT
                     ELSE
                       CONTINUE
                 END-IF
                 COMPUTE N-NUM = N-NUM + 1
-                MOVE N-NUM TO M-SEQ 
+                MOVE N-NUM TO M-SEQ
                 MOVE I-NO TO M-NO
-                MOVE I-NAME TO M-NAME 
+                MOVE I-NAME TO M-NAME
                 MOVE I-S-DATE TO M-S-DATE
                 MOVE I-S-NO TO M-S-NO
                 MOVE I-S-NAME TO M-S-NAME
-                MOVE I-SURYO TO M-SURYO  
-                COMPUTE SURYOU-SUM(I-IDX) = SURYOU-SUM(I-IDX) + I-SURYO
-                MOVE I-TANKA TO M-TANKA 
-                COMPUTE L-CNT = L-CNT + 1 
-                COMPUTE M-KINGAKU = I-TANKA * I-SURYO 
+                MOVE I-SURYO TO M-SURYO
+                MOVE I-IDX TO TBL-IDX
+                IF TBL-IDX = 0
+                    MOVE 10 TO TBL-IDX
+                END-IF
+                IF TBL-IDX > MAX-IDX
+                    MOVE TBL-IDX TO MAX-IDX
+                END-IF
+                SET SEEN(TBL-IDX) TO TRUE
+                COMPUTE SURYOU-SUM(TBL-IDX) = SURYOU-SUM(TBL-IDX) +
+                        I-SURYO
+                MOVE I-TANKA TO M-TANKA
+                COMPUTE L-CNT = L-CNT + 1
+                COMPUTE M-KINGAKU = I-TANKA * I-SURYO
                 COMPUTE KINGAKU = I-TANKA * I-SURYO
-                COMPUTE KINGAKU-SUM(I-IDX) = KINGAKU-SUM(I-IDX) + 
-                        KINGAKU    
+                COMPUTE KINGAKU-SUM(TBL-IDX) = KINGAKU-SUM(TBL-IDX) +
+                        KINGAKU
                 WRITE P-REC FROM MEISAI AFTER 1
                 READ    IN-FILE
                     AT END MOVE "E" TO END-FLG
                 END-READ
-            END-PERFORM   
+            END-PERFORM
 
-            PERFORM VARYING NUM  FROM 1 BY 1 UNTIL NUM > 5
-                MOVE NUM TO F-IDX 
-                MOVE SURYOU-SUM(NUM) TO F-SURYO 
-                MOVE KINGAKU-SUM(NUM) TO F-KINGAKU 
-                WRITE P-REC FROM  FOOT-1 AFTER 1
+            PERFORM VARYING NUM  FROM 1 BY 1 UNTIL NUM > MAX-IDX
+                IF SEEN(NUM)
+                    COMPUTE G-KINGAKU = G-KINGAKU + KINGAKU-SUM(NUM)
+                END-IF
             END-PERFORM
-            CLOSE IN-FILE PRINT-FILE    
+
+            PERFORM VARYING NUM  FROM 1 BY 1 UNTIL NUM > MAX-IDX
+                IF SEEN(NUM)
+                    MOVE NUM TO F-IDX
+                    MOVE SURYOU-SUM(NUM) TO F-SURYO
+                    MOVE KINGAKU-SUM(NUM) TO F-KINGAKU
+                    IF G-KINGAKU > 0
+                        COMPUTE PCT-WORK ROUNDED =
+                            KINGAKU-SUM(NUM) * 100 / G-KINGAKU
+                    ELSE
+                        MOVE ZERO TO PCT-WORK
+                    END-IF
+                    MOVE PCT-WORK TO F-PCT
+                    WRITE P-REC FROM  FOOT-1 AFTER 1
+                    MOVE NUM TO SR-IDX
+                    MOVE SURYOU-SUM(NUM) TO SR-SURYO
+                    MOVE KINGAKU-SUM(NUM) TO SR-KINGAKU
+                    WRITE SR-REC
+                END-IF
+            END-PERFORM
+            MOVE N-NUM            TO F-STAT-READ
+            MOVE N-NUM            TO F-STAT-WRITE
+            MOVE STAT-REJECT-CNT  TO F-STAT-REJECT
+            WRITE P-REC FROM FOOT-STAT-1 AFTER 2
+            MOVE H-DATE TO F-STAT-DATE
+            WRITE P-REC FROM FOOT-STAT-2 AFTER 1
+            PERFORM CARRY-SAVE-RTN
+            CLOSE IN-FILE PRINT-FILE SUMMARY-FILE
             DISPLAY "END"
             STOP RUN.
+      *
+       CARRY-LOAD-RTN.
+            OPEN INPUT CARRY-FILE
+            IF CARRY-FS = "00"
+                READ CARRY-FILE
+                    AT END MOVE "E" TO CARRY-END-FLG
+                END-READ
+                PERFORM UNTIL CARRY-END-FLG = "E"
+                    IF CF-IDX > MAX-IDX
+                        MOVE CF-IDX TO MAX-IDX
+                    END-IF
+                    SET SEEN(CF-IDX) TO TRUE
+                    MOVE CF-SURYO   TO SURYOU-SUM(CF-IDX)
+                    MOVE CF-KINGAKU TO KINGAKU-SUM(CF-IDX)
+                    READ CARRY-FILE
+                        AT END MOVE "E" TO CARRY-END-FLG
+                    END-READ
+                END-PERFORM
+                CLOSE CARRY-FILE
+            ELSE
+                MOVE "E" TO CARRY-END-FLG
+            END-IF.
+      *
+       CARRY-SAVE-RTN.
+            OPEN OUTPUT CARRY-FILE
+            PERFORM VARYING NUM FROM 1 BY 1 UNTIL NUM > MAX-IDX
+                IF SEEN(NUM)
+                    MOVE NUM             TO CF-IDX
+                    MOVE SURYOU-SUM(NUM) TO CF-SURYO
+                    MOVE KINGAKU-SUM(NUM) TO CF-KINGAKU
+                    WRITE CF-REC
+                END-IF
+            END-PERFORM
+            CLOSE CARRY-FILE.
                        
        
     
